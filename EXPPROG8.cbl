@@ -0,0 +1,117 @@
+       ID DIVISION.
+       PROGRAM-ID. EXPPROG8.
+       AUTHOR. HANNAH JACOB.
+       DATE-WRITTEN. 8TH AUG 2026.
+       DATE-COMPILED.
+      *
+      * COUNTY-LEVEL BALANCE SUMMARY REPORT OFF ACC-RECORDOUT
+      * (THE CDOUT PRODUCED BY EXPPROG1/EXPPROG3/DTBPROG1). READS THE
+      * FLAT RE-KEYED MERGE FILE AND WRITES ONE TOTAL LINE PER COUNTY.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT ACC-FILEIN  ASSIGN TO CDOUT
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO SUMMOUT
+           FILE STATUS IS WS-SUM-STATUS.
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD ACC-FILEIN BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 ACC-RECORDOUT.
+           03 ACCOUNT-NUM PIC X(8).
+           03 COUNTY-OUT PIC X(10).
+           03 BALANCE-OUT PIC 9(10).
+           03 DATE-OF-ISSUE-OUT PIC X(8).
+           03 DATE-OF-RECEIPT-OUT PIC X(8).
+           03 UNUSED PIC X(35).
+           03 TYPE-OUT PIC X(1).
+
+       FD SUMMARY-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 SUMMARY-RECORD.
+           03 SUMM-COUNTY PIC X(10).
+           03 FILLER PIC X(5) VALUE SPACES.
+           03 SUMM-TOTAL PIC 9(12).
+           03 FILLER PIC X(53) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01 EOF-POINT PIC X VALUE 'N'.
+       01 WS-FILE-STATUS          PIC X(2).
+           88 FILE-OK             VALUE "00".
+           88 FILE-EOF            VALUE "01".
+           88 FILE-VALID          VALUE "00", "01".
+       01 WS-SUM-STATUS           PIC X(2).
+           88 SUM-OK              VALUE "00".
+
+       01 WS-MAX-COUNTIES         PIC 9(4) VALUE 200.
+       01 WS-COUNTY-COUNT         PIC 9(4) VALUE 0.
+       01 WS-IDX                  PIC 9(4).
+       01 WS-FOUND                PIC X VALUE 'N'.
+           88 COUNTY-FOUND        VALUE 'Y'.
+
+       01 WS-COUNTY-TABLE.
+           03 WS-COUNTY-ENTRY OCCURS 200 TIMES INDEXED BY WS-CTY-IDX.
+               05 WS-CTY-NAME     PIC X(10) VALUE SPACES.
+               05 WS-CTY-TOTAL    PIC 9(12) VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT ACC-FILEIN
+                OUTPUT SUMMARY-FILE.
+           IF NOT FILE-OK
+               DISPLAY "ERROR - COULD NOT OPEN CDOUT, STATUS "
+                       WS-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NOT SUM-OK
+               DISPLAY "ERROR - COULD NOT OPEN SUMMOUT, STATUS "
+                       WS-SUM-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
+           PERFORM ACCUMULATE-COUNTY UNTIL EOF-POINT = 'Y'.
+           PERFORM WRITE-SUMMARY
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-COUNTY-COUNT.
+           CLOSE ACC-FILEIN
+                 SUMMARY-FILE.
+           STOP RUN.
+
+       ACCUMULATE-COUNTY.
+           PERFORM FIND-OR-ADD-COUNTY
+           ADD BALANCE-OUT TO WS-CTY-TOTAL(WS-CTY-IDX)
+           READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
+
+       FIND-OR-ADD-COUNTY.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-CTY-IDX FROM 1 BY 1
+                   UNTIL WS-CTY-IDX > WS-COUNTY-COUNT
+               IF WS-CTY-NAME(WS-CTY-IDX) = COUNTY-OUT
+                   SET COUNTY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT COUNTY-FOUND
+               IF WS-COUNTY-COUNT < 200
+                   ADD 1 TO WS-COUNTY-COUNT
+                   SET WS-CTY-IDX TO WS-COUNTY-COUNT
+                   MOVE COUNTY-OUT TO WS-CTY-NAME(WS-CTY-IDX)
+                   MOVE 0 TO WS-CTY-TOTAL(WS-CTY-IDX)
+               ELSE
+                   DISPLAY "STATUS - COUNTY TABLE FULL, DROPPING "
+                           COUNTY-OUT
+               END-IF
+           END-IF.
+
+       WRITE-SUMMARY.
+           MOVE WS-CTY-NAME(WS-IDX)  TO SUMM-COUNTY
+           MOVE WS-CTY-TOTAL(WS-IDX) TO SUMM-TOTAL
+           WRITE SUMMARY-RECORD.
