@@ -10,8 +10,16 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
-           SELECT ACC-FILEIN ASSIGN TO CDIN.
-           SELECT ACC-FILEOUT ASSIGN TO CDOUT.
+           SELECT ACC-FILEIN  ASSIGN TO CDIN
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT ACC-FILEOUT ASSIGN TO CDOUT
+           FILE STATUS IS WS-OUT-STATUS.
+           SELECT ACC-EXCEPTIONS ASSIGN TO CDEXCEP
+           FILE STATUS IS WS-EXC-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
        DATA DIVISION.
       *
        FILE SECTION.
@@ -47,256 +55,270 @@
            03 ACCOUNT-NUM PIC X(8).
            03 COUNTY-OUT PIC X(10).
            03 BALANCE-OUT PIC 9(10).
-           03 UNUSED PIC X(51).
+           03 DATE-OF-ISSUE-OUT PIC X(8).
+           03 DATE-OF-RECEIPT-OUT PIC X(8).
+           03 UNUSED PIC X(35).
            03 TYPE-OUT PIC X(1).
-       WORKING-STORAGE SECTION.
-       01 EOF-POINT PIC X    VALUE 'N'.
-      *
-       PROCEDURE DIVISION.
-       BEGIN.
-           OPEN INPUT ACC-FILEIN
-                OUTPUT ACC-FILEOUT.
-           READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
-           PERFORM MOVE-DATA UNTIL EOF-POINT = 'Y'.
-           CLOSE ACC-FILEIN
-                 ACC-FILEOUT.
-           STOP RUN.
-       MOVE-DATA.
-           MOVE ACCOUNT-A TO ACCOUNT-NUM.
-           MOVE BALANCE TO BALANCE-OUT.
-      * MOVE TO THE NEXT LINE (DATA ALTERNATES E.G. ABAB)
-           READ ACC-FILEIN.
-           MOVE COUNTY TO COUNTY-OUT.
-           MOVE '0' TO TYPE-OUT.
-           MOVE SPACES TO UNUSED.
-      * WRITE TO OUTPUT FILE
-           WRITE ACC-RECORDOUT.
-      * MOVE TO THE NEXT LINE TO GET THE NEXT CUSTOMER'S RECORDS
-           READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
-        ID DIVISION.
-       PROGRAM-ID. EXPPROG1.
-       AUTHOR. HANNAH JACOB.
-       INSTALLATION. RSM.
-       DATE-WRITTEN. 19TH JULY 2021.
-       DATE-COMPILED.
-      *
-       ENVIRONMENT DIVISION.
-      *
-       INPUT-OUTPUT SECTION.
-      *
-       FILE-CONTROL.
-           SELECT ACC-FILEIN ASSIGN TO CDIN.
-           SELECT ACC-FILEOUT ASSIGN TO CDOUT.
-       DATA DIVISION.
-      *
-       FILE SECTION.
-      *
-       FD ACC-FILEIN BLOCK CONTAINS 0 RECORDS
+       FD ACC-EXCEPTIONS BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
-       01 ACC-RECORDA.
-           03 ACCOUNT-A PIC X(8).
-           03 ACCOUNT-NAME.
-               05 USER-TITLE PIC X(3).
-               05 INITIALS.
-                   07 FIRST-INITIAL PIC X(1).
-                   07 MIDDLE-INITIAL PIC X(1).
-               05 SURNAME PIC X(30).
-           03 DATE-OF-ISSUE PIC X(8).
-           03 DATE-OF-RECEIPT PIC X(8).
-           03 BALANCE PIC 9(10).
-           03 FILLER-A PIC X(10).
-           03 TYPE-A PIC X(1).
-       01 ACC-RECORDB.
-           03 ACCOUNT-B PIC X(8).
-           03 USER-ADDRESS.
-               05 ADDRESS-NUM PIC 9(4).
-               05 STREET PIC X(20).
-               05 TOWN PIC X(20).
-               05 COUNTY PIC X(10).
-               05 POST-CODE PIC X(10).
-               05 FILLER-B PIC X(7).
-               05 TYPE-B PIC X(1).
-       FD ACC-FILEOUT BLOCK CONTAINS 0 RECORDS
-           RECORDING MODE IS F.
-       01 ACC-RECORDOUT.
-           03 ACCOUNT-NUM PIC X(8).
-           03 COUNTY-OUT PIC X(10).
-           03 BALANCE-OUT PIC 9(10).
-           03 UNUSED PIC X(51).
-           03 TYPE-OUT PIC X(1).
-       WORKING-STORAGE SECTION.
-       01 EOF-POINT PIC X    VALUE 'N'.
-      *
-       PROCEDURE DIVISION.
-       BEGIN.
-           OPEN INPUT ACC-FILEIN
-                OUTPUT ACC-FILEOUT.
-           READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
-           PERFORM MOVE-DATA UNTIL EOF-POINT = 'Y'.
-           CLOSE ACC-FILEIN
-                 ACC-FILEOUT.
-           STOP RUN.
-       MOVE-DATA.
-           MOVE ACCOUNT-A TO ACCOUNT-NUM.
-           MOVE BALANCE TO BALANCE-OUT.
-      * MOVE TO THE NEXT LINE (DATA ALTERNATES E.G. ABAB)
-           READ ACC-FILEIN.
-           MOVE COUNTY TO COUNTY-OUT.
-           MOVE '0' TO TYPE-OUT.
-           MOVE SPACES TO UNUSED.
-      * WRITE TO OUTPUT FILE
-           WRITE ACC-RECORDOUT.
-      * MOVE TO THE NEXT LINE TO GET THE NEXT CUSTOMER'S RECORDS
-           READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
-        ID DIVISION.
-       PROGRAM-ID. EXPPROG1.
-       AUTHOR. HANNAH JACOB.
-       INSTALLATION. RSM.
-       DATE-WRITTEN. 19TH JULY 2021.
-       DATE-COMPILED.
-      *
-       ENVIRONMENT DIVISION.
-      *
-       INPUT-OUTPUT SECTION.
-      *
-       FILE-CONTROL.
-           SELECT ACC-FILEIN ASSIGN TO CDIN.
-           SELECT ACC-FILEOUT ASSIGN TO CDOUT.
-       DATA DIVISION.
-      *
-       FILE SECTION.
-      *
-       FD ACC-FILEIN BLOCK CONTAINS 0 RECORDS
+       01 EXC-RECORD.
+           03 EXC-ACCOUNT-A          PIC X(8).
+           03 EXC-TYPE-A             PIC X(1).
+           03 EXC-ACCOUNT-B          PIC X(8).
+           03 EXC-TYPE-B             PIC X(1).
+           03 EXC-REASON             PIC X(40).
+           03 EXC-FILLER             PIC X(22).
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
-       01 ACC-RECORDA.
-           03 ACCOUNT-A PIC X(8).
-           03 ACCOUNT-NAME.
-               05 USER-TITLE PIC X(3).
-               05 INITIALS.
-                   07 FIRST-INITIAL PIC X(1).
-                   07 MIDDLE-INITIAL PIC X(1).
-               05 SURNAME PIC X(30).
-           03 DATE-OF-ISSUE PIC X(8).
-           03 DATE-OF-RECEIPT PIC X(8).
-           03 BALANCE PIC 9(10).
-           03 FILLER-A PIC X(10).
-           03 TYPE-A PIC X(1).
-       01 ACC-RECORDB.
-           03 ACCOUNT-B PIC X(8).
-           03 USER-ADDRESS.
-               05 ADDRESS-NUM PIC 9(4).
-               05 STREET PIC X(20).
-               05 TOWN PIC X(20).
-               05 COUNTY PIC X(10).
-               05 POST-CODE PIC X(10).
-               05 FILLER-B PIC X(7).
-               05 TYPE-B PIC X(1).
-       FD ACC-FILEOUT BLOCK CONTAINS 0 RECORDS
+       01 CHECKPOINT-RECORD.
+           03 CHK-LAST-ACCOUNT       PIC X(8).
+      *RUNNING INPUT/OUTPUT/EXCEPTION TOTALS SO A RESTART'S RUN LOG
+      *REPORTS THE WHOLE JOB, NOT JUST THE POST-RESTART TAIL - MIRRORS
+      *WS-RUN-INPUT-COUNT/WS-RUN-OUTPUT-COUNT/WS-RUN-EXCEPTION-COUNT.
+           03 CHK-INPUT-COUNT        PIC 9(8).
+           03 CHK-OUTPUT-COUNT       PIC 9(8).
+           03 CHK-EXCEPTION-COUNT    PIC 9(8).
+           03 CHK-FILLER             PIC X(48).
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
-       01 ACC-RECORDOUT.
-           03 ACCOUNT-NUM PIC X(8).
-           03 COUNTY-OUT PIC X(10).
-           03 BALANCE-OUT PIC 9(10).
-           03 UNUSED PIC X(51).
-           03 TYPE-OUT PIC X(1).
+       01 RUN-LOG-RECORD.
+           03 RL-JOB-NAME            PIC X(8).
+           03 RL-RUN-DATE            PIC X(8).
+           03 RL-INPUT-COUNT         PIC 9(8).
+           03 RL-OUTPUT-COUNT        PIC 9(8).
+           03 RL-OUTPUT-COUNT-2      PIC 9(8).
+           03 RL-RETURN-CODE         PIC 9(4).
+           03 RL-FILLER              PIC X(36).
        WORKING-STORAGE SECTION.
        01 EOF-POINT PIC X    VALUE 'N'.
+       01 WS-FILE-STATUS          PIC X(2).
+           88 FILE-OK             VALUE "00".
+           88 FILE-EOF             VALUE "01".
+           88 FILE-VALID          VALUE "00", "01".
+       01 WS-OUT-STATUS           PIC X(2).
+           88 OUT-OK              VALUE "00".
+           88 OUT-EOF             VALUE "01".
+       01 WS-EXC-STATUS           PIC X(2).
+           88 EXC-OK              VALUE "00".
+       01 WS-SAVED-ACCOUNT        PIC X(8).
+       01 WS-SAVED-TYPE-A         PIC X(1).
+       01 WS-SAVED-DATE-ISSUE     PIC X(8).
+       01 WS-SAVED-DATE-RECEIPT   PIC X(8).
+       01 WS-CHK-STATUS           PIC X(2).
+           88 CHK-OK              VALUE "00".
+           88 CHK-NOT-FOUND       VALUE "35".
+       01 WS-RESTART-ACCOUNT      PIC X(8) VALUE SPACES.
+       01 WS-RESTART-FLAG         PIC X    VALUE 'N'.
+           88 RESTART-MODE        VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT     PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+       01 WS-OUT-EOF-FLAG         PIC X    VALUE 'N'.
+       01 WS-RUNLOG-STATUS        PIC X(2).
+       01 WS-RUN-INPUT-COUNT      PIC 9(8) VALUE 0.
+       01 WS-RUN-OUTPUT-COUNT     PIC 9(8) VALUE 0.
+       01 WS-RUN-EXCEPTION-COUNT  PIC 9(8) VALUE 0.
       *
-       PROCEDURE DIVISION.
-       BEGIN.
-           OPEN INPUT ACC-FILEIN
-                OUTPUT ACC-FILEOUT.
-           READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
-           PERFORM MOVE-DATA UNTIL EOF-POINT = 'Y'.
-           CLOSE ACC-FILEIN
-                 ACC-FILEOUT.
-           STOP RUN.
-       MOVE-DATA.
-           MOVE ACCOUNT-A TO ACCOUNT-NUM.
-           MOVE BALANCE TO BALANCE-OUT.
-      * MOVE TO THE NEXT LINE (DATA ALTERNATES E.G. ABAB)
-           READ ACC-FILEIN.
-           MOVE COUNTY TO COUNTY-OUT.
-           MOVE '0' TO TYPE-OUT.
-           MOVE SPACES TO UNUSED.
-      * WRITE TO OUTPUT FILE
-           WRITE ACC-RECORDOUT.
-      * MOVE TO THE NEXT LINE TO GET THE NEXT CUSTOMER'S RECORDS
-           READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
- 
-ID DIVISION.
-       PROGRAM-ID. EXPPROG1.
-       AUTHOR. HANNAH JACOB.
-       INSTALLATION. RSM.
-       DATE-WRITTEN. 19TH JULY 2021.
-       DATE-COMPILED.
-      *
-       ENVIRONMENT DIVISION.
-      *
-       INPUT-OUTPUT SECTION.
-      *
-       FILE-CONTROL.
-           SELECT ACC-FILEIN ASSIGN TO CDIN.
-           SELECT ACC-FILEOUT ASSIGN TO CDOUT.
-       DATA DIVISION.
-      *
-       FILE SECTION.
-      *
-       FD ACC-FILEIN BLOCK CONTAINS 0 RECORDS
-           RECORDING MODE IS F.
-       01 ACC-RECORDA.
-           03 ACCOUNT-A PIC X(8).
-           03 ACCOUNT-NAME.
-               05 USER-TITLE PIC X(3).
-               05 INITIALS.
-                   07 FIRST-INITIAL PIC X(1).
-                   07 MIDDLE-INITIAL PIC X(1).
-               05 SURNAME PIC X(30).
-           03 DATE-OF-ISSUE PIC X(8).
-           03 DATE-OF-RECEIPT PIC X(8).
-           03 BALANCE PIC 9(10).
-           03 FILLER-A PIC X(10).
-           03 TYPE-A PIC X(1).
-       01 ACC-RECORDB.
-           03 ACCOUNT-B PIC X(8).
-           03 USER-ADDRESS.
-               05 ADDRESS-NUM PIC 9(4).
-               05 STREET PIC X(20).
-               05 TOWN PIC X(20).
-               05 COUNTY PIC X(10).
-               05 POST-CODE PIC X(10).
-               05 FILLER-B PIC X(7).
-               05 TYPE-B PIC X(1).
-       FD ACC-FILEOUT BLOCK CONTAINS 0 RECORDS
-           RECORDING MODE IS F.
-       01 ACC-RECORDOUT.
-           03 ACCOUNT-NUM PIC X(8).
-           03 COUNTY-OUT PIC X(10).
-           03 BALANCE-OUT PIC 9(10).
-           03 UNUSED PIC X(51).
-           03 TYPE-OUT PIC X(1).
-       WORKING-STORAGE SECTION.
-       01 EOF-POINT PIC X    VALUE 'N'.
+       LINKAGE SECTION.
+       01 INPUT-PARM.
+           03 PARM-LENGTH         PIC S9(04) COMP.
+           03 PARM-DATA           PIC X(4).
+           88 PARM-REVERSE-MODE   VALUE 'REV '.
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING INPUT-PARM.
        BEGIN.
-           OPEN INPUT ACC-FILEIN
-                OUTPUT ACC-FILEOUT.
+           IF PARM-REVERSE-MODE
+               PERFORM REVERSE-MERGE
+               PERFORM Z100-WRITE-RUN-LOG
+               STOP RUN
+           END-IF
+           PERFORM READ-CHECKPOINT.
+           IF RESTART-MODE
+               OPEN INPUT ACC-FILEIN
+               IF FILE-OK
+                   OPEN EXTEND ACC-FILEOUT
+                   OPEN EXTEND ACC-EXCEPTIONS
+               END-IF
+           ELSE
+               OPEN INPUT ACC-FILEIN
+                    OUTPUT ACC-FILEOUT
+                    OUTPUT ACC-EXCEPTIONS
+           END-IF
+           IF NOT FILE-OK
+               DISPLAY "ERROR - COULD NOT OPEN ACC-FILEIN, STATUS "
+                       WS-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM Z100-WRITE-RUN-LOG
+               STOP RUN
+           END-IF
+           IF NOT OUT-OK
+               DISPLAY "ERROR - COULD NOT OPEN ACC-FILEOUT, STATUS "
+                       WS-OUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM Z100-WRITE-RUN-LOG
+               STOP RUN
+           END-IF
+           IF NOT EXC-OK
+               DISPLAY "ERROR - COULD NOT OPEN ACC-EXCEPTIONS, STATUS "
+                       WS-EXC-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM Z100-WRITE-RUN-LOG
+               STOP RUN
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
            READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
+           IF RESTART-MODE
+               DISPLAY "STATUS - RESTARTING AFTER CHECKPOINT ACCOUNT "
+                       WS-RESTART-ACCOUNT
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF
            PERFORM MOVE-DATA UNTIL EOF-POINT = 'Y'.
            CLOSE ACC-FILEIN
-                 ACC-FILEOUT.
+                 ACC-FILEOUT
+                 ACC-EXCEPTIONS
+                 CHECKPOINT-FILE.
+      * SUCCESSFUL COMPLETION - CLEAR THE CHECKPOINT SO A FRESH RUN
+      * DOESN'T MISTAKE IT FOR AN IN-FLIGHT RESTART.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           PERFORM Z100-WRITE-RUN-LOG.
            STOP RUN.
        MOVE-DATA.
            MOVE ACCOUNT-A TO ACCOUNT-NUM.
+           MOVE ACCOUNT-A TO WS-SAVED-ACCOUNT.
+           MOVE TYPE-A    TO WS-SAVED-TYPE-A.
+           MOVE DATE-OF-ISSUE   TO WS-SAVED-DATE-ISSUE.
+           MOVE DATE-OF-RECEIPT TO WS-SAVED-DATE-RECEIPT.
            MOVE BALANCE TO BALANCE-OUT.
+           ADD 1 TO WS-RUN-INPUT-COUNT.
       * MOVE TO THE NEXT LINE (DATA ALTERNATES E.G. ABAB)
            READ ACC-FILEIN.
-           MOVE COUNTY TO COUNTY-OUT.
-           MOVE '0' TO TYPE-OUT.
-           MOVE SPACES TO UNUSED.
+           IF WS-SAVED-TYPE-A = 'A' AND TYPE-B = 'B'
+                   AND WS-SAVED-ACCOUNT = ACCOUNT-B
+               MOVE COUNTY TO COUNTY-OUT
+               MOVE WS-SAVED-DATE-ISSUE   TO DATE-OF-ISSUE-OUT
+               MOVE WS-SAVED-DATE-RECEIPT TO DATE-OF-RECEIPT-OUT
+               MOVE '0' TO TYPE-OUT
+               MOVE SPACES TO UNUSED
       * WRITE TO OUTPUT FILE
-           WRITE ACC-RECORDOUT.
+               WRITE ACC-RECORDOUT
+               ADD 1 TO WS-RUN-OUTPUT-COUNT
+           ELSE
+               PERFORM WRITE-PAIR-EXCEPTION
+           END-IF.
+           PERFORM WRITE-CHECKPOINT.
       * MOVE TO THE NEXT LINE TO GET THE NEXT CUSTOMER'S RECORDS
            READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT.
- 
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-LAST-ACCOUNT TO WS-RESTART-ACCOUNT
+                           MOVE CHK-INPUT-COUNT TO WS-RUN-INPUT-COUNT
+                           MOVE CHK-OUTPUT-COUNT TO WS-RUN-OUTPUT-COUNT
+                           MOVE CHK-EXCEPTION-COUNT TO
+                                       WS-RUN-EXCEPTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-ACCOUNT NOT = SPACES
+                   SET RESTART-MODE TO TRUE
+               END-IF
+           END-IF.
+       SKIP-TO-RESTART-POINT.
+      * DISCARD PAIRS ALREADY WRITTEN ON THE PRIOR RUN, UP TO AND
+      * INCLUDING THE ACCOUNT RECORDED IN THE LAST CHECKPOINT.
+           PERFORM UNTIL EOF-POINT = 'Y'
+                       OR ACCOUNT-A = WS-RESTART-ACCOUNT
+               READ ACC-FILEIN
+               READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT
+           END-PERFORM
+           IF EOF-POINT NOT = 'Y'
+               READ ACC-FILEIN
+               READ ACC-FILEIN AT END MOVE 'Y' TO EOF-POINT
+           END-IF.
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-SAVED-ACCOUNT TO CHK-LAST-ACCOUNT
+               MOVE WS-RUN-INPUT-COUNT TO CHK-INPUT-COUNT
+               MOVE WS-RUN-OUTPUT-COUNT TO CHK-OUTPUT-COUNT
+               MOVE WS-RUN-EXCEPTION-COUNT TO CHK-EXCEPTION-COUNT
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF.
+       WRITE-PAIR-EXCEPTION.
+           MOVE WS-SAVED-ACCOUNT TO EXC-ACCOUNT-A.
+           MOVE WS-SAVED-TYPE-A  TO EXC-TYPE-A.
+           MOVE ACCOUNT-B        TO EXC-ACCOUNT-B.
+           MOVE TYPE-B           TO EXC-TYPE-B.
+           MOVE "A/B RECORD TYPE OR ACCOUNT MISMATCH" TO EXC-REASON.
+           MOVE SPACES           TO EXC-FILLER.
+           WRITE EXC-RECORD.
+           ADD 1 TO WS-RUN-EXCEPTION-COUNT.
+      * WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG SO
+      * MONTH-END AUDIT REVIEW DOESN'T DEPEND ON THE JOB LOG STILL
+      * BEING RETAINED.
+       Z100-WRITE-RUN-LOG.
+           MOVE "EXPPROG1" TO RL-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           MOVE WS-RUN-INPUT-COUNT TO RL-INPUT-COUNT
+           MOVE WS-RUN-OUTPUT-COUNT TO RL-OUTPUT-COUNT
+           MOVE WS-RUN-EXCEPTION-COUNT TO RL-OUTPUT-COUNT-2
+           MOVE RETURN-CODE TO RL-RETURN-CODE
+           MOVE SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE.
+      *
+      * REVERSE-MERGE MODE (PARM-DATA = 'REV ') - REBUILDS PAIRED
+      * ACC-RECORDA/ACC-RECORDB CDIN-STYLE RECORDS FROM AN ARCHIVED
+      * ACC-RECORDOUT (CDOUT) EXTRACT, FOR RELOADING INTO AN UPSTREAM
+      * SYSTEM AFTER A DATA-FIX. ONLY THE FIELDS CDOUT ACTUALLY CARRIES
+      * (ACCOUNT, COUNTY, BALANCE, THE TWO DATES) CAN BE RESTORED -
+      * NAME/ADDRESS DETAIL WAS NEVER COPIED TO CDOUT BY THE FORWARD
+      * MERGE AND COMES BACK AS SPACES.
+       REVERSE-MERGE.
+           OPEN INPUT ACC-FILEOUT
+           IF NOT OUT-OK
+               DISPLAY "ERROR - COULD NOT OPEN ACC-FILEOUT, STATUS "
+                       WS-OUT-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ACC-FILEIN
+           IF NOT FILE-OK
+               DISPLAY "ERROR - COULD NOT OPEN ACC-FILEIN, STATUS "
+                       WS-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ ACC-FILEOUT AT END MOVE 'Y' TO WS-OUT-EOF-FLAG.
+           PERFORM REVERSE-WRITE-PAIR UNTIL WS-OUT-EOF-FLAG = 'Y'.
+           CLOSE ACC-FILEOUT
+                 ACC-FILEIN.
+       REVERSE-WRITE-PAIR.
+           ADD 1 TO WS-RUN-INPUT-COUNT
+           MOVE SPACES TO ACC-RECORDA
+           MOVE ACCOUNT-NUM TO ACCOUNT-A
+           MOVE DATE-OF-ISSUE-OUT   TO DATE-OF-ISSUE
+           MOVE DATE-OF-RECEIPT-OUT TO DATE-OF-RECEIPT
+           MOVE BALANCE-OUT TO BALANCE
+           MOVE 'A' TO TYPE-A
+           WRITE ACC-RECORDA
+           MOVE SPACES TO ACC-RECORDB
+           MOVE ACCOUNT-NUM TO ACCOUNT-B
+           MOVE COUNTY-OUT TO COUNTY
+           MOVE 'B' TO TYPE-B
+           WRITE ACC-RECORDB
+           ADD 1 TO WS-RUN-OUTPUT-COUNT
+           READ ACC-FILEOUT AT END MOVE 'Y' TO WS-OUT-EOF-FLAG.
