@@ -13,6 +13,26 @@
            SELECT EXT-GOOD-FILE ASSIGN TO EXTIN.
            SELECT NEW-MASTER-FILE ASSIGN TO MASTOUT.
            SELECT PRINTOUT ASSIGN TO PROUT.
+
+      *--- request 049: common GL extract, shared layout with -------
+      *    DTBPROG6's own GL-EXTRACT-FILE (see EXPPROG6.cbl)
+           SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTOU2.
+
+      *--- request 047: mid-run restart checkpoint. records the -----
+      *    number of EXT-GOOD-FILE/MASTER-FILE reads completed plus
+      *    the record-type totals needed to resume the merge. THE
+      *    BRANCH SUB-TOTAL TABLE AND THE AUDIT TRACE SAMPLE ARE NOT
+      *    CHECKPOINTED - THEY ARE TOO LARGE TO CARRY IN AN 80-BYTE
+      *    RECORD, SO A RESTARTED RUN'S FINAL REPORT ONLY REFLECTS
+      *    BRANCH/TRACE ACTIVITY FROM AFTER THE RESTART POINT (SAME
+      *    TRADEOFF AS EXPPROG5'S DUPLICATE TABLE AND EXPPROG6/
+      *    DTBPROG6'S DORMANT TABLE).
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+
+      *--- request 048: shared cross-suite per-job run log ----------
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD EXT-GOOD-FILE BLOCK CONTAINS 0 RECORDS
@@ -54,18 +74,86 @@
        FD PRINTOUT BLOCK CONTAINS 0 RECORDS
                    RECORDING MODE IS F.
        01 PRINTLINE                PIC X(132).
+
+      *  Common GL extract layout (request 049) - identical to the
+      *  copy of this record in EXPPROG6.cbl's GL-EXTRACT-FILE, so a
+      *  single downstream GL feed can consume either program's
+      *  extract without a custom mapping.
+       FD GL-EXTRACT-FILE BLOCK CONTAINS 0 RECORDS
+                          RECORDING MODE IS F.
+       01 GL-EXTRACT-RECORD.
+          03 GL-ACCOUNT-NUM        PIC X(5).
+          03 GL-MARKER             PIC X(1).
+          03 GL-TRANS-AMOUNT       PIC S9(9) COMP-3.
+          03 GL-BALANCE            PIC S9(9) COMP-3.
+          03 GL-RUN-DATE           PIC X(8).
+          03 GL-SOURCE-JOB         PIC X(8).
+          03 GL-FILLER             PIC X(48).
+
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+                          RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+          03 CHK-EXT-COUNT         PIC 9(8).
+          03 CHK-MASTER-COUNT      PIC 9(8).
+          03 CHK-TOT-RECS OCCURS 4 TIMES
+                                   PIC 9(7).
+          03 CHK-FILLER            PIC X(36).
+
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+                       RECORDING MODE IS F.
+       01 RUN-LOG-RECORD.
+          03 RL-JOB-NAME           PIC X(8).
+          03 RL-RUN-DATE           PIC X(8).
+          03 RL-INPUT-COUNT        PIC 9(8).
+          03 RL-OUTPUT-COUNT       PIC 9(8).
+          03 RL-OUTPUT-COUNT-2     PIC 9(8).
+          03 RL-RETURN-CODE        PIC 9(4).
+          03 RL-FILLER             PIC X(36).
+
        WORKING-STORAGE SECTION.
        01 HIS-COUNT PIC 9(1).
        01 PR-CNT    PIC 9(1).
        01 TEMP-PERC PIC 9(9).
-       01 PAGE-NUM-E PIC 9(4).
+       01 PAGE-NUM-E PIC 9(4) VALUE 0.
        01 LINE-COUNT PIC 9(4) VALUE 0.
+       01 WS-PAGE-SIZE PIC 9(4) VALUE 55.
 
+      * TRACKS WHICH ACCOUNT / RECORD TYPE IS BEING DECIDED BY *
+      * MAIN-PROC SO B300-RECORD-DECISION CAN FILE IT UNDER THE *
+      * RIGHT BRANCH CODE AND, IF ROOM IS LEFT, THE AUDIT TRACE *
+       01 WS-CURRENT-ACCOUNT PIC X(5).
+       01 WS-CURRENT-TYPE    PIC 9(1).
+       01 WS-CURRENT-BRANCH  PIC X(2).
+
+      * SAMPLE OF MERGE DECISIONS FOR THE AUDITOR - CAPPED SO A *
+      * LONG RUN DOESN'T TURN THE REPORT INTO A SECOND JOB LOG *
+       01 WS-TRACE-TABLE.
+          03 WS-TRACE-ENTRY OCCURS 20 TIMES.
+             05 WS-TRACE-ACCOUNT  PIC X(5).
+             05 WS-TRACE-ACTION   PIC X(20).
+       01 WS-TRACE-COUNT PIC 9(3) VALUE 0.
+       01 WS-TRACE-MAX   PIC 9(3) VALUE 20.
+       01 WS-TRACE-IDX   PIC 9(3).
+
+      * PER-BRANCH (FIRST 2 CHARS OF THE ACCOUNT NUMBER) TOTALS *
+      * SO EACH BRANCH CAN RECONCILE ITS OWN SLICE OF ACCOUNTS *
+       01 WS-BRANCH-TABLE.
+          03 WS-BRANCH-ENTRY OCCURS 50 TIMES INDEXED BY BR-IDX.
+             05 WS-BR-CODE        PIC X(2) VALUE SPACES.
+             05 WS-BR-TOTALS OCCURS 4 TIMES PIC 9(7) VALUE 0.
+       01 WS-BRANCH-COUNT   PIC 9(3) VALUE 0.
+       01 WS-BR-SCAN-IDX    PIC 9(3).
+       01 WS-BR-FOUND-FLAG  PIC X(1) VALUE 'N'.
+          88 BR-FOUND       VALUE 'Y'.
+       01 WS-BR-DROPPED-FLAG PIC X(1) VALUE 'N'.
+          88 BR-DROPPED     VALUE 'Y'.
 
        01 HEAD-1.
           03 FILLER              PIC X(20) VALUE SPACES.
           03 FILLER              PIC X(32) VALUE 'BHEXPUPD REPORT'.
-          03 FILLER              PIC X(80) VALUE SPACES.
+          03 FILLER              PIC X(71) VALUE SPACES.
+          03 FILLER              PIC X(5) VALUE 'PAGE '.
+          03 PAGE-NUM-OUT        PIC ZZZ9.
        01 BLANKLINE.
           03 BLANK-LINE          PIC X(132) VALUE SPACES.
        01 HEAD-2.
@@ -95,22 +183,187 @@
         01 RECORD-LIST REDEFINES LOOKUP-REC.
            03 RECORD-IN OCCURS 4 TIMES.
               05 RECORD-DATA      PIC X(20).
+
+      * AUDIT TRACE REPORT LINES - REQUEST 044 *
+       01 TRACE-HEAD               PIC X(132) VALUE
+          'MERGE DECISION SAMPLE (AUDIT TRACE)'.
+       01 TRACE-LINE.
+          03 FILLER               PIC X(4) VALUE 'ACC='.
+          03 TRACE-ACCOUNT        PIC X(5).
+          03 FILLER               PIC X(3) VALUE SPACES.
+          03 FILLER               PIC X(8) VALUE 'ACTION= '.
+          03 TRACE-ACTION         PIC X(20).
+          03 FILLER               PIC X(92) VALUE SPACES.
+
+      * BRANCH-RANGE SUB-TOTAL REPORT LINES - REQUEST 045 *
+       01 BRANCH-HEAD-LINE         PIC X(132) VALUE
+          'BRANCH CODE BREAKDOWN'.
+       01 BRANCH-SUB-HEAD.
+          03 FILLER               PIC X(10) VALUE 'BRANCH'.
+          03 FILLER               PIC X(20) VALUE 'TYPE OF RECORD'.
+          03 FILLER               PIC X(10) VALUE SPACES.
+          03 FILLER               PIC X(15) VALUE 'TOTAL'.
+          03 FILLER               PIC X(10) VALUE SPACES.
+          03 FILLER               PIC X(15) VALUE 'PERCENTAGE'.
+          03 FILLER               PIC X(52) VALUE SPACES.
+       01 BRANCH-DETAIL-LINE.
+          03 BR-CODE-OUT          PIC X(10).
+          03 TYPE-OF-RECORD-BR    PIC X(20).
+          03 FILLER               PIC X(10) VALUE SPACES.
+          03 TOTAL-BR             PIC Z(3)9 VALUE ZERO.
+          03 FILLER               PIC X(20) VALUE SPACES.
+          03 PERCENTAGE-BR        PIC ZZ9.99 VALUE ZERO.
+
+      *--- request 047/048: checkpoint/restart and run log fields --
+       01 WS-CHK-STATUS            PIC X(2).
+          88 CHK-OK                VALUE "00".
+          88 CHK-NOT-FOUND         VALUE "35".
+       01 WS-RESTART-EXT-COUNT     PIC 9(8) VALUE 0.
+       01 WS-RESTART-MASTER-COUNT  PIC 9(8) VALUE 0.
+       01 WS-RESTART-FLAG          PIC X    VALUE 'N'.
+          88 RESTART-MODE          VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT      PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+       01 WS-SKIP-IDX              PIC 9(8).
+       01 WS-EXT-READ-COUNT        PIC 9(8) VALUE 0.
+       01 WS-MASTER-READ-COUNT     PIC 9(8) VALUE 0.
+
+       01 WS-RUNLOG-STATUS         PIC X(2).
+
        PROCEDURE DIVISION.
        START-UP SECTION.
              OPEN INPUT MASTER-FILE
-                        EXT-GOOD-FILE
-                 OUTPUT NEW-MASTER-FILE
-                        PRINTOUT.
-               READ EXT-GOOD-FILE AT END MOVE HIGH-VALUES TO ACCNUM-EXT.
-               READ MASTER-FILE AT END MOVE HIGH-VALUES TO ACCNUM-M.
+                        EXT-GOOD-FILE.
+             PERFORM A150-READ-CHECKPOINT.
+             IF RESTART-MODE
+                OPEN EXTEND NEW-MASTER-FILE
+                            PRINTOUT
+                            GL-EXTRACT-FILE
+             ELSE
+                OPEN OUTPUT NEW-MASTER-FILE
+                            PRINTOUT
+                            GL-EXTRACT-FILE
+             END-IF.
+             OPEN EXTEND CHECKPOINT-FILE.
+             IF WS-CHK-STATUS NOT = "00"
+                OPEN OUTPUT CHECKPOINT-FILE
+             END-IF.
+             IF RESTART-MODE
+                DISPLAY "STATUS - RESTARTING AFTER "
+                        WS-RESTART-EXT-COUNT " EXT-GOOD-FILE / "
+                        WS-RESTART-MASTER-COUNT " MASTER-FILE READS"
+                PERFORM A160-SKIP-TO-RESTART
+             ELSE
+               READ EXT-GOOD-FILE
+                  AT END MOVE HIGH-VALUES TO ACCNUM-EXT
+                  NOT AT END ADD 1 TO WS-EXT-READ-COUNT
+               END-READ
+               READ MASTER-FILE
+                  AT END MOVE HIGH-VALUES TO ACCNUM-M
+                  NOT AT END ADD 1 TO WS-MASTER-READ-COUNT
+               END-READ
+             END-IF.
              PERFORM MAIN-PROC UNTIL ACCNUM-EXT = HIGH-VALUES AND
                                      ACCNUM-M = HIGH-VALUES.
              PERFORM PRINT-WRITE.
              CLOSE MASTER-FILE
                    EXT-GOOD-FILE
                    NEW-MASTER-FILE
-                   PRINTOUT.
+                   PRINTOUT
+                   GL-EXTRACT-FILE.
+             CLOSE CHECKPOINT-FILE.
+             OPEN OUTPUT CHECKPOINT-FILE.
+             CLOSE CHECKPOINT-FILE.
+             PERFORM Z100-WRITE-RUN-LOG.
              STOP RUN.
+      * RESTORES THE READ COUNTS AND RUNNING TOTALS FROM THE LAST *
+      * CHECKPOINT WRITTEN BEFORE THE PRIOR RUN WAS INTERRUPTED *
+       A150-READ-CHECKPOINT SECTION.
+             OPEN INPUT CHECKPOINT-FILE.
+             IF CHK-OK
+                PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                      AT END MOVE "35" TO WS-CHK-STATUS
+                      NOT AT END
+                         MOVE CHK-EXT-COUNT TO WS-RESTART-EXT-COUNT
+                         MOVE CHK-MASTER-COUNT TO
+                              WS-RESTART-MASTER-COUNT
+                         PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                                 UNTIL WS-SKIP-IDX > 4
+                            MOVE CHK-TOT-RECS(WS-SKIP-IDX)
+                              TO TOT-RECS(WS-SKIP-IDX)
+                         END-PERFORM
+                   END-READ
+                END-PERFORM
+                CLOSE CHECKPOINT-FILE
+                IF WS-RESTART-EXT-COUNT > 0 OR
+                   WS-RESTART-MASTER-COUNT > 0
+                   SET RESTART-MODE TO TRUE
+                END-IF
+             END-IF.
+      * RE-READS EXT-GOOD-FILE AND MASTER-FILE UP TO THE POSITIONS *
+      * RECORDED IN THE LAST CHECKPOINT TO RESUME THE MERGE *
+       A160-SKIP-TO-RESTART SECTION.
+             PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                     UNTIL WS-SKIP-IDX > WS-RESTART-EXT-COUNT
+                READ EXT-GOOD-FILE
+                   AT END MOVE HIGH-VALUES TO ACCNUM-EXT
+                END-READ
+             END-PERFORM.
+             PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                     UNTIL WS-SKIP-IDX > WS-RESTART-MASTER-COUNT
+                READ MASTER-FILE
+                   AT END MOVE HIGH-VALUES TO ACCNUM-M
+                END-READ
+             END-PERFORM.
+      * WRITES A FRESH CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL *
+      * RECORDS PROCESSED SO A RESTART CAN RESUME NEAR WHERE THE *
+      * PRIOR RUN LEFT OFF *
+       B300-WRITE-CHECKPOINT SECTION.
+             ADD 1 TO WS-CHECKPOINT-COUNT.
+             IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+                COMPUTE CHK-EXT-COUNT =
+                        WS-RESTART-EXT-COUNT + WS-EXT-READ-COUNT
+                COMPUTE CHK-MASTER-COUNT =
+                        WS-RESTART-MASTER-COUNT + WS-MASTER-READ-COUNT
+                PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                        UNTIL WS-SKIP-IDX > 4
+                   MOVE TOT-RECS(WS-SKIP-IDX)
+                     TO CHK-TOT-RECS(WS-SKIP-IDX)
+                END-PERFORM
+                MOVE SPACES TO CHK-FILLER
+                WRITE CHECKPOINT-RECORD
+                MOVE 0 TO WS-CHECKPOINT-COUNT
+             END-IF.
+      * WRITES ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG *
+      * (REQUEST 048) *
+       Z100-WRITE-RUN-LOG SECTION.
+             MOVE "CBLPROG6" TO RL-JOB-NAME.
+             MOVE FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE.
+             ADD WS-EXT-READ-COUNT WS-MASTER-READ-COUNT
+                 WS-RESTART-EXT-COUNT WS-RESTART-MASTER-COUNT
+               GIVING RL-INPUT-COUNT.
+             MOVE TOT-RECS(4) TO RL-OUTPUT-COUNT.
+             MOVE WS-BRANCH-COUNT TO RL-OUTPUT-COUNT-2.
+             MOVE RETURN-CODE TO RL-RETURN-CODE.
+             MOVE SPACES TO RL-FILLER.
+             OPEN EXTEND RUN-LOG-FILE.
+             IF WS-RUNLOG-STATUS NOT = "00"
+                OPEN OUTPUT RUN-LOG-FILE
+             END-IF.
+             WRITE RUN-LOG-RECORD.
+             CLOSE RUN-LOG-FILE.
+      * WRITES ONE GL EXTRACT LINE FOR THE NEW-MASTER-REC JUST *
+      * WRITTEN, IN THE COMMON LAYOUT SHARED WITH DTBPROG6 (REQ 049) *
+       B500-WRITE-GL-EXTRACT SECTION.
+             MOVE ACCNUM-NM TO GL-ACCOUNT-NUM.
+             MOVE CDMKR-NM(1) TO GL-MARKER.
+             MOVE TRANAMT-NM(1) TO GL-TRANS-AMOUNT.
+             MOVE BALANCE-NM TO GL-BALANCE.
+             MOVE FUNCTION CURRENT-DATE(1:8) TO GL-RUN-DATE.
+             MOVE "CBLPROG6" TO GL-SOURCE-JOB.
+             MOVE SPACES TO GL-FILLER.
+             WRITE GL-EXTRACT-RECORD.
       * MAIN LOOP SECTION TO DETERMINE WHETHER THE FILE IS AN UPDATE *
       * A FILE THAT ONLY APPEARS ON THE MASTER INPUT OR A FILE ONLY *
       * ON THE SORTED GOOD FILE *
@@ -134,6 +387,9 @@
       * EXTRACTED FILE WITH NO MATCH ON THE MASTER EXTRACTED MOVES *
       * TO NEW MASTER PRODUCING AN UNCHANGED RECORD *
        EXT-MATCH SECTION.
+            MOVE ACCNUM-EXT TO WS-CURRENT-ACCOUNT
+            MOVE 2 TO WS-CURRENT-TYPE
+            PERFORM B300-RECORD-DECISION
             MOVE ACCNUM-EXT TO ACCNUM-NM
             MOVE INITIAL-EXT TO INITIAL-NM
             MOVE SURNAME-EXT TO SURNAME-NM
@@ -147,10 +403,18 @@
                  MOVE ZERO TO TRANAMT-NM(HIS-COUNT)
                END-PERFORM
             WRITE NEW-MASTER-REC.
-            READ EXT-GOOD-FILE AT END MOVE HIGH-VALUES TO ACCNUM-EXT.
+            PERFORM B500-WRITE-GL-EXTRACT.
+            READ EXT-GOOD-FILE
+               AT END MOVE HIGH-VALUES TO ACCNUM-EXT
+               NOT AT END ADD 1 TO WS-EXT-READ-COUNT
+            END-READ
+            PERFORM B300-WRITE-CHECKPOINT.
       * MATCHING ACCOUNT NUMBER RECORD PRODUCING AN UPDATED RECORD ON *
       * THE NEW MASTER FILE *
        MATCH SECTION.
+             MOVE ACCNUM-M TO WS-CURRENT-ACCOUNT
+             MOVE 3 TO WS-CURRENT-TYPE
+             PERFORM B300-RECORD-DECISION
              MOVE ACCNUM-M TO ACCNUM-NM
              MOVE INITIAL-M TO INITIAL-NM
              MOVE SURNAME-M TO SURNAME-NM
@@ -166,27 +430,167 @@
                 TO TRANAMT-NM(HIS-COUNT + 1 )
              END-PERFORM
              WRITE NEW-MASTER-REC.
-             READ EXT-GOOD-FILE AT END MOVE HIGH-VALUES TO ACCNUM-EXT.
-             READ MASTER-FILE AT END MOVE HIGH-VALUES TO ACCNUM-M.
-
+             PERFORM B500-WRITE-GL-EXTRACT.
+             READ EXT-GOOD-FILE
+                AT END MOVE HIGH-VALUES TO ACCNUM-EXT
+                NOT AT END ADD 1 TO WS-EXT-READ-COUNT
+             END-READ
+             READ MASTER-FILE
+                AT END MOVE HIGH-VALUES TO ACCNUM-M
+                NOT AT END ADD 1 TO WS-MASTER-READ-COUNT
+             END-READ
+             PERFORM B300-WRITE-CHECKPOINT.
 
       * NO MATCH BETWEEN SORTED GOOD FILE AND MASTER FILE *
       * MASTER FILE MOVES TO NEW MASTER CREATING A NEW RECORD *
        MASTER-MOVE SECTION.
+            MOVE ACCNUM-M TO WS-CURRENT-ACCOUNT
+            MOVE 1 TO WS-CURRENT-TYPE
+            PERFORM B300-RECORD-DECISION
             MOVE MASTER-REC TO NEW-MASTER-REC.
                WRITE NEW-MASTER-REC.
-             READ MASTER-FILE AT END MOVE HIGH-VALUES TO ACCNUM-M.
+             PERFORM B500-WRITE-GL-EXTRACT.
+             READ MASTER-FILE
+                AT END MOVE HIGH-VALUES TO ACCNUM-M
+                NOT AT END ADD 1 TO WS-MASTER-READ-COUNT
+             END-READ
+             PERFORM B300-WRITE-CHECKPOINT.
+      * RECORDS THE MERGE DECISION JUST MADE (WS-CURRENT-ACCOUNT / *
+      * WS-CURRENT-TYPE) AGAINST ITS BRANCH-CODE SUB-TOTAL AND, IF *
+      * THERE IS STILL ROOM, ONTO THE AUDITOR-VISIBLE TRACE SAMPLE *
+       B300-RECORD-DECISION SECTION.
+             MOVE WS-CURRENT-ACCOUNT(1:2) TO WS-CURRENT-BRANCH
+             PERFORM B310-FIND-OR-ADD-BRANCH
+             IF NOT BR-DROPPED
+                ADD 1 TO WS-BR-TOTALS(BR-IDX, WS-CURRENT-TYPE)
+                         WS-BR-TOTALS(BR-IDX, 4)
+             END-IF
+             IF WS-TRACE-COUNT < WS-TRACE-MAX
+                ADD 1 TO WS-TRACE-COUNT
+                MOVE WS-CURRENT-ACCOUNT
+                  TO WS-TRACE-ACCOUNT(WS-TRACE-COUNT)
+                MOVE RECORD-DATA(WS-CURRENT-TYPE)
+                  TO WS-TRACE-ACTION(WS-TRACE-COUNT)
+             END-IF.
+      * FINDS WS-CURRENT-BRANCH IN THE BRANCH TABLE, ADDING A NEW *
+      * ENTRY IF THIS IS THE FIRST RECORD SEEN FOR THAT BRANCH *
+       B310-FIND-OR-ADD-BRANCH SECTION.
+             MOVE 'N' TO WS-BR-FOUND-FLAG
+             MOVE 'N' TO WS-BR-DROPPED-FLAG
+             MOVE 1 TO WS-BR-SCAN-IDX
+             PERFORM B311-SCAN-BRANCH-LOOP
+                UNTIL WS-BR-SCAN-IDX > WS-BRANCH-COUNT OR BR-FOUND
+             IF BR-FOUND
+                SET BR-IDX TO WS-BR-SCAN-IDX
+             ELSE
+                IF WS-BRANCH-COUNT < 50
+                   ADD 1 TO WS-BRANCH-COUNT
+                   SET BR-IDX TO WS-BRANCH-COUNT
+                   MOVE WS-CURRENT-BRANCH TO WS-BR-CODE(BR-IDX)
+                ELSE
+                   DISPLAY 'STATUS - BRANCH TABLE FULL, DROPPING '
+                           WS-CURRENT-BRANCH
+                   MOVE 'Y' TO WS-BR-DROPPED-FLAG
+                   SET BR-IDX TO 1
+                END-IF
+             END-IF.
+       B311-SCAN-BRANCH-LOOP SECTION.
+             IF WS-BR-CODE(WS-BR-SCAN-IDX) = WS-CURRENT-BRANCH
+                MOVE 'Y' TO WS-BR-FOUND-FLAG
+             ELSE
+                ADD 1 TO WS-BR-SCAN-IDX
+             END-IF.
       * PRINT SECTION PRODUCING RECORD COUNT REPORT CALCULATING *
-      * PERCENTAGE OF EACH RECORD TYPE *
+      * PERCENTAGE OF EACH RECORD TYPE, PAGINATED, FOLLOWED BY THE *
+      * AUDIT TRACE SAMPLE AND THE PER-BRANCH SUB-TOTAL BREAKDOWN *
        PRINT-WRITE SECTION.
-           WRITE PRINTLINE FROM HEAD-1
-           WRITE PRINTLINE FROM HEAD-2 AFTER ADVANCING 2
-             PERFORM VARYING PR-CNT FROM 1 BY 1 UNTIL PR-CNT > 4
-               MOVE RECORD-DATA(PR-CNT) TO TYPE-OF-RECORD-1
-               MOVE TOT-RECS(PR-CNT) TO TOTAL-1
+           MOVE 0 TO PAGE-NUM-E
+           MOVE 0 TO LINE-COUNT
+           PERFORM P100-NEW-PAGE
+           PERFORM VARYING PR-CNT FROM 1 BY 1 UNTIL PR-CNT > 4
+             PERFORM P200-CHECK-PAGE-BREAK
+             MOVE RECORD-DATA(PR-CNT) TO TYPE-OF-RECORD-1
+             MOVE TOT-RECS(PR-CNT) TO TOTAL-1
             COMPUTE PERC-REC(PR-CNT) ROUNDED =
             (TOT-RECS(PR-CNT) / TOT-RECS(4))
            MULTIPLY PERC-REC(PR-CNT) BY 100 GIVING PERC-REC(PR-CNT)
                MOVE PERC-REC(PR-CNT) TO PERCENTAGE-1
            WRITE PRINTLINE FROM DETAIL-LINE AFTER ADVANCING 1
-           END-PERFORM. 
+           ADD 1 TO LINE-COUNT
+           END-PERFORM.
+           PERFORM P300-WRITE-TRACE-SECTION.
+           PERFORM P400-WRITE-BRANCH-SECTION.
+      * WRITES A NEW PAGE HEADER (HEAD-1/HEAD-2), ADVANCING TO A *
+      * NEW PHYSICAL PAGE ON EVERY CALL AFTER THE FIRST *
+       P100-NEW-PAGE SECTION.
+             ADD 1 TO PAGE-NUM-E
+             MOVE PAGE-NUM-E TO PAGE-NUM-OUT
+             IF PAGE-NUM-E = 1
+                WRITE PRINTLINE FROM HEAD-1
+             ELSE
+                WRITE PRINTLINE FROM HEAD-1 AFTER ADVANCING PAGE
+             END-IF
+             WRITE PRINTLINE FROM HEAD-2 AFTER ADVANCING 2
+             MOVE 3 TO LINE-COUNT.
+      * STARTS A NEW PAGE ONCE THE CURRENT ONE IS FULL *
+       P200-CHECK-PAGE-BREAK SECTION.
+             IF LINE-COUNT >= WS-PAGE-SIZE
+                PERFORM P100-NEW-PAGE
+             END-IF.
+      * WRITES THE SAMPLE OF MERGE DECISIONS CAPTURED BY *
+      * B300-RECORD-DECISION SO AN AUDITOR CAN CONFIRM THE MERGE *
+      * BEHAVED AS EXPECTED WITHOUT PULLING THE JOB LOG *
+       P300-WRITE-TRACE-SECTION SECTION.
+             IF WS-TRACE-COUNT > 0
+                PERFORM P200-CHECK-PAGE-BREAK
+                WRITE PRINTLINE FROM BLANKLINE AFTER ADVANCING 1
+                ADD 1 TO LINE-COUNT
+                PERFORM P200-CHECK-PAGE-BREAK
+                WRITE PRINTLINE FROM TRACE-HEAD AFTER ADVANCING 1
+                ADD 1 TO LINE-COUNT
+                PERFORM VARYING WS-TRACE-IDX FROM 1 BY 1
+                   UNTIL WS-TRACE-IDX > WS-TRACE-COUNT
+                   PERFORM P200-CHECK-PAGE-BREAK
+                   MOVE WS-TRACE-ACCOUNT(WS-TRACE-IDX) TO TRACE-ACCOUNT
+                   MOVE WS-TRACE-ACTION(WS-TRACE-IDX) TO TRACE-ACTION
+                   WRITE PRINTLINE FROM TRACE-LINE AFTER ADVANCING 1
+                   ADD 1 TO LINE-COUNT
+                END-PERFORM
+             END-IF.
+      * WRITES THE PERCENTAGE BREAKDOWN OF UNCHANGED/NEW/UPDATED/ *
+      * ALL RECORDS SEPARATELY FOR EACH BRANCH CODE SEEN, SO A *
+      * BRANCH CAN RECONCILE JUST ITS OWN SLICE OF ACCOUNTS *
+       P400-WRITE-BRANCH-SECTION SECTION.
+             IF WS-BRANCH-COUNT > 0
+                PERFORM P200-CHECK-PAGE-BREAK
+                WRITE PRINTLINE FROM BLANKLINE AFTER ADVANCING 1
+                ADD 1 TO LINE-COUNT
+                PERFORM P200-CHECK-PAGE-BREAK
+                WRITE PRINTLINE FROM BRANCH-HEAD-LINE AFTER ADVANCING 1
+                ADD 1 TO LINE-COUNT
+                PERFORM P200-CHECK-PAGE-BREAK
+                WRITE PRINTLINE FROM BRANCH-SUB-HEAD AFTER ADVANCING 2
+                ADD 1 TO LINE-COUNT
+                PERFORM VARYING BR-IDX FROM 1 BY 1
+                   UNTIL BR-IDX > WS-BRANCH-COUNT
+                   MOVE WS-BR-CODE(BR-IDX) TO BR-CODE-OUT
+                   PERFORM VARYING PR-CNT FROM 1 BY 1 UNTIL PR-CNT > 4
+                      PERFORM P200-CHECK-PAGE-BREAK
+                      MOVE RECORD-DATA(PR-CNT) TO TYPE-OF-RECORD-BR
+                      MOVE WS-BR-TOTALS(BR-IDX, PR-CNT) TO TOTAL-BR
+                      IF WS-BR-TOTALS(BR-IDX, 4) > 0
+                         COMPUTE PERC-REC(PR-CNT) ROUNDED =
+                           (WS-BR-TOTALS(BR-IDX, PR-CNT) /
+                            WS-BR-TOTALS(BR-IDX, 4))
+                         MULTIPLY PERC-REC(PR-CNT) BY 100
+                           GIVING PERC-REC(PR-CNT)
+                      ELSE
+                         MOVE 0 TO PERC-REC(PR-CNT)
+                      END-IF
+                      MOVE PERC-REC(PR-CNT) TO PERCENTAGE-BR
+                      WRITE PRINTLINE FROM BRANCH-DETAIL-LINE
+                         AFTER ADVANCING 1
+                      ADD 1 TO LINE-COUNT
+                   END-PERFORM
+                END-PERFORM
+             END-IF.
