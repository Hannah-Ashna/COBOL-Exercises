@@ -22,6 +22,18 @@
            FILE STATUS        IS WS-INPUT-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO FILEOUT
            FILE STATUS        IS WS-OUTPUT-STATUS.
+
+      *MID-FILE RESTART CHECKPOINT (REQUEST 047) - RECORD-COUNT BASED.
+      *EACH BASKET RECORD IS PROCESSED AND WRITTEN INDEPENDENTLY (NO
+      *RUNNING TOTAL CARRIED BETWEEN RECORDS), SO A RESTART ONLY NEEDS
+      *TO SKIP PAST THE RECORDS ALREADY WRITTEN - THE ONLY OTHER STATE
+      *TO RESTORE IS THE REJECTED-DISCOUNT COUNT FOR THE RUN LOG.
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS        IS WS-CHK-STATUS.
+
+      *SHARED CROSS-SUITE PER-JOB RUN LOG (REQUEST 048)
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS        IS WS-RUNLOG-STATUS.
       *
        DATA DIVISION.
       *
@@ -33,15 +45,17 @@
        01 INPUT-RECORD.
            03 ACCOUNT          PIC X(5).
            03 FILLER           PIC X(1).
-           03 ITEM-CODES OCCURS 5 TIMES INDEXED BY I-IDX.
+           03 ITEM-CODES OCCURS 20 TIMES INDEXED BY I-IDX.
                05 ITEM-CODE    PIC X(3) VALUE ZEROES.
                05 ITEM-VALUE   PIC 9(3) VALUE ZEROES.
            03 FILLER           PIC X(1).
-           03 DISC-CODES OCCURS 5 TIMES INDEXED BY D-IDX.
+           03 DISC-CODES OCCURS 10 TIMES INDEXED BY D-IDX.
                05 DISC-CODE    PIC X(3) VALUE ZEROES.
                05 DISC-COUNT   PIC 9(1) VALUE ZEROES.
                05 DISC-MARKER  PIC X(1) VALUE ZEROES.
                05 DISC-VALUE   PIC 9(2) VALUE ZEROES.
+               05 DISC-STACK-FLAG PIC X(1) VALUE "N".
+                   88 DISC-STACKABLE VALUE "Y".
            03 FILLER           PIC X(78).
 
        FD OUTPUT-FILE BLOCK CONTAINS 0 RECORDS
@@ -49,8 +63,33 @@
        01 OUTPUT-RECORD.
            03 ACCOUNT-OUT      PIC X(5).
            03 FILLER           PIC X(4).
-           03 TOTAL-OUT        PIC 9(3).99.
-           03 FILLER           PIC X(135).
+           03 TOTAL-OUT        PIC 9(6).99.
+           03 LARGE-TXN-FLAG   PIC X(1).
+               88 LARGE-TXN    VALUE "Y".
+           03 WINNING-DISC-CODE PIC X(3).
+           03 SAVINGS-OUT       PIC 9(6).99.
+           03 FILLER           PIC X(119).
+
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           03 CHK-RECORD-COUNT PIC 9(8).
+      *RUNNING REJECTED-DISCOUNT TOTAL SO A RESTART'S RUN LOG REPORTS
+      *THE WHOLE JOB, NOT JUST THE POST-RESTART TAIL - MIRRORS
+      *WS-REJECTED-DISC-COUNT (WORKING-STORAGE).
+           03 CHK-REJECTED-DISC-COUNT PIC 9(6).
+           03 CHK-FILLER       PIC X(66).
+
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 RUN-LOG-RECORD.
+           03 RL-JOB-NAME       PIC X(8).
+           03 RL-RUN-DATE       PIC X(8).
+           03 RL-INPUT-COUNT    PIC 9(8).
+           03 RL-OUTPUT-COUNT   PIC 9(8).
+           03 RL-OUTPUT-COUNT-2 PIC 9(8).
+           03 RL-RETURN-CODE    PIC 9(4).
+           03 RL-FILLER         PIC X(36).
       *
        WORKING-STORAGE SECTION.
        01 WS-INPUT-STATUS      PIC X(2).
@@ -63,23 +102,58 @@
            88 O-EOF            VALUE "01".
            88 O-VALID          VALUE "00", "01".
 
+       01 WS-CHK-STATUS        PIC X(2).
+           88 CHK-OK           VALUE "00".
+           88 CHK-NOT-FOUND    VALUE "35".
+       01 WS-RESTART-COUNT     PIC 9(8) VALUE 0.
+       01 WS-RESTART-FLAG      PIC X    VALUE 'N'.
+           88 RESTART-MODE     VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT     PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+       01 WS-SKIP-IDX           PIC 9(8).
+       01 WS-RUN-INPUT-COUNT    PIC 9(8) VALUE 0.
+       01 WS-REJECTED-DISC-COUNT PIC 9(6) VALUE 0.
+
+       01 WS-RUNLOG-STATUS      PIC X(2).
+
+      *--- request 037: basket size caps, named so they are only
+      *    defined in one place -------------------------------
+       01 WS-MAX-ITEMS         PIC 9(2) VALUE 20.
+       01 WS-MAX-DISCS         PIC 9(2) VALUE 10.
+
+      *--- request 041: old large-transaction threshold ---------
+       01 WS-LARGE-TXN-LIMIT   PIC 9(3)V99 VALUE 999.99.
+
       *TEMP VARIABLES FOR CALCULATIONS
-       01 DISC-COMP            PIC 9(2).
+       01 DISC-COMP            PIC 9(6)V99.
        01 ITEM-COUNT           PIC 9(2).
-       01 ITEM-TOTAL           PIC 9(3).
-       01 TEMP                 PIC 9(3)V99.
-       01 TEMP-VALUE           PIC 9(3)V99.
-       01 RESULT               PIC 9(3)V99.
-       01 BAG-TOTAL            PIC 9(3)V99.
+       01 ITEM-TOTAL           PIC 9(6).
+       01 TEMP                 PIC 9(6)V99.
+       01 TEMP-VALUE           PIC 9(6)V99.
+       01 RESULT               PIC 9(6)V99.
+       01 BAG-TOTAL             PIC 9(6)V99.
        01 ITEM-TEMP            PIC X(6).
-       01 DISC-TEMP            PIC X(7).
-       01 I                    PIC 9.
-       01 J                    PIC 9.
+       01 DISC-TEMP            PIC X(8).
+       01 I                    PIC 9(2).
+       01 J                    PIC 9(2).
 
        01 WS-ALTERNATIVE       PIC X(2).
            88 DISC-ALT         VALUE "Y".
            88 DISC-NO-ALT      VALUE "X".
 
+      *--- request 038: single-pass item/discount matching ------
+      *    cache of the last discount code's already-scanned
+      *    item window, so a repeated (alternative) DISC-CODE
+      *    reuses it instead of rescanning -----------------------
+       01 WS-PREV-DISC-CODE    PIC X(3) VALUE SPACES.
+       01 WS-PREV-ITEM-TOTAL   PIC 9(6) VALUE 0.
+       01 WS-PREV-ITEM-COUNT   PIC 9(2) VALUE 0.
+
+      *--- request 039: track which discount actually won -------
+       01 WS-BEST-SAVING       PIC 9(6)V99 VALUE 0.
+       01 WS-BEST-DISC-CODE    PIC X(3)    VALUE SPACES.
+       01 WS-SAVING             PIC 9(6)V99 VALUE 0.
+
       *---------------------
        PROCEDURE DIVISION.
        A100-MAIN-LOGIC             SECTION.
@@ -88,39 +162,169 @@
            PERFORM R100-READ-INPUT
            PERFORM C100-PROCESS UNTIL I-EOF
            PERFORM T100-TERMINATE
+
+      *CHECKPOINT FILE IS NOT NEEDED AFTER A CLEAN FINISH - TRUNCATE
+      *IT SO THE NEXT RUN DOESN'T INHERIT A STALE RESTART POINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM Z100-WRITE-RUN-LOG
+
            DISPLAY "STATUS - PROGRAM DONE"
            STOP    RUN
            .
 
        B100-INIT-STAGE             SECTION.
            OPEN INPUT   INPUT-FILE
-           OPEN OUTPUT  OUTPUT-FILE
            SET DISC-NO-ALT TO TRUE
+
+           PERFORM A150-READ-CHECKPOINT
+           IF RESTART-MODE
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF RESTART-MODE
+               DISPLAY "STATUS - RESTARTING AFTER " WS-RESTART-COUNT
+                       " RECORDS"
+               PERFORM A160-SKIP-TO-RESTART
+           END-IF
+
            DISPLAY "STATUS - FILES OPENED"
            .
 
+      *------------------------------------------
+      *RESTORE THE LAST CHECKPOINTED READ POSITION (REQUEST 047).
+       A150-READ-CHECKPOINT        SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-RECORD-COUNT TO WS-RESTART-COUNT
+                           MOVE CHK-REJECTED-DISC-COUNT
+                             TO WS-REJECTED-DISC-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > 0
+                   SET RESTART-MODE TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *------------------------------------------
+      *SKIP FORWARD PAST THE BASKETS ALREADY WRITTEN ON A PRIOR RUN.
+       A160-SKIP-TO-RESTART        SECTION.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR I-EOF
+               READ INPUT-FILE AT END SET I-EOF TO TRUE
+           END-PERFORM
+           .
+
+      *------------------------------------------
+      *WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG
+      *(REQUEST 048).
+       Z100-WRITE-RUN-LOG          SECTION.
+           MOVE "EXPPROG7" TO RL-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           MOVE WS-RUN-INPUT-COUNT TO RL-INPUT-COUNT
+           MOVE WS-RUN-INPUT-COUNT TO RL-OUTPUT-COUNT
+           MOVE WS-REJECTED-DISC-COUNT TO RL-OUTPUT-COUNT-2
+           MOVE RETURN-CODE TO RL-RETURN-CODE
+           MOVE SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
+
        C100-PROCESS                SECTION.
            DISPLAY "NEW DATA:" INPUT-RECORD
            PERFORM D100-SORT-ITEMS
            PERFORM D200-SORT-DISC
+           PERFORM D050-VALIDATE-DISC
            PERFORM C200-PROCESS
+           PERFORM C400-WRITE-OUTPUT
+           ADD 1 TO WS-RUN-INPUT-COUNT
+           PERFORM B300-WRITE-CHECKPOINT
            PERFORM R100-READ-INPUT
            DISPLAY "BAG-TOTAL: " BAG-TOTAL
            .
 
+      *------------------------------------------
+      *PERIODICALLY SNAPSHOT THE READ POSITION SO A RESTART RESUMES
+      *INSTEAD OF REPROCESSING FROM SCRATCH.
+       B300-WRITE-CHECKPOINT       SECTION.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               COMPUTE CHK-RECORD-COUNT =
+                       WS-RESTART-COUNT + WS-RUN-INPUT-COUNT
+               MOVE WS-REJECTED-DISC-COUNT TO CHK-REJECTED-DISC-COUNT
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+           .
+
+      *--- request 042: reject malformed discount definitions ---
+       D050-VALIDATE-DISC          SECTION.
+           PERFORM VARYING D-IDX FROM 1 BY 1 UNTIL D-IDX > WS-MAX-DISCS
+               IF DISC-CODE(D-IDX) NOT = SPACES AND
+                  DISC-CODE(D-IDX) NOT = "000"
+                   IF DISC-MARKER(D-IDX) = "P" AND
+                      DISC-COUNT(D-IDX) = 0
+                       DISPLAY "ERROR - INVALID DISCOUNT DEFINITION "
+                               "FOR CODE " DISC-CODE(D-IDX)
+                               " - PERCENTAGE DISCOUNT WITH ZERO "
+                               "COUNT, DISCOUNT IGNORED"
+                       MOVE "Z" TO DISC-MARKER(D-IDX)
+                       ADD 1 TO WS-REJECTED-DISC-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
        C200-PROCESS                SECTION.
-           MOVE 0 TO BAG-TOTAL
-           PERFORM VARYING D-IDX FROM 1 BY 1 UNTIL D-IDX > 5
-               MOVE 0 TO ITEM-TOTAL
-               MOVE 0 TO ITEM-COUNT
+           MOVE 0      TO BAG-TOTAL
+           SET I-IDX   TO 1
+           MOVE SPACES TO WS-PREV-DISC-CODE
+           MOVE 0      TO WS-BEST-SAVING
+           MOVE SPACES TO WS-BEST-DISC-CODE
+
+           PERFORM VARYING D-IDX FROM 1 BY 1 UNTIL D-IDX > WS-MAX-DISCS
                MOVE 0 TO RESULT
 
-               PERFORM VARYING I-IDX FROM 1 BY 1 UNTIL I-IDX > 5
-                   IF ITEM-CODE(I-IDX) EQUAL TO DISC-CODE(D-IDX)
+      *--- request 038: advance the item pointer forward only, ---
+      *    reusing the previous window when the discount code
+      *    repeats (an alternative offer for the same items) ----
+               IF DISC-CODE(D-IDX) = WS-PREV-DISC-CODE
+                   MOVE WS-PREV-ITEM-TOTAL TO ITEM-TOTAL
+                   MOVE WS-PREV-ITEM-COUNT TO ITEM-COUNT
+               ELSE
+                   MOVE 0 TO ITEM-TOTAL
+                   MOVE 0 TO ITEM-COUNT
+                   PERFORM UNTIL I-IDX > WS-MAX-ITEMS
+                           OR ITEM-CODE(I-IDX) NOT < DISC-CODE(D-IDX)
+                       SET I-IDX UP BY 1
+                   END-PERFORM
+                   PERFORM UNTIL I-IDX > WS-MAX-ITEMS
+                           OR ITEM-CODE(I-IDX) NOT = DISC-CODE(D-IDX)
                        ADD ITEM-VALUE(I-IDX) TO ITEM-TOTAL
                        ADD 1                 TO ITEM-COUNT
-                   END-IF
-               END-PERFORM
+                       SET I-IDX UP BY 1
+                   END-PERFORM
+                   MOVE DISC-CODE(D-IDX) TO WS-PREV-DISC-CODE
+                   MOVE ITEM-TOTAL       TO WS-PREV-ITEM-TOTAL
+                   MOVE ITEM-COUNT       TO WS-PREV-ITEM-COUNT
+               END-IF
 
                IF ITEM-COUNT >= DISC-COUNT(D-IDX)
                    EVALUATE DISC-MARKER(D-IDX)
@@ -162,14 +366,34 @@
                        MOVE DISC-COMP TO RESULT
                    END-IF
                    ADD RESULT TO BAG-TOTAL
+
+      *--- request 039: remember the discount that saved the ----
+      *    most off its own item group, basket-wide. skip a -------
+      *    losing alternative (DISC-NO-ALT) - its RESULT was just
+      *    overwritten to the comparison value above, not the
+      *    amount this discount code actually contributed to
+      *    BAG-TOTAL, so it cannot be treated as a real saving ----
+                   IF DISC-ALT AND ITEM-TOTAL > RESULT
+                       COMPUTE WS-SAVING = ITEM-TOTAL - RESULT
+                       IF WS-SAVING > WS-BEST-SAVING
+                           MOVE WS-SAVING       TO WS-BEST-SAVING
+                           MOVE DISC-CODE(D-IDX) TO WS-BEST-DISC-CODE
+                       END-IF
+                   END-IF
                END-IF
 
            END-PERFORM
            .
 
        C300-PROCESS                SECTION.
-           IF (DISC-CODE(D-IDX) = DISC-CODE(D-IDX - 1) AND RESULT > 0
-               AND RESULT < DISC-COMP)
+      *--- request 040: a discount line marked stackable always --
+      *    contributes on its own, instead of being reduced to a
+      *    single winner against the previous alternative --------
+           IF DISC-STACKABLE(D-IDX) OR DISC-STACKABLE(D-IDX - 1)
+               MOVE RESULT TO DISC-COMP
+               SET DISC-ALT TO TRUE
+           ELSE IF (DISC-CODE(D-IDX) = DISC-CODE(D-IDX - 1) AND
+               RESULT > 0 AND RESULT < DISC-COMP)
               SUBTRACT DISC-COMP FROM BAG-TOTAL
               MOVE RESULT TO DISC-COMP
               SET DISC-ALT TO TRUE
@@ -191,10 +415,25 @@
            END-IF
            .
 
+      *--- request 039/041: write the basket total, the winning --
+      *    discount breakdown and the large-transaction flag -----
+       C400-WRITE-OUTPUT           SECTION.
+           MOVE ACCOUNT          TO ACCOUNT-OUT
+           MOVE BAG-TOTAL        TO TOTAL-OUT
+           MOVE WS-BEST-DISC-CODE TO WINNING-DISC-CODE
+           MOVE WS-BEST-SAVING    TO SAVINGS-OUT
+           IF BAG-TOTAL > WS-LARGE-TXN-LIMIT
+               SET LARGE-TXN TO TRUE
+           ELSE
+               MOVE "N" TO LARGE-TXN-FLAG
+           END-IF
+           WRITE OUTPUT-RECORD
+           .
+
        D100-SORT-ITEMS             SECTION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAX-ITEMS - 1
                ADD 1 TO I GIVING J
-               PERFORM UNTIL J > 5
+               PERFORM UNTIL J > WS-MAX-ITEMS
                    IF ITEM-CODES(I) > ITEM-CODES(J)
                        MOVE ITEM-CODES(I) TO ITEM-TEMP
                        MOVE ITEM-CODES(J) TO ITEM-CODES(I)
@@ -207,9 +446,9 @@
            .
 
        D200-SORT-DISC              SECTION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAX-DISCS - 1
                ADD 1 TO I GIVING J
-               PERFORM UNTIL J > 5
+               PERFORM UNTIL J > WS-MAX-DISCS
                    IF DISC-CODES(I) > DISC-CODES(J)
                        MOVE DISC-CODES(I) TO DISC-TEMP
                        MOVE DISC-CODES(J) TO DISC-CODES(I)
@@ -229,4 +468,4 @@
            CLOSE INPUT-FILE
                  OUTPUT-FILE
            DISPLAY "STATUS - FILES CLOSED"
-           . 
+           .
