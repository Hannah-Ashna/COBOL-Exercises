@@ -0,0 +1,197 @@
+       ID DIVISION.
+       PROGRAM-ID. DTBPROG9.
+       AUTHOR. HANNAH JACOB.
+       DATE-WRITTEN. 8TH AUG 2026.
+       DATE-COMPILED.
+
+      *---------------------
+       ENVIRONMENT DIVISION.
+
+      *---------------------
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT RESTORE-CTL-FILE ASSIGN TO RESTOCTL
+           FILE STATUS IS WS-RCTL-STATUS.
+
+           SELECT PRIOR-GENERATION ASSIGN TO WS-DYN-PRIOR-NAME
+           FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT MASTERFILE       ASSIGN TO MASTIN
+           FILE STATUS IS WS-MAST-STATUS.
+           SELECT RESTORE-LOG-FILE ASSIGN TO RESTOLOG.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD RESTORE-CTL-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 RESTORE-CTL-RECORD.
+           03 RC-RESTORE-DATE      PIC 9(8).
+           03 FILLER               PIC X(72) VALUE SPACES.
+
+      *  PRIOR-GENERATION is a dated OUTPUTFILE generation
+      *  produced by DTBPROG6 for the day being backed out -
+      *  it carries the same layout as that program's
+      *  OUTPUT-RECORD.
+       FD PRIOR-GENERATION BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 OUTPUT-RECORD.
+           03 O-ACCOUNT-NUM        PIC X(5).
+           03 O-INITIAL-VAL        PIC X(1).
+           03 O-SURNAME            PIC X(20).
+           03 O-BALANCE            PIC S9(9) COMP-3.
+           03 O-HIST-TRANS OCCURS 5 TIMES.
+               05 O-MARKER         PIC X(1).
+               05 O-TRANS-AMOUNT   PIC S9(9) COMP-3.
+           03 O-FILLER             PIC X(19) VALUE SPACES.
+
+       FD MASTERFILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 MASTER-RECORD.
+           03 M-ACCOUNT            PIC X(5).
+           03 M-INITIAL-VAL        PIC X(1).
+           03 M-SURNAME            PIC X(20).
+           03 M-BALANCE            PIC S9(9) COMP-3.
+           03 M-HIST-TRANS OCCURS 5 TIMES.
+               05 M-MARKER         PIC X(1).
+               05 M-TRANS-AMOUNT   PIC S9(9) COMP-3.
+           03 M-FILLER             PIC X(19) VALUE SPACES.
+
+       FD RESTORE-LOG-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 RESTORE-LOG-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RCTL-STATUS           PIC X(2).
+           88 RCTL-OK              VALUE "00".
+           88 RCTL-EOF             VALUE "01".
+
+       01 WS-PRIOR-STATUS          PIC X(2).
+           88 PRIOR-OK             VALUE "00".
+           88 PRIOR-EOF            VALUE "01".
+
+       01 WS-MAST-STATUS           PIC X(2).
+           88 MAST-OK              VALUE "00".
+           88 MAST-EOF             VALUE "01".
+
+       01 WS-DYN-PRIOR-NAME        PIC X(8).
+       01 WS-CD-YYYYMMDD           PIC 9(8).
+       01 WS-RESTORE-COUNT         PIC 9(7) VALUE 0.
+
+      *---------------------
+       PROCEDURE DIVISION.
+      *  This job undoes a day's DTBPROG6 run.  Because req 035
+      *  keeps every day's OUTPUTFILE as its own dated generation
+      *  (FOyymmdd) rather than overwriting a single fixed file,
+      *  restoring MASTIN to its state before a bad run just means
+      *  copying the PRIOR day's dated generation back onto
+      *  MASTIN, record for record - no need to re-derive balances
+      *  from GOODFILE/ARCHIVE-FILE, since the true prior snapshot
+      *  is already sitting on disk.
+       DT  MAIN-LOGIC
+       ACTIONS
+       01  DISPLAY  "STATUS - STARTING RESTORE JOB"
+           PERFORMX B100-INIT-STAGE
+       02  PERFORMX R100-READ-PRIOR
+       03  PERFORMX C100-COPY-LOOP
+       04  PERFORMX B200-WRITE-LOG
+           PERFORMX T100-TERMINATE
+           DISPLAY  "STATUS - RESTORE JOB DONE"
+           STOP     RUN
+
+       DT  B100-INIT-STAGE
+       ACTIONS
+       01  OPEN     INPUT
+                    RESTORE-CTL-FILE
+           IF NOT RCTL-OK
+               DISPLAY "ERROR - COULD NOT OPEN RESTOCTL, STATUS "
+                       WS-RCTL-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ     RESTORE-CTL-FILE
+           AT END MOVE 0
+           TO       RC-RESTORE-DATE
+           CLOSE    RESTORE-CTL-FILE
+           MOVE     RC-RESTORE-DATE
+             TO     WS-CD-YYYYMMDD
+           STRING   "FO" WS-CD-YYYYMMDD(3:6) DELIMITED BY SIZE
+                    INTO WS-DYN-PRIOR-NAME
+           OPEN     INPUT
+                    PRIOR-GENERATION
+           IF NOT PRIOR-OK
+               DISPLAY "ERROR - COULD NOT OPEN " WS-DYN-PRIOR-NAME
+                       ", STATUS " WS-PRIOR-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN     OUTPUT
+                    MASTERFILE
+                    RESTORE-LOG-FILE
+           IF NOT MAST-OK
+               DISPLAY "ERROR - COULD NOT OPEN MASTIN, STATUS "
+                       WS-MAST-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE     0
+             TO     WS-RESTORE-COUNT
+           DISPLAY  "STATUS - RESTORING GENERATION "
+                    WS-DYN-PRIOR-NAME " TO MASTIN"
+
+       DT  R100-READ-PRIOR
+       ACTIONS
+       01  READ     PRIOR-GENERATION
+           AT END MOVE HIGH-VALUES
+           TO       O-ACCOUNT-NUM
+
+       DT  C100-COPY-LOOP
+       CONDITIONS                                  1 2
+       01           O-ACCOUNT-NUM                  Y N
+           =        HIGH-VALUES
+       ACTIONS
+       01  DISPLAY  "STATUS - RESTORE COPY COMPLETE, "        X -
+                    WS-RESTORE-COUNT " RECORDS WRITTEN"
+       02  MOVE     O-ACCOUNT-NUM                              - X
+             TO     M-ACCOUNT
+           MOVE     O-INITIAL-VAL
+             TO     M-INITIAL-VAL
+           MOVE     O-SURNAME
+             TO     M-SURNAME
+           MOVE     O-BALANCE
+             TO     M-BALANCE
+           MOVE     O-HIST-TRANS(1)
+             TO     M-HIST-TRANS(1)
+           MOVE     O-HIST-TRANS(2)
+             TO     M-HIST-TRANS(2)
+           MOVE     O-HIST-TRANS(3)
+             TO     M-HIST-TRANS(3)
+           MOVE     O-HIST-TRANS(4)
+             TO     M-HIST-TRANS(4)
+           MOVE     O-HIST-TRANS(5)
+             TO     M-HIST-TRANS(5)
+           MOVE     SPACES
+             TO     M-FILLER
+           WRITE    MASTER-RECORD
+           ADD      1
+             TO     WS-RESTORE-COUNT
+           PERFORMX R100-READ-PRIOR
+           REPEAT                                              - X
+
+       DT  B200-WRITE-LOG
+       ACTIONS
+       01  MOVE     SPACES
+             TO     RESTORE-LOG-RECORD
+           STRING   "RESTORE OF GENERATION " WS-DYN-PRIOR-NAME
+                    " TO MASTIN, " WS-RESTORE-COUNT " RECORDS"
+                    DELIMITED BY SIZE INTO RESTORE-LOG-RECORD
+           WRITE    RESTORE-LOG-RECORD
+
+       DT  T100-TERMINATE
+       ACTIONS
+       01  CLOSE    PRIOR-GENERATION
+                    MASTERFILE
+                    RESTORE-LOG-FILE
+           DISPLAY  "STATUS - FILES CLOSED"
