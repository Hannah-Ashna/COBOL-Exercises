@@ -9,20 +9,87 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+           SELECT ACC-EXCEPTIONS ASSIGN TO CDEXCEP
+           FILE STATUS IS WS-EXC-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD ACC-EXCEPTIONS BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 EXC-RECORD.
+           03 EXC-ACCOUNT-A          PIC X(8).
+           03 EXC-TYPE-A             PIC X(1).
+           03 EXC-ACCOUNT-B          PIC X(8).
+           03 EXC-TYPE-B             PIC X(1).
+           03 EXC-REASON             PIC X(40).
+           03 EXC-FILLER             PIC X(22).
+      *
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           03 CHK-LAST-ACCOUNT       PIC X(8).
+      *RUNNING INPUT/OUTPUT/EXCEPTION TOTALS SO A RESTART'S RUN LOG
+      *REPORTS THE WHOLE JOB, NOT JUST THE POST-RESTART TAIL - MIRRORS
+      *WS-RUN-INPUT-COUNT/WS-RUN-OUTPUT-COUNT/WS-RUN-EXCEPTION-COUNT.
+           03 CHK-INPUT-COUNT        PIC 9(8).
+           03 CHK-OUTPUT-COUNT       PIC 9(8).
+           03 CHK-EXCEPTION-COUNT    PIC 9(8).
+           03 CHK-FILLER             PIC X(48).
+      *
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 RUN-LOG-RECORD.
+           03 RL-JOB-NAME            PIC X(8).
+           03 RL-RUN-DATE            PIC X(8).
+           03 RL-INPUT-COUNT         PIC 9(8).
+           03 RL-OUTPUT-COUNT        PIC 9(8).
+           03 RL-OUTPUT-COUNT-2      PIC 9(8).
+           03 RL-RETURN-CODE         PIC 9(4).
+           03 RL-FILLER              PIC X(36).
       *
        WORKING-STORAGE SECTION.
        01 WS-GENERAL-FILLER.
            03 WS-WRITE               PIC X(4) VALUE 'WS  '.
            03 WS-OPEN-INPUT          PIC X(4) VALUE 'OI  '.
            03 WS-OPEN-OUTPUT         PIC X(4) VALUE 'OO  '.
+           03 WS-OPEN-EXTEND         PIC X(4) VALUE 'OE  '.
            03 WS-READ-INPUT          PIC X(4) VALUE 'RS  '.
                88 IS-EOF                      VALUE 'RSEF'.
            03 WS-CLOSE               PIC X(4) VALUE 'C   '.
            03 WS-FILE-01             PIC X(8) VALUE 'FILE1   '.
            03 WS-FILE-02             PIC X(8) VALUE 'FILE2   '.
+           03 WS-DUMMY-RECORD        PIC X(80) VALUE SPACES.
+           03 WS-BLANK-FILENAME      PIC X(8)  VALUE SPACES.
+
+       01 WS-EXC-STATUS              PIC X(2).
+           88 EXC-OK                 VALUE "00".
+
+       01 WS-CHK-STATUS              PIC X(2).
+           88 CHK-OK                 VALUE "00".
+           88 CHK-NOT-FOUND          VALUE "35".
+       01 WS-RESTART-ACCOUNT         PIC X(8) VALUE SPACES.
+       01 WS-RESTART-FLAG            PIC X    VALUE 'N'.
+           88 RESTART-MODE           VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT        PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 100.
+
+       01 WS-IO-STATUS               PIC X(2).
+           88 IO-OK                  VALUE "00".
+
+       01 WS-SAVED-ACCOUNT           PIC X(8).
+       01 WS-SAVED-TYPE-A            PIC X(1).
+       01 WS-SAVED-DATE-ISSUE        PIC X(8).
+       01 WS-SAVED-DATE-RECEIPT      PIC X(8).
+
+       01 WS-RUNLOG-STATUS           PIC X(2).
+       01 WS-RUN-INPUT-COUNT         PIC 9(8) VALUE 0.
+       01 WS-RUN-OUTPUT-COUNT        PIC 9(8) VALUE 0.
+       01 WS-RUN-EXCEPTION-COUNT     PIC 9(8) VALUE 0.
 
        01 ACC-RECORDA.
            03 ACCOUNT-A              PIC X(8).
@@ -52,50 +119,372 @@
            03 ACCOUNT-NUM            PIC X(8).
            03 COUNTY-OUT             PIC X(10).
            03 BALANCE-OUT            PIC 9(10).
-           03 UNUSED                 PIC X(51).
+           03 DATE-OF-ISSUE-OUT      PIC X(8).
+           03 DATE-OF-RECEIPT-OUT    PIC X(8).
+           03 UNUSED                 PIC X(35).
            03 TYPE-OUT               PIC X(1).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 INPUT-PARM.
+           03 PARM-LENGTH            PIC S9(04) COMP.
+           03 PARM-DATA              PIC X(4).
+           88 PARM-REVERSE-MODE      VALUE 'REV '.
+
+       PROCEDURE DIVISION USING INPUT-PARM.
        A100-BEGIN     SECTION.
+           IF PARM-REVERSE-MODE
+               PERFORM A400-REVERSE-MERGE
+               PERFORM Z100-WRITE-RUN-LOG
+               STOP RUN
+           END-IF
+           PERFORM A200-READ-CHECKPOINT
            CALL    'IOMOD'
              USING WS-OPEN-INPUT
                    WS-FILE-01
-           CALL    'IOMOD'
-             USING WS-OPEN-OUTPUT
-                   WS-FILE-02
+                   WS-DUMMY-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD OPEN OF CDIN FAILED, STATUS "
+                       WS-IO-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF RESTART-MODE
+               CALL    'IOMOD'
+                 USING WS-OPEN-EXTEND
+                       WS-FILE-02
+                       WS-DUMMY-RECORD
+                       WS-IO-STATUS
+                       WS-BLANK-FILENAME
+           ELSE
+               CALL    'IOMOD'
+                 USING WS-OPEN-OUTPUT
+                       WS-FILE-02
+                       WS-DUMMY-RECORD
+                       WS-IO-STATUS
+                       WS-BLANK-FILENAME
+           END-IF
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD OPEN OF CDOUT FAILED, STATUS "
+                       WS-IO-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF RESTART-MODE
+               OPEN EXTEND ACC-EXCEPTIONS
+           ELSE
+               OPEN OUTPUT ACC-EXCEPTIONS
+           END-IF
+           IF NOT EXC-OK
+               DISPLAY "ERROR - COULD NOT OPEN ACC-EXCEPTIONS, STATUS "
+                       WS-EXC-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM Z100-WRITE-RUN-LOG
+               STOP RUN
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
            CALL 'IOMOD'
              USING WS-READ-INPUT
                    WS-FILE-01
                    ACC-RECORDA
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK AND NOT IS-EOF
+               DISPLAY "ERROR - IOMOD READ OF CDIN FAILED, STATUS "
+                       WS-IO-STATUS
+           END-IF
+
+           IF RESTART-MODE
+               DISPLAY "STATUS - RESTARTING AFTER CHECKPOINT ACCOUNT "
+                       WS-RESTART-ACCOUNT
+               PERFORM A300-SKIP-TO-RESTART-POINT
+           END-IF
 
            PERFORM B100-MOVE-DATA UNTIL IS-EOF
 
            CALL    'IOMOD'
              USING WS-CLOSE
                    WS-FILE-01
+                   WS-DUMMY-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
            CALL    'IOMOD'
              USING WS-CLOSE
                    WS-FILE-02
+                   WS-DUMMY-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           CLOSE ACC-EXCEPTIONS
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM Z100-WRITE-RUN-LOG
 
            STOP RUN.
 
+       A200-READ-CHECKPOINT     SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-LAST-ACCOUNT TO WS-RESTART-ACCOUNT
+                           MOVE CHK-INPUT-COUNT TO WS-RUN-INPUT-COUNT
+                           MOVE CHK-OUTPUT-COUNT TO WS-RUN-OUTPUT-COUNT
+                           MOVE CHK-EXCEPTION-COUNT TO
+                                       WS-RUN-EXCEPTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-ACCOUNT NOT = SPACES
+                   SET RESTART-MODE TO TRUE
+               END-IF
+           END-IF
+           .
+
+       A300-SKIP-TO-RESTART-POINT     SECTION.
+           PERFORM UNTIL IS-EOF
+                       OR ACCOUNT-A = WS-RESTART-ACCOUNT
+               CALL    'IOMOD'
+                 USING WS-READ-INPUT
+                       WS-FILE-01
+                       ACC-RECORDB
+                       WS-IO-STATUS
+                       WS-BLANK-FILENAME
+               IF NOT IO-OK AND NOT IS-EOF
+                   DISPLAY "ERROR - IOMOD READ OF CDIN FAILED, STATUS "
+                           WS-IO-STATUS
+               END-IF
+               CALL    'IOMOD'
+                 USING WS-READ-INPUT
+                       WS-FILE-01
+                       ACC-RECORDA
+                       WS-IO-STATUS
+                       WS-BLANK-FILENAME
+               IF NOT IO-OK AND NOT IS-EOF
+                   DISPLAY "ERROR - IOMOD READ OF CDIN FAILED, STATUS "
+                           WS-IO-STATUS
+               END-IF
+           END-PERFORM
+           IF NOT IS-EOF
+               CALL    'IOMOD'
+                 USING WS-READ-INPUT
+                       WS-FILE-01
+                       ACC-RECORDB
+                       WS-IO-STATUS
+                       WS-BLANK-FILENAME
+               IF NOT IO-OK AND NOT IS-EOF
+                   DISPLAY "ERROR - IOMOD READ OF CDIN FAILED, STATUS "
+                           WS-IO-STATUS
+               END-IF
+               CALL    'IOMOD'
+                 USING WS-READ-INPUT
+                       WS-FILE-01
+                       ACC-RECORDA
+                       WS-IO-STATUS
+                       WS-BLANK-FILENAME
+               IF NOT IO-OK AND NOT IS-EOF
+                   DISPLAY "ERROR - IOMOD READ OF CDIN FAILED, STATUS "
+                           WS-IO-STATUS
+               END-IF
+           END-IF
+           .
+
        B100-MOVE-DATA     SECTION.
            MOVE ACCOUNT-A TO ACCOUNT-NUM
+           MOVE ACCOUNT-A TO WS-SAVED-ACCOUNT
+           MOVE TYPE-A    TO WS-SAVED-TYPE-A
+           MOVE DATE-OF-ISSUE   TO WS-SAVED-DATE-ISSUE
+           MOVE DATE-OF-RECEIPT TO WS-SAVED-DATE-RECEIPT
            MOVE BALANCE   TO BALANCE-OUT
+           ADD 1 TO WS-RUN-INPUT-COUNT
            CALL    'IOMOD'
              USING WS-READ-INPUT
                    WS-FILE-01
                    ACC-RECORDB
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK AND NOT IS-EOF
+               DISPLAY "ERROR - IOMOD READ OF CDIN FAILED, STATUS "
+                       WS-IO-STATUS
+           END-IF
            DISPLAY ACC-RECORDB
-           MOVE COUNTY    TO COUNTY-OUT
-           MOVE '0'       TO TYPE-OUT
-           MOVE SPACES    TO UNUSED
-           CALL     'IOMOD'
-              USING WS-WRITE
-                    WS-FILE-02 ACC-RECORDOUT
+           IF WS-SAVED-TYPE-A = 'A' AND TYPE-B = 'B'
+                   AND WS-SAVED-ACCOUNT = ACCOUNT-B
+               MOVE COUNTY    TO COUNTY-OUT
+               MOVE WS-SAVED-DATE-ISSUE   TO DATE-OF-ISSUE-OUT
+               MOVE WS-SAVED-DATE-RECEIPT TO DATE-OF-RECEIPT-OUT
+               MOVE '0'       TO TYPE-OUT
+               MOVE SPACES    TO UNUSED
+               CALL     'IOMOD'
+                  USING WS-WRITE
+                        WS-FILE-02 ACC-RECORDOUT WS-IO-STATUS
+                        WS-BLANK-FILENAME
+               IF NOT IO-OK
+                   DISPLAY "ERROR - IOMOD WRITE TO CDOUT FAILED, "
+                           "STATUS " WS-IO-STATUS
+               END-IF
+               ADD 1 TO WS-RUN-OUTPUT-COUNT
+           ELSE
+               PERFORM B200-WRITE-EXCEPTION
+           END-IF
+           PERFORM B300-WRITE-CHECKPOINT
            CALL    'IOMOD'
              USING WS-READ-INPUT
                    WS-FILE-01
                    ACC-RECORDA
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK AND NOT IS-EOF
+               DISPLAY "ERROR - IOMOD READ OF CDIN FAILED, STATUS "
+                       WS-IO-STATUS
+           END-IF
            DISPLAY ACC-RECORDA
-           . 
+           .
+
+       B300-WRITE-CHECKPOINT     SECTION.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-SAVED-ACCOUNT TO CHK-LAST-ACCOUNT
+               MOVE WS-RUN-INPUT-COUNT TO CHK-INPUT-COUNT
+               MOVE WS-RUN-OUTPUT-COUNT TO CHK-OUTPUT-COUNT
+               MOVE WS-RUN-EXCEPTION-COUNT TO CHK-EXCEPTION-COUNT
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+           .
+
+       B200-WRITE-EXCEPTION     SECTION.
+           MOVE WS-SAVED-ACCOUNT TO EXC-ACCOUNT-A
+           MOVE WS-SAVED-TYPE-A  TO EXC-TYPE-A
+           MOVE ACCOUNT-B        TO EXC-ACCOUNT-B
+           MOVE TYPE-B           TO EXC-TYPE-B
+           MOVE "A/B RECORD TYPE OR ACCOUNT MISMATCH" TO EXC-REASON
+           MOVE SPACES           TO EXC-FILLER
+           WRITE EXC-RECORD
+           ADD 1 TO WS-RUN-EXCEPTION-COUNT
+           DISPLAY "STATUS - PAIR MISMATCH WRITTEN TO EXCEPTIONS"
+           .
+
+      * WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG SO
+      * MONTH-END AUDIT REVIEW DOESN'T DEPEND ON THE JOB LOG STILL
+      * BEING RETAINED (REQUEST 048)
+       Z100-WRITE-RUN-LOG     SECTION.
+           MOVE "EXPPROG3" TO RL-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           MOVE WS-RUN-INPUT-COUNT TO RL-INPUT-COUNT
+           MOVE WS-RUN-OUTPUT-COUNT TO RL-OUTPUT-COUNT
+           MOVE WS-RUN-EXCEPTION-COUNT TO RL-OUTPUT-COUNT-2
+           MOVE RETURN-CODE TO RL-RETURN-CODE
+           MOVE SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
+
+      * REVERSE-MERGE MODE (PARM-DATA = 'REV ') - REBUILDS PAIRED
+      * ACC-RECORDA/ACC-RECORDB CDIN-STYLE RECORDS FROM AN ARCHIVED
+      * ACC-RECORDOUT (CDOUT) EXTRACT. ONLY THE FIELDS CDOUT ACTUALLY
+      * CARRIES CAN BE RESTORED - NAME/ADDRESS DETAIL COMES BACK AS
+      * SPACES SINCE THE FORWARD MERGE NEVER COPIED IT TO CDOUT.
+       A400-REVERSE-MERGE     SECTION.
+           CALL    'IOMOD'
+             USING WS-OPEN-INPUT
+                   WS-FILE-02
+                   WS-DUMMY-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD OPEN OF CDOUT FAILED, STATUS "
+                       WS-IO-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CALL    'IOMOD'
+             USING WS-OPEN-OUTPUT
+                   WS-FILE-01
+                   WS-DUMMY-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD OPEN OF CDIN FAILED, STATUS "
+                       WS-IO-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CALL    'IOMOD'
+             USING WS-READ-INPUT
+                   WS-FILE-02
+                   ACC-RECORDOUT
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK AND NOT IS-EOF
+               DISPLAY "ERROR - IOMOD READ OF CDOUT FAILED, STATUS "
+                       WS-IO-STATUS
+           END-IF
+
+           PERFORM B400-REVERSE-WRITE-PAIR UNTIL IS-EOF
+
+           CALL    'IOMOD'
+             USING WS-CLOSE
+                   WS-FILE-02
+                   WS-DUMMY-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           CALL    'IOMOD'
+             USING WS-CLOSE
+                   WS-FILE-01
+                   WS-DUMMY-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           .
+
+       B400-REVERSE-WRITE-PAIR     SECTION.
+           ADD 1 TO WS-RUN-INPUT-COUNT
+           MOVE SPACES TO ACC-RECORDA
+           MOVE ACCOUNT-NUM TO ACCOUNT-A
+           MOVE DATE-OF-ISSUE-OUT   TO DATE-OF-ISSUE
+           MOVE DATE-OF-RECEIPT-OUT TO DATE-OF-RECEIPT
+           MOVE BALANCE-OUT TO BALANCE
+           MOVE 'A' TO TYPE-A
+           CALL     'IOMOD'
+              USING WS-WRITE
+                    WS-FILE-01 ACC-RECORDA WS-IO-STATUS
+                    WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD WRITE TO CDIN FAILED, STATUS "
+                       WS-IO-STATUS
+           END-IF
+           MOVE SPACES TO ACC-RECORDB
+           MOVE ACCOUNT-NUM TO ACCOUNT-B
+           MOVE COUNTY-OUT TO COUNTY
+           MOVE 'B' TO TYPE-B
+           CALL     'IOMOD'
+              USING WS-WRITE
+                    WS-FILE-01 ACC-RECORDB WS-IO-STATUS
+                    WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD WRITE TO CDIN FAILED, STATUS "
+                       WS-IO-STATUS
+           END-IF
+           ADD 1 TO WS-RUN-OUTPUT-COUNT
+           CALL    'IOMOD'
+             USING WS-READ-INPUT
+                   WS-FILE-02
+                   ACC-RECORDOUT
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK AND NOT IS-EOF
+               DISPLAY "ERROR - IOMOD READ OF CDOUT FAILED, STATUS "
+                       WS-IO-STATUS
+           END-IF
+           .
