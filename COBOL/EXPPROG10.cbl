@@ -0,0 +1,252 @@
+       ID DIVISION.
+       PROGRAM-ID. DTBPROG10.
+       AUTHOR. HANNAH JACOB.
+       DATE-WRITTEN. 8TH AUG 2026.
+       DATE-COMPILED.
+
+      *---------------------
+       ENVIRONMENT DIVISION.
+
+      *---------------------
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *  DTB-OUTPUT is today's dated OUTPUTFILE generation produced
+      *  by DTBPROG6 (req 035 naming, FOyymmdd).
+           SELECT DTB-OUTPUT ASSIGN TO WS-DYN-DTB-NAME
+           FILE STATUS IS WS-DTB-STATUS.
+
+      *  CBL-OUTPUT is CBLPROG6's NEW-MASTER-FILE from the same run.
+           SELECT CBL-OUTPUT ASSIGN TO MASTOUT
+           FILE STATUS IS WS-CBL-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO RECONOUT.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      *  Same 80-byte layout as DTBPROG6's OUTPUT-RECORD.
+       FD DTB-OUTPUT BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 DTB-OUTPUT-RECORD.
+           03 DTB-ACCOUNT-NUM      PIC X(5).
+           03 DTB-INITIAL-VAL      PIC X(1).
+           03 DTB-SURNAME          PIC X(20).
+           03 DTB-BALANCE          PIC S9(9) COMP-3.
+           03 DTB-HIST-TRANS OCCURS 5 TIMES.
+               05 DTB-MARKER       PIC X(1).
+               05 DTB-TRANS-AMOUNT PIC S9(9) COMP-3.
+           03 DTB-FILLER           PIC X(19).
+
+      *  Same 80-byte layout as CBLPROG6's NEW-MASTER-REC.
+       FD CBL-OUTPUT BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 CBL-OUTPUT-RECORD.
+           03 CBL-ACCOUNT-NUM      PIC X(5).
+           03 CBL-INITIAL-VAL      PIC X(1).
+           03 CBL-SURNAME          PIC X(20).
+           03 CBL-BALANCE          PIC S9(9) COMP-3.
+           03 CBL-HIST-TRANS OCCURS 5 TIMES.
+               05 CBL-MARKER       PIC X(1).
+               05 CBL-TRANS-AMOUNT PIC S9(9) COMP-3.
+           03 CBL-FILLER           PIC X(19).
+
+       FD RECON-REPORT-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 RECON-REPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DTB-STATUS            PIC X(2).
+           88 DTB-OK                VALUE "00".
+           88 DTB-EOF                VALUE "01".
+
+       01 WS-CBL-STATUS            PIC X(2).
+           88 CBL-OK                VALUE "00".
+           88 CBL-EOF                VALUE "01".
+
+       01 WS-CURRENT-DATE.
+           03 WS-CD-YYYYMMDD        PIC 9(8).
+           03 FILLER                PIC X(13).
+       01 WS-DYN-DTB-NAME           PIC X(8).
+
+       01 WS-DTB-RECORD-COUNT       PIC 9(7) VALUE 0.
+       01 WS-DTB-BALANCE-TOTAL      PIC S9(9) COMP-3 VALUE 0.
+       01 WS-CBL-RECORD-COUNT       PIC 9(7) VALUE 0.
+       01 WS-CBL-BALANCE-TOTAL      PIC S9(9) COMP-3 VALUE 0.
+
+       01 WS-COUNT-MISMATCH-FLAG    PIC X VALUE 'N'.
+           88 COUNT-MISMATCH        VALUE 'Y'.
+       01 WS-BALANCE-MISMATCH-FLAG  PIC X VALUE 'N'.
+           88 BALANCE-MISMATCH      VALUE 'Y'.
+
+       01 WS-RECON-LINE.
+           03 WS-RECON-LABEL        PIC X(30).
+           03 WS-RECON-VALUE        PIC -(9)9.
+           03 FILLER                PIC X(40).
+
+      *---------------------
+       PROCEDURE DIVISION.
+      *  Request 046: DTBPROG6 and CBLPROG6 implement the same
+      *  three-way account match-and-update as two separate programs
+      *  that have drifted apart over time.  This job re-derives the
+      *  record count and total balance independently from each
+      *  program's own output file for today's run and flags a
+      *  discrepancy, rather than trusting either program's
+      *  self-reported totals.
+       DT  MAIN-LOGIC
+       ACTIONS
+       01  DISPLAY  "STATUS - STARTING RECONCILIATION JOB"
+           PERFORMX B100-INIT-STAGE
+       02  PERFORMX R100-READ-DTB
+       03  PERFORMX C100-ACCUMULATE-DTB-LOOP
+       04  PERFORMX R200-READ-CBL
+       05  PERFORMX C200-ACCUMULATE-CBL-LOOP
+       06  PERFORMX D100-COMPARE-TOTALS
+       07  PERFORMX W100-WRITE-REPORT
+           PERFORMX T100-TERMINATE
+           DISPLAY  "STATUS - RECONCILIATION JOB DONE"
+           STOP     RUN
+
+       DT  B100-INIT-STAGE
+       ACTIONS
+       01  MOVE     FUNCTION CURRENT-DATE
+             TO     WS-CURRENT-DATE
+           STRING   "FO" WS-CD-YYYYMMDD(3:6) DELIMITED BY SIZE
+                    INTO WS-DYN-DTB-NAME
+           OPEN INPUT
+                    DTB-OUTPUT
+                    CBL-OUTPUT
+           IF NOT DTB-OK
+               DISPLAY "ERROR - COULD NOT OPEN " WS-DYN-DTB-NAME
+                       ", STATUS " WS-DTB-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF NOT CBL-OK
+               DISPLAY "ERROR - COULD NOT OPEN MASTOUT, STATUS "
+                       WS-CBL-STATUS
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT
+                    RECON-REPORT-FILE
+           DISPLAY  "STATUS - COMPARING GENERATION " WS-DYN-DTB-NAME
+                    " AGAINST MASTOUT"
+
+       DT  R100-READ-DTB
+       ACTIONS
+       01  READ     DTB-OUTPUT
+           AT END MOVE HIGH-VALUES
+           TO       DTB-ACCOUNT-NUM
+
+       DT  C100-ACCUMULATE-DTB-LOOP
+       CONDITIONS                                  1 2
+       01           DTB-ACCOUNT-NUM                Y N
+           =        HIGH-VALUES
+       ACTIONS
+       01  DISPLAY  "STATUS - DTBPROG6 OUTPUT SCAN COMPLETE, "     X -
+                    WS-DTB-RECORD-COUNT " RECORDS"
+       02  ADD      1                                              - X
+             TO     WS-DTB-RECORD-COUNT
+           ADD      DTB-BALANCE
+             TO     WS-DTB-BALANCE-TOTAL
+           PERFORMX R100-READ-DTB
+           REPEAT                                                  - X
+
+       DT  R200-READ-CBL
+       ACTIONS
+       01  READ     CBL-OUTPUT
+           AT END MOVE HIGH-VALUES
+           TO       CBL-ACCOUNT-NUM
+
+       DT  C200-ACCUMULATE-CBL-LOOP
+       CONDITIONS                                  1 2
+       01           CBL-ACCOUNT-NUM                Y N
+           =        HIGH-VALUES
+       ACTIONS
+       01  DISPLAY  "STATUS - CBLPROG6 OUTPUT SCAN COMPLETE, "     X -
+                    WS-CBL-RECORD-COUNT " RECORDS"
+       02  ADD      1                                              - X
+             TO     WS-CBL-RECORD-COUNT
+           ADD      CBL-BALANCE
+             TO     WS-CBL-BALANCE-TOTAL
+           PERFORMX R200-READ-CBL
+           REPEAT                                                  - X
+
+       DT  D100-COMPARE-TOTALS
+       ACTIONS
+       01  IF WS-DTB-RECORD-COUNT NOT = WS-CBL-RECORD-COUNT
+               SET COUNT-MISMATCH TO TRUE
+               DISPLAY "ERROR - RECORD COUNT MISMATCH: DTBPROG6="
+                       WS-DTB-RECORD-COUNT " CBLPROG6="
+                       WS-CBL-RECORD-COUNT
+           END-IF
+           IF WS-DTB-BALANCE-TOTAL NOT = WS-CBL-BALANCE-TOTAL
+               SET BALANCE-MISMATCH TO TRUE
+               DISPLAY "ERROR - BALANCE TOTAL MISMATCH: DTBPROG6="
+                       WS-DTB-BALANCE-TOTAL " CBLPROG6="
+                       WS-CBL-BALANCE-TOTAL
+           END-IF
+           IF COUNT-MISMATCH OR BALANCE-MISMATCH
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "STATUS - DTBPROG6/CBLPROG6 RECONCILE OK"
+           END-IF
+
+       DT  W100-WRITE-REPORT
+       ACTIONS
+       01  MOVE     SPACES
+             TO     WS-RECON-LINE
+           MOVE     "DTBPROG6 RECORD COUNT"
+             TO     WS-RECON-LABEL
+           MOVE     WS-DTB-RECORD-COUNT
+             TO     WS-RECON-VALUE
+           WRITE    RECON-REPORT-RECORD
+             FROM   WS-RECON-LINE
+           MOVE     SPACES
+             TO     WS-RECON-LINE
+           MOVE     "CBLPROG6 RECORD COUNT"
+             TO     WS-RECON-LABEL
+           MOVE     WS-CBL-RECORD-COUNT
+             TO     WS-RECON-VALUE
+           WRITE    RECON-REPORT-RECORD
+             FROM   WS-RECON-LINE
+           MOVE     SPACES
+             TO     WS-RECON-LINE
+           MOVE     "DTBPROG6 BALANCE TOTAL"
+             TO     WS-RECON-LABEL
+           MOVE     WS-DTB-BALANCE-TOTAL
+             TO     WS-RECON-VALUE
+           WRITE    RECON-REPORT-RECORD
+             FROM   WS-RECON-LINE
+           MOVE     SPACES
+             TO     WS-RECON-LINE
+           MOVE     "CBLPROG6 BALANCE TOTAL"
+             TO     WS-RECON-LABEL
+           MOVE     WS-CBL-BALANCE-TOTAL
+             TO     WS-RECON-VALUE
+           WRITE    RECON-REPORT-RECORD
+             FROM   WS-RECON-LINE
+       02  PERFORMX W110-WRITE-RESULT-LINE
+
+       DT  W110-WRITE-RESULT-LINE
+       CONDITIONS                                  1 2 3
+       01           WS-COUNT-MISMATCH-FLAG         Y N N
+           =        'Y'
+       02           WS-BALANCE-MISMATCH-FLAG       - Y N
+           =        'Y'
+       ACTIONS
+       01  MOVE     "RECONCILIATION - DISCREPANCY FOUND"           X X -
+             TO     RECON-REPORT-RECORD
+           WRITE    RECON-REPORT-RECORD
+       02  MOVE     "RECONCILIATION - OK"                          - - X
+             TO     RECON-REPORT-RECORD
+           WRITE    RECON-REPORT-RECORD
+
+       DT  T100-TERMINATE
+       ACTIONS
+       01  CLOSE    DTB-OUTPUT
+                    CBL-OUTPUT
+                    RECON-REPORT-FILE
+           DISPLAY  "STATUS - FILES CLOSED"
