@@ -13,7 +13,25 @@
        FILE-CONTROL.
            SELECT FILE-INPUT   ASSIGN TO FILEIN
            FILE STATUS IS WS-FILE-STATUS.
-           SELECT FILE-OUTPUT  ASSIGN TO FILEOUT.
+
+      *EXPPROG5'S OWN CONTROL FILES - SAME LOAD-WITH-FALLBACK-DEFAULT
+      *PATTERN USED BY EXPPROG2'S DEPTCTRL/INVCTRL (REQ 011/013)
+           SELECT MARKER-CTRL-FILE ASSIGN TO MARKERCTL
+           FILE STATUS IS WS-MARKCTRL-STATUS.
+
+      *MID-FILE RESTART CHECKPOINT (REQUEST 047) - RECORD-COUNT BASED,
+      *SAME IDIOM AS EXPPROG1/EXPPROG3'S CDCHKPT BUT KEYED ON POSITION
+      *RATHER THAN ACCOUNT NUMBER SINCE ONE ACCOUNT SPANS MANY INPUT
+      *RECORDS HERE. THE DUPLICATE-TRANSACTION TABLE (WS-SEEN-TABLE)
+      *IS NOT CHECKPOINTED - IT ONLY GUARDS AGAINST DUPLICATES WITHIN
+      *A SINGLE RUN, SO A RESTARTED RUN SIMPLY BEGINS SEEING DUPLICATES
+      *AFRESH FROM THE RESTART POINT, THE SAME AS A FRESH RUN WOULD.
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+
+      *SHARED CROSS-SUITE PER-JOB RUN LOG (REQUEST 048)
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
        DATA DIVISION.
       *
        FILE SECTION.
@@ -25,16 +43,81 @@
            03 INITIAL-VAL          PIC X(1).
            03 SURNAME              PIC X(20).
            03 MARKER               PIC X(1).
-           03 TRANS-AMOUNT         PIC 9(5).
+      *TRANS-AMOUNT WIDENED FROM PIC 9(5) TO PIC 9(9) (REQ 026) SO IT
+      *CAN ACTUALLY USE OUTPUT-RECORD'S S9(9) PRECISION; FILLER-IN
+      *SHRUNK BY THE SAME 4 BYTES SO INPUT-RECORD'S TOTAL LENGTH, AND
+      *EVERY FIELD BEFORE FILLER-IN, IS UNCHANGED.
+           03 TRANS-AMOUNT         PIC 9(9).
            03 TRANS-DATE.
                05 IN-DAY           PIC 9(2).
                05 IN-MONTH         PIC 9(2).
                05 IN-YEAR          PIC 9(4).
            03 TRANS-DETAILS        PIC X(20).
-           03 FILLER-IN            PIC X(20).
+           03 FILLER-IN            PIC X(16).
+
+       FD MARKER-CTRL-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 MARKER-CTRL-REC.
+           03 MC-CODE               PIC X(1).
+           03 MC-FACTOR              PIC S9(1).
+
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           03 CHK-RECORD-COUNT     PIC 9(8).
+           03 CHK-PREV-ACCOUNT     PIC 9(5).
+           03 CHK-RUNNING-BALANCE  PIC S9(9) COMP-3.
+           03 CHK-BATCH-COUNT      PIC 9(5).
+           03 CHK-RUN-COUNT        PIC 9(7).
+           03 CHK-RUN-TOTAL        PIC S9(9) COMP-3.
+      *RUNNING EXCEPTION TOTAL SO A RESTART'S RUN LOG REPORTS THE
+      *WHOLE JOB, NOT JUST THE POST-RESTART TAIL - MIRRORS
+      *WS-RUN-EXCEPTION-COUNT (WORKING-STORAGE).
+           03 CHK-EXCEPTION-COUNT  PIC 9(7).
+           03 CHK-FILLER           PIC X(38).
+
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 RUN-LOG-RECORD.
+           03 RL-JOB-NAME       PIC X(8).
+           03 RL-RUN-DATE       PIC X(8).
+           03 RL-INPUT-COUNT    PIC 9(8).
+           03 RL-OUTPUT-COUNT   PIC 9(8).
+           03 RL-OUTPUT-COUNT-2 PIC 9(8).
+           03 RL-RETURN-CODE    PIC 9(4).
+           03 RL-FILLER         PIC X(36).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC X(2).
+           88 FILE-OK              VALUE "00".
+           88 FILE-EOF              VALUE "01".
+           88 FILE-VALID           VALUE "00", "01".
+
+       01 WS-MARKCTRL-STATUS       PIC X(2).
+           88 MARKCTRL-OK          VALUE "00".
+           88 MARKCTRL-EOF         VALUE "10".
+
+       01 WS-CHK-STATUS            PIC X(2).
+           88 CHK-OK               VALUE "00".
+           88 CHK-NOT-FOUND        VALUE "35".
+       01 WS-RESTART-COUNT         PIC 9(8) VALUE 0.
+       01 WS-RESTART-FLAG          PIC X    VALUE 'N'.
+           88 RESTART-MODE         VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT      PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+       01 WS-SKIP-IDX              PIC 9(8).
+       01 WS-RUN-INPUT-COUNT       PIC 9(8) VALUE 0.
+       01 WS-RUN-EXCEPTION-COUNT   PIC 9(7) VALUE 0.
+
+       01 WS-RUNLOG-STATUS         PIC X(2).
+
+       01 WS-TEMP                  PIC S9(9).
 
-       FD FILE-OUTPUT BLOCK CONTAINS 0 RECORDS
-            RECORDING MODE IS F.
+      * FILE-OUTPUT (80-BYTE RECORD) IS ROUTED THROUGH IOMOD RATHER
+      * THAN OPENED DIRECTLY - IT FITS IOMOD'S SHARED 80-BYTE BUFFER,
+      * UNLIKE THE 100-BYTE INPUT RECORD, WHICH STAYS ON DIRECT I/O.
+      * OUT-REC-TYPE (LAST BYTE) TELLS 'D'ETAIL/'H'EADER/'T'RAILER/
+      * RUN-'X'TRAILER RECORDS APART - SEE THE REDEFINES BELOW.
        01 OUTPUT-RECORD.
            03 OUT-ACCOUNT-NUM      PIC 9(5).
            03 OUT-MARKER           PIC X(1).
@@ -45,15 +128,105 @@
                05 OUT-DAY          PIC 9(2).
            03 OUT-INITIAL-VAL      PIC X(1).
            03 OUT-SURNAME          PIC X(20).
-           03 FILLER-OUT           PIC X(40).
+           03 OUT-RUNNING-BALANCE  PIC S9(9) COMP-3.
+           03 FILLER-OUT           PIC X(34).
+           03 OUT-REC-TYPE         PIC X(1).
 
-       WORKING-STORAGE SECTION.
-       01 WS-FILE-STATUS           PIC X(2).
-           88 FILE-OK              VALUE "00".
-           88 FILE-EOF             VALUE "01".
-           88 FILE-VALID           VALUE "00", "01".
+      *PER-ACCOUNT BATCH HEADER (REQUEST 028)
+       01 BATCH-HEADER-RECORD REDEFINES OUTPUT-RECORD.
+           03 BH-ACCOUNT-NUM        PIC 9(5).
+           03 FILLER                PIC X(74).
+           03 BH-REC-TYPE           PIC X(1).
+
+      *PER-ACCOUNT BATCH TRAILER (REQUEST 028)
+       01 BATCH-TRAILER-RECORD REDEFINES OUTPUT-RECORD.
+           03 BT-ACCOUNT-NUM        PIC 9(5).
+           03 BT-RECORD-COUNT       PIC 9(5).
+           03 BT-RUNNING-BALANCE    PIC S9(9) COMP-3.
+           03 FILLER                PIC X(64).
+           03 BT-REC-TYPE           PIC X(1).
+
+      *WHOLE-RUN SUMMARY TRAILER (REQUEST 025)
+       01 RUN-TRAILER-RECORD REDEFINES OUTPUT-RECORD.
+           03 RT-RECORD-COUNT       PIC 9(7).
+           03 RT-TOTAL-AMOUNT       PIC S9(9) COMP-3.
+           03 FILLER                PIC X(67).
+           03 RT-REC-TYPE           PIC X(1).
 
-       01 WS-TEMP                  PIC S9(5).
+      *EXCEPTIONS FILE - CALENDAR-INVALID AND DUPLICATE TRANSACTIONS
+      *ARE ROUTED HERE INSTEAD OF FILE-OUTPUT (REQUEST 024/027)
+       01 EXCP-RECORD.
+           03 EXCP-ACCOUNT-NUM      PIC 9(5).
+           03 EXCP-REASON           PIC X(20).
+           03 EXCP-TRANS-DATE.
+               05 EXCP-DAY          PIC 9(2).
+               05 EXCP-MONTH        PIC 9(2).
+               05 EXCP-YEAR         PIC 9(4).
+           03 EXCP-TRANS-AMOUNT     PIC 9(9).
+           03 FILLER                PIC X(38).
+
+       01 WS-GENERAL-FILLER.
+           03 WS-OPEN-INPUT          PIC X(4) VALUE 'OI  '.
+           03 WS-WRITE               PIC X(4) VALUE 'WS  '.
+           03 WS-OPEN-OUTPUT         PIC X(4) VALUE 'OO  '.
+           03 WS-OPEN-EXTEND         PIC X(4) VALUE 'OE  '.
+           03 WS-CLOSE               PIC X(4) VALUE 'C   '.
+           03 WS-FILE-03             PIC X(8) VALUE 'FILE3   '.
+           03 WS-FILE-04             PIC X(8) VALUE 'FILE4   '.
+           03 WS-BLANK-FILENAME      PIC X(8) VALUE 'FILEOUT'.
+           03 WS-EXCP-FILENAME       PIC X(8) VALUE 'EXCPFILE'.
+       01 WS-IO-STATUS              PIC X(2).
+           88 IO-OK                 VALUE "00".
+
+      *MARKER-TO-TREATMENT TABLE (REQUEST 023) - LOADED FROM
+      *MARKERCTL, FALLING BACK TO TODAY'S SINGLE "D" = -1 RULE
+       01 WS-MARKER-TABLE.
+           03 WS-MARKER-ENTRY OCCURS 10 TIMES INDEXED BY WS-MRK-IDX.
+               05 WS-MARKER-CODE    PIC X(1) VALUE SPACE.
+               05 WS-MARKER-FACTOR  PIC S9(1) VALUE 1.
+       01 WS-MARKER-COUNT           PIC 9(2) VALUE 0.
+       01 WS-MARKER-FOUND           PIC X VALUE 'N'.
+           88 MARKER-FOUND          VALUE 'Y'.
+
+      *CALENDAR VALIDATION TABLE (REQUEST 024)
+       01 WS-DAYS-IN-MONTH.
+           03 FILLER                PIC 9(2) VALUE 31.
+           03 FILLER                PIC 9(2) VALUE 28.
+           03 FILLER                PIC 9(2) VALUE 31.
+           03 FILLER                PIC 9(2) VALUE 30.
+           03 FILLER                PIC 9(2) VALUE 31.
+           03 FILLER                PIC 9(2) VALUE 30.
+           03 FILLER                PIC 9(2) VALUE 31.
+           03 FILLER                PIC 9(2) VALUE 31.
+           03 FILLER                PIC 9(2) VALUE 30.
+           03 FILLER                PIC 9(2) VALUE 31.
+           03 FILLER                PIC 9(2) VALUE 30.
+           03 FILLER                PIC 9(2) VALUE 31.
+       01 DAYS-IN-MONTH-REDEF REDEFINES WS-DAYS-IN-MONTH.
+           03 DAYS-IN-MONTH-TAB OCCURS 12 TIMES PIC 9(2).
+
+       01 WS-DATE-VALID             PIC X VALUE 'Y'.
+           88 DATE-VALID            VALUE 'Y'.
+       01 WS-MAX-DAY                PIC 9(2).
+
+      *DUPLICATE-TRANSACTION DETECTION (REQUEST 027)
+       01 WS-SEEN-TABLE.
+           03 WS-SEEN-ENTRY OCCURS 500 TIMES INDEXED BY WS-SEEN-IDX
+                               PIC X(42) VALUE SPACES.
+       01 WS-SEEN-COUNT             PIC 9(3) VALUE 0.
+       01 WS-CURRENT-KEY            PIC X(42).
+       01 WS-DUP-FLAG               PIC X VALUE 'N'.
+           88 DUP-FOUND             VALUE 'Y'.
+
+      *BATCH HEADER/TRAILER + RUNNING BALANCE (REQUEST 028) AND THE
+      *WHOLE-RUN SUMMARY TRAILER (REQUEST 025)
+       01 WS-PREV-ACCOUNT           PIC 9(5) VALUE 0.
+       01 WS-RUNNING-BALANCE        PIC S9(9) COMP-3 VALUE 0.
+       01 WS-BATCH-RECORD-COUNT     PIC 9(5) VALUE 0.
+       01 WS-RUN-RECORD-COUNT       PIC 9(7) VALUE 0.
+       01 WS-RUN-TOTAL-AMOUNT       PIC S9(9) COMP-3 VALUE 0.
+       01 WS-FIRST-RECORD           PIC X VALUE 'Y'.
+           88 FIRST-RECORD          VALUE 'Y'.
 
       *---------------------
        PROCEDURE DIVISION.
@@ -63,13 +236,20 @@
            PERFORM R100-READ-FILE
            PERFORM C100-PROCESS UNTIL FILE-EOF
            PERFORM T100-TERMINATE
+
+      *CHECKPOINT FILE IS NOT NEEDED AFTER A CLEAN FINISH - TRUNCATE
+      *IT SO THE NEXT RUN DOESN'T INHERIT A STALE RESTART POINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM Z100-WRITE-RUN-LOG
+
            DISPLAY "STATUS - PROGRAM DONE"
            STOP RUN
            .
 
        B100-INIT                   SECTION.
            OPEN INPUT   FILE-INPUT
-                OUTPUT  FILE-OUTPUT
 
            IF FILE-OK
                DISPLAY "STATUS - FILES OK"
@@ -77,15 +257,245 @@
                DISPLAY "ERROR - COULD NOT OPEN FILE"
            END-IF
 
+           PERFORM TASK-LOAD-MARKER-TABLE
+
+      *DETERMINE RESTART-MODE BEFORE OPENING THE IOMOD-ROUTED OUTPUT
+      *FILES, SO A RESTARTED RUN CAN EXTEND THEM INSTEAD OF
+      *TRUNCATING THEM
+           PERFORM A150-READ-CHECKPOINT
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           IF RESTART-MODE
+               CALL    'IOMOD'
+                 USING WS-OPEN-EXTEND
+                       WS-FILE-03
+                       OUTPUT-RECORD
+                       WS-IO-STATUS
+                       WS-BLANK-FILENAME
+           ELSE
+               CALL    'IOMOD'
+                 USING WS-OPEN-OUTPUT
+                       WS-FILE-03
+                       OUTPUT-RECORD
+                       WS-IO-STATUS
+                       WS-BLANK-FILENAME
+           END-IF
+           IF NOT IO-OK
+               DISPLAY "ERROR - COULD NOT OPEN FILEOUT VIA IOMOD, "
+                       "STATUS " WS-IO-STATUS
+           END-IF
+
+           IF RESTART-MODE
+               CALL    'IOMOD'
+                 USING WS-OPEN-EXTEND
+                       WS-FILE-04
+                       EXCP-RECORD
+                       WS-IO-STATUS
+                       WS-EXCP-FILENAME
+           ELSE
+               CALL    'IOMOD'
+                 USING WS-OPEN-OUTPUT
+                       WS-FILE-04
+                       EXCP-RECORD
+                       WS-IO-STATUS
+                       WS-EXCP-FILENAME
+           END-IF
+           IF NOT IO-OK
+               DISPLAY "ERROR - COULD NOT OPEN EXCPFILE VIA IOMOD, "
+                       "STATUS " WS-IO-STATUS
+           END-IF
+
+           IF RESTART-MODE
+               DISPLAY "STATUS - RESTARTING AFTER " WS-RESTART-COUNT
+                       " RECORDS"
+               PERFORM A160-SKIP-TO-RESTART
+           END-IF
+
            DISPLAY "STATUS - FILES OPENED"
            .
 
+      *------------------------------------------
+      *RESTORE THE LAST CHECKPOINTED READ POSITION AND RUNNING
+      *TOTALS (REQUEST 047).
+       A150-READ-CHECKPOINT        SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-RECORD-COUNT TO WS-RESTART-COUNT
+                           MOVE CHK-PREV-ACCOUNT TO WS-PREV-ACCOUNT
+                           MOVE CHK-RUNNING-BALANCE
+                             TO WS-RUNNING-BALANCE
+                           MOVE CHK-BATCH-COUNT
+                             TO WS-BATCH-RECORD-COUNT
+                           MOVE CHK-RUN-COUNT TO WS-RUN-RECORD-COUNT
+                           MOVE CHK-RUN-TOTAL
+                             TO WS-RUN-TOTAL-AMOUNT
+                           MOVE CHK-EXCEPTION-COUNT
+                             TO WS-RUN-EXCEPTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > 0
+                   SET RESTART-MODE TO TRUE
+                   MOVE 'N' TO WS-FIRST-RECORD
+               END-IF
+           END-IF
+           .
+
+      *------------------------------------------
+      *SKIP FORWARD PAST THE INPUT RECORDS ALREADY PROCESSED ON A
+      *PRIOR RUN.
+       A160-SKIP-TO-RESTART        SECTION.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR FILE-EOF
+               READ FILE-INPUT AT END SET FILE-EOF TO TRUE
+           END-PERFORM
+           .
+
+      *------------------------------------------
+      *WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG
+      *(REQUEST 048).
+       Z100-WRITE-RUN-LOG          SECTION.
+           MOVE "EXPPROG5" TO RL-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           MOVE WS-RUN-INPUT-COUNT TO RL-INPUT-COUNT
+           MOVE WS-RUN-RECORD-COUNT TO RL-OUTPUT-COUNT
+           MOVE WS-RUN-EXCEPTION-COUNT TO RL-OUTPUT-COUNT-2
+           MOVE RETURN-CODE TO RL-RETURN-CODE
+           MOVE SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
+
+      *------------------------------------------
+      *LOAD THE MARKER-TO-TREATMENT TABLE
+       TASK-LOAD-MARKER-TABLE      SECTION.
+           OPEN INPUT MARKER-CTRL-FILE
+           IF MARKCTRL-OK
+               PERFORM UNTIL MARKCTRL-EOF
+                   READ MARKER-CTRL-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           IF WS-MARKER-COUNT < 10
+                               ADD 1 TO WS-MARKER-COUNT
+                               SET WS-MRK-IDX TO WS-MARKER-COUNT
+                               MOVE MC-CODE
+                                 TO WS-MARKER-CODE(WS-MRK-IDX)
+                               MOVE MC-FACTOR
+                                 TO WS-MARKER-FACTOR(WS-MRK-IDX)
+                           ELSE
+                               DISPLAY "STATUS - MARKER TABLE FULL, "
+                                       "DROPPING " MC-CODE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MARKER-CTRL-FILE
+           ELSE
+               DISPLAY "WARNING - MARKERCTL NOT FOUND, USING DEFAULT "
+                       "MARKER TABLE ('D' = -1)"
+               MOVE 1 TO WS-MARKER-COUNT
+               MOVE 'D' TO WS-MARKER-CODE(1)
+               MOVE -1 TO WS-MARKER-FACTOR(1)
+           END-IF
+           .
+
+      *------------------------------------------
+      *FIND A MARKER CODE IN THE TREATMENT TABLE
+       TASK-FIND-MARKER             SECTION.
+           MOVE 'N' TO WS-MARKER-FOUND
+           PERFORM VARYING WS-MRK-IDX FROM 1 BY 1
+                   UNTIL WS-MRK-IDX > WS-MARKER-COUNT
+               IF WS-MARKER-CODE(WS-MRK-IDX) = MARKER
+                   SET MARKER-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+      *------------------------------------------
+      *CALENDAR VALIDATION (REQUEST 024)
+       TASK-VALIDATE-DATE           SECTION.
+           MOVE 'Y' TO WS-DATE-VALID
+           IF IN-MONTH < 1 OR IN-MONTH > 12
+               MOVE 'N' TO WS-DATE-VALID
+           ELSE
+               MOVE DAYS-IN-MONTH-TAB(IN-MONTH) TO WS-MAX-DAY
+               IF IN-MONTH = 2
+                       AND FUNCTION MOD(IN-YEAR, 4) = 0
+                       AND (FUNCTION MOD(IN-YEAR, 100) NOT = 0
+                            OR FUNCTION MOD(IN-YEAR, 400) = 0)
+                   MOVE 29 TO WS-MAX-DAY
+               END-IF
+               IF IN-DAY < 1 OR IN-DAY > WS-MAX-DAY
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+           END-IF
+           .
+
+      *------------------------------------------
+      *SAME-DAY DUPLICATE-TRANSACTION DETECTION (REQUEST 027)
+       TASK-CHECK-DUPLICATE         SECTION.
+           MOVE 'N' TO WS-DUP-FLAG
+           STRING ACCOUNT-NUM TRANS-DATE TRANS-AMOUNT TRANS-DETAILS
+                   DELIMITED BY SIZE INTO WS-CURRENT-KEY
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ENTRY(WS-SEEN-IDX) = WS-CURRENT-KEY
+                   SET DUP-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT DUP-FOUND AND DATE-VALID AND WS-SEEN-COUNT < 500
+               ADD 1 TO WS-SEEN-COUNT
+               SET WS-SEEN-IDX TO WS-SEEN-COUNT
+               MOVE WS-CURRENT-KEY TO WS-SEEN-ENTRY(WS-SEEN-IDX)
+           END-IF
+           .
+
        C100-PROCESS                SECTION.
+           IF NOT FIRST-RECORD AND ACCOUNT-NUM NOT = WS-PREV-ACCOUNT
+               PERFORM W300-WRITE-BATCH-TRAILER
+           END-IF
+           IF FIRST-RECORD OR ACCOUNT-NUM NOT = WS-PREV-ACCOUNT
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM W200-WRITE-BATCH-HEADER
+           END-IF
+
            PERFORM W100-WRITE-FILE
+           MOVE ACCOUNT-NUM TO WS-PREV-ACCOUNT
+           ADD 1 TO WS-RUN-INPUT-COUNT
+           PERFORM B300-WRITE-CHECKPOINT
            PERFORM R100-READ-FILE
            .
 
        W100-WRITE-FILE             SECTION.
+           PERFORM TASK-VALIDATE-DATE
+           PERFORM TASK-CHECK-DUPLICATE
+
+           EVALUATE TRUE
+               WHEN NOT DATE-VALID
+                   MOVE "INVALID CALENDAR DATE" TO EXCP-REASON
+                   PERFORM W500-WRITE-EXCEPTION
+               WHEN DUP-FOUND
+                   MOVE "DUPLICATE TRANSACTION" TO EXCP-REASON
+                   PERFORM W500-WRITE-EXCEPTION
+               WHEN OTHER
+                   PERFORM W150-WRITE-DETAIL
+           END-EVALUATE
+           .
+
+       W150-WRITE-DETAIL           SECTION.
+           MOVE SPACES       TO OUTPUT-RECORD
            MOVE ACCOUNT-NUM TO OUT-ACCOUNT-NUM
            MOVE INITIAL-VAL TO OUT-INITIAL-VAL
            MOVE SURNAME     TO OUT-SURNAME
@@ -93,15 +503,108 @@
            MOVE IN-DAY      TO OUT-DAY
            MOVE IN-MONTH    TO OUT-MONTH
            MOVE IN-YEAR     TO OUT-YEAR
-           MOVE SPACES      TO FILLER-OUT
+           MOVE 'D'         TO OUT-REC-TYPE
 
-           IF MARKER = "D"
-               MULTIPLY TRANS-AMOUNT BY -1 GIVING WS-TEMP
-               MOVE WS-TEMP      TO OUT-TRANS-AMOUNT
+           PERFORM TASK-FIND-MARKER
+           IF MARKER-FOUND
+               COMPUTE WS-TEMP =
+                       TRANS-AMOUNT * WS-MARKER-FACTOR(WS-MRK-IDX)
            ELSE
-               MOVE TRANS-AMOUNT TO OUT-TRANS-AMOUNT
+               MOVE TRANS-AMOUNT TO WS-TEMP
+           END-IF
+           MOVE WS-TEMP      TO OUT-TRANS-AMOUNT
+
+           ADD WS-TEMP       TO WS-RUNNING-BALANCE
+           MOVE WS-RUNNING-BALANCE TO OUT-RUNNING-BALANCE
+           ADD 1             TO WS-BATCH-RECORD-COUNT
+           ADD 1             TO WS-RUN-RECORD-COUNT
+           ADD WS-TEMP       TO WS-RUN-TOTAL-AMOUNT
+
+           CALL    'IOMOD'
+             USING WS-WRITE
+                   WS-FILE-03
+                   OUTPUT-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD WRITE TO FILEOUT FAILED, STATUS "
+                       WS-IO-STATUS
+           END-IF
+           .
+
+       W200-WRITE-BATCH-HEADER     SECTION.
+           MOVE SPACES        TO OUTPUT-RECORD
+           MOVE ACCOUNT-NUM   TO BH-ACCOUNT-NUM
+           MOVE 'H'           TO BH-REC-TYPE
+           CALL    'IOMOD'
+             USING WS-WRITE
+                   WS-FILE-03
+                   OUTPUT-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD WRITE OF BATCH HEADER FAILED, "
+                       "STATUS " WS-IO-STATUS
+           END-IF
+           MOVE 0 TO WS-RUNNING-BALANCE
+           MOVE 0 TO WS-BATCH-RECORD-COUNT
+           .
+
+       W300-WRITE-BATCH-TRAILER    SECTION.
+           MOVE SPACES              TO OUTPUT-RECORD
+           MOVE WS-PREV-ACCOUNT     TO BT-ACCOUNT-NUM
+           MOVE WS-BATCH-RECORD-COUNT TO BT-RECORD-COUNT
+           MOVE WS-RUNNING-BALANCE  TO BT-RUNNING-BALANCE
+           MOVE 'T'                 TO BT-REC-TYPE
+           CALL    'IOMOD'
+             USING WS-WRITE
+                   WS-FILE-03
+                   OUTPUT-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD WRITE OF BATCH TRAILER FAILED, "
+                       "STATUS " WS-IO-STATUS
            END-IF
-           WRITE OUTPUT-RECORD
+           .
+
+       W400-WRITE-RUN-TRAILER      SECTION.
+           MOVE SPACES              TO OUTPUT-RECORD
+           MOVE WS-RUN-RECORD-COUNT TO RT-RECORD-COUNT
+           MOVE WS-RUN-TOTAL-AMOUNT TO RT-TOTAL-AMOUNT
+           MOVE 'X'                 TO RT-REC-TYPE
+           CALL    'IOMOD'
+             USING WS-WRITE
+                   WS-FILE-03
+                   OUTPUT-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD WRITE OF RUN TRAILER FAILED, "
+                       "STATUS " WS-IO-STATUS
+           END-IF
+           DISPLAY "STATUS - RUN TOTAL RECORDS WRITTEN: "
+                   WS-RUN-RECORD-COUNT
+           DISPLAY "STATUS - RUN TOTAL AMOUNT: " WS-RUN-TOTAL-AMOUNT
+           .
+
+       W500-WRITE-EXCEPTION        SECTION.
+           MOVE SPACES           TO EXCP-RECORD
+           MOVE ACCOUNT-NUM      TO EXCP-ACCOUNT-NUM
+           MOVE TRANS-DATE       TO EXCP-TRANS-DATE
+           MOVE TRANS-AMOUNT     TO EXCP-TRANS-AMOUNT
+           CALL    'IOMOD'
+             USING WS-WRITE
+                   WS-FILE-04
+                   EXCP-RECORD
+                   WS-IO-STATUS
+                   WS-EXCP-FILENAME
+           IF NOT IO-OK
+               DISPLAY "ERROR - IOMOD WRITE TO EXCPFILE FAILED, "
+                       "STATUS " WS-IO-STATUS
+           END-IF
+           ADD 1 TO WS-RUN-EXCEPTION-COUNT
+           DISPLAY "STATUS - RECORD ROUTED TO EXCEPTIONS: " EXCP-REASON
            .
 
        R100-READ-FILE              SECTION.
@@ -109,9 +612,45 @@
            DISPLAY "RECORD DATA: " INPUT-RECORD
            .
 
-       T100-TERMINATE              SECTION.
+      *------------------------------------------
+      *PERIODICALLY SNAPSHOT THE READ POSITION AND RUNNING TOTALS SO
+      *A RESTART RESUMES INSTEAD OF REPROCESSING FROM SCRATCH.
+       B300-WRITE-CHECKPOINT       SECTION.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               COMPUTE CHK-RECORD-COUNT =
+                       WS-RESTART-COUNT + WS-RUN-INPUT-COUNT
+               MOVE WS-PREV-ACCOUNT       TO CHK-PREV-ACCOUNT
+               MOVE WS-RUNNING-BALANCE    TO CHK-RUNNING-BALANCE
+               MOVE WS-BATCH-RECORD-COUNT TO CHK-BATCH-COUNT
+               MOVE WS-RUN-RECORD-COUNT   TO CHK-RUN-COUNT
+               MOVE WS-RUN-TOTAL-AMOUNT   TO CHK-RUN-TOTAL
+               MOVE WS-RUN-EXCEPTION-COUNT TO CHK-EXCEPTION-COUNT
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+           .
+
+       T100-TERMINATE               SECTION.
+           IF NOT FIRST-RECORD
+               PERFORM W300-WRITE-BATCH-TRAILER
+           END-IF
+           PERFORM W400-WRITE-RUN-TRAILER
+
            CLOSE FILE-INPUT
-                 FILE-OUTPUT
+           CALL    'IOMOD'
+             USING WS-CLOSE
+                   WS-FILE-03
+                   OUTPUT-RECORD
+                   WS-IO-STATUS
+                   WS-BLANK-FILENAME
+           CALL    'IOMOD'
+             USING WS-CLOSE
+                   WS-FILE-04
+                   EXCP-RECORD
+                   WS-IO-STATUS
+                   WS-EXCP-FILENAME
 
            DISPLAY "STATUS - FILES CLOSED"
-           . 
+           .
