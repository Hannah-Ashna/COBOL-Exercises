@@ -17,6 +17,30 @@
 
            SELECT BAD-OUT ASSIGN TO BADOUT
            FILE STATUS IS WS-BADOUT-STATUS.
+
+      *CONTROL TABLE OF VALID DEPARTMENT CODES (REPLACES THE OLD
+      *HARDCODED 1 THRU 5 RANGE - SEE TASK-LOAD-DEPT-TABLE)
+           SELECT DEPT-CTRL-FILE ASSIGN TO DEPTCTRL
+           FILE STATUS IS WS-DEPTCTRL-STATUS.
+
+      *CONTROL TABLE OF VALID INVOICE PREFIX LETTERS (REPLACES THE OLD
+      *88-LEVEL 'A' THRU 'R' RANGE - SEE TASK-LOAD-PREFIX-TABLE)
+           SELECT PREFIX-CTRL-FILE ASSIGN TO INVCTRL
+           FILE STATUS IS WS-PREFIXCTRL-STATUS.
+
+      *RESUME-POSITION MARKER WRITTEN ON A GRACEFUL MID-RUN ABORT
+           SELECT RESUME-FILE ASSIGN TO RESUMEPOS
+           FILE STATUS IS WS-RESUME-STATUS.
+
+      *MID-FILE RESTART CHECKPOINT (REQUEST 047) - RECORD-COUNT BASED,
+      *WITH THE RUNNING GOOD/BAD/DEPARTMENT TOTALS CARRIED ALONG SO A
+      *RESTART RESUMES THE TALLY AS WELL AS THE READ POSITION.
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+
+      *SHARED CROSS-SUITE PER-JOB RUN LOG (REQUEST 048)
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
       *
        DATA DIVISION.
 
@@ -32,45 +56,73 @@
             03 SALE-PRICE     PIC 9(5).
             03 INVOICE-NUM.
                05 INVCHAR-1   PIC X(1).
-                  88 INVCHAR-VAL VALUE 'A' THRU 'R'.
                05 INVCHAR-4   PIC 9(4).
             03 FILLER         PIC X(59) VALUE SPACES.
             03 SALE-INDICATOR PIC X(1).
-      
-      *GOOD OUTPUT DATA
+
+      *GOOD OUTPUT DATA - ONE TABLE ENTRY PER DEPARTMENT, RETAIL AND
+      *SALE-PRICED REVENUE TRACKED SEPARATELY (WAS A SINGLE TOTAL-n)
         FD GOOD-OUT BLOCK CONTAINS 0 RECORDS
             RECORDING MODE IS F.
         01 GOOD-REC.
-            03 DEPT-1         PIC 9(1).
-            03 TOTAL-1        PIC 9(7) COMP-3.
-            03 DEPT-2         PIC 9(1).
-            03 TOTAL-2        PIC 9(7) COMP-3.
-            03 DEPT-3         PIC 9(1).
-            03 TOTAL-3        PIC 9(7) COMP-3.
-            03 DEPT-4         PIC 9(1).
-            03 TOTAL-4        PIC 9(7) COMP-3.
-            03 DEPT-5         PIC 9(1).
-            03 TOTAL-5        PIC 9(7) COMP-3.
-            03 FILLER         PIC X(55).
-      
-      *BAD OUTPUT DATA
+            03 GOOD-DEPT-ENTRY OCCURS 9 TIMES INDEXED BY GD-IDX.
+                05 GD-DEPT           PIC 9(1).
+                05 GD-RETAIL-TOTAL   PIC 9(7) COMP-3.
+                05 GD-SALE-TOTAL     PIC 9(7) COMP-3.
+            03 FILLER             PIC X(10).
+
+      *BAD OUTPUT DATA - ONE ROW PER REJECTED FILE-IN RECORD, ALL OF
+      *THAT RECORD'S VALIDATION FAILURES LISTED TOGETHER (WAS ONE ROW
+      *PER FAILED CHECK)
         FD BAD-OUT BLOCK CONTAINS 0 RECORDS
             RECORDING MODE IS F.
         01 BAD-REC.
-            03 DEPT           PIC 9(1).
+            03 DEPT               PIC 9(1).
             03 ERROR-DEPT REDEFINES DEPT PIC X(1).
-            03 ERROR-VAL      PIC X(5).
-            03 INV-NUM        PIC X(5).
-            03 ERROR-TEXT     PIC X(69).
-      
+            03 ERROR-VAL          PIC X(5).
+            03 INV-NUM            PIC X(5).
+            03 BAD-ERROR-COUNT    PIC 9(2).
+            03 BAD-ERROR-ENTRY OCCURS 14 TIMES.
+                05 BAD-ERROR-TEXT PIC X(40).
+
+        FD DEPT-CTRL-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+        01 DEPT-CTRL-REC          PIC 9(1).
+
+        FD PREFIX-CTRL-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+        01 PREFIX-CTRL-REC        PIC X(1).
+
+        FD RESUME-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+        01 RESUME-REC.
+            03 RESUME-RECORD-COUNT PIC 9(8).
+            03 RESUME-FILLER        PIC X(72).
+
+        FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+        01 CHECKPOINT-RECORD.
+            03 CHK-RECORD-COUNT      PIC 9(8).
+            03 CHK-RECORDS-GOOD      PIC 9(8).
+            03 CHK-RECORDS-BAD       PIC 9(8).
+            03 CHK-DEPT-ENTRY OCCURS 9 TIMES.
+                05 CHK-DEPT-RETAIL-TOTAL PIC 9(7).
+                05 CHK-DEPT-SALE-TOTAL   PIC 9(7).
+            03 CHK-FILLER             PIC X(10).
+
+        FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+        01 RUN-LOG-RECORD.
+            03 RL-JOB-NAME          PIC X(8).
+            03 RL-RUN-DATE          PIC X(8).
+            03 RL-INPUT-COUNT       PIC 9(8).
+            03 RL-OUTPUT-COUNT      PIC 9(8).
+            03 RL-OUTPUT-COUNT-2    PIC 9(8).
+            03 RL-RETURN-CODE       PIC 9(4).
+            03 RL-FILLER            PIC X(36).
+
       *WORKING STORAGE
        WORKING-STORAGE SECTION.
-        01 WS-TOTAL-1          PIC 9(7) COMP-3.
-        01 WS-TOTAL-2          PIC 9(7) COMP-3.
-        01 WS-TOTAL-3          PIC 9(7) COMP-3.
-        01 WS-TOTAL-4          PIC 9(7) COMP-3.
-        01 WS-TOTAL-5          PIC 9(7) COMP-3.
-
         01 WS-FILEIN-STATUS    PIC X(2).
            88 FILEIN-OK        VALUE "00".
            88 FILEIN-EOF       VALUE "10".
@@ -79,33 +131,117 @@
            88 GOODOUT-OK       VALUE "00".
         01 WS-BADOUT-STATUS    PIC X(2).
            88 BADOUT-OK        VALUE "00".
+        01 WS-DEPTCTRL-STATUS  PIC X(2).
+           88 DEPTCTRL-OK      VALUE "00".
+           88 DEPTCTRL-EOF     VALUE "10".
+        01 WS-PREFIXCTRL-STATUS PIC X(2).
+           88 PREFIXCTRL-OK    VALUE "00".
+           88 PREFIXCTRL-EOF   VALUE "10".
+        01 WS-RESUME-STATUS    PIC X(2).
+           88 RESUME-OK        VALUE "00".
+        01 WS-CHK-STATUS       PIC X(2).
+           88 CHK-OK           VALUE "00".
+           88 CHK-NOT-FOUND    VALUE "35".
+        01 WS-RUNLOG-STATUS    PIC X(2).
+
         01 WS-REC-VALID        PIC X(1).
            88 REC-VALID        VALUE "Y".
            88 REC-INVALID      VALUE "N".
+
+      *DEPARTMENT CONTROL TABLE (REQUEST 013) - LOADED FROM DEPTCTRL,
+      *DEFAULTS TO DEPARTMENTS 1-5 IF THE CONTROL FILE ISN'T FOUND.
+        01 WS-DEPT-TABLE.
+            03 WS-DEPT-ENTRY OCCURS 9 TIMES INDEXED BY WS-DEPT-IDX.
+                05 WS-DEPT-CODE          PIC 9(1) VALUE 0.
+                05 WS-DEPT-RETAIL-TOTAL  PIC 9(7) COMP-3 VALUE 0.
+                05 WS-DEPT-SALE-TOTAL    PIC 9(7) COMP-3 VALUE 0.
+        01 WS-DEPT-COUNT           PIC 9(2) VALUE 0.
+        01 WS-DEPT-FOUND           PIC X VALUE 'N'.
+            88 DEPT-FOUND          VALUE 'Y'.
+
+      *INVOICE-PREFIX CONTROL TABLE (REQUEST 011) - LOADED FROM
+      *INVCTRL, DEFAULTS TO 'A' THRU 'R' IF NOT FOUND.
+        01 WS-PREFIX-TABLE.
+            03 WS-PREFIX-ENTRY OCCURS 26 TIMES INDEXED BY WS-PFX-IDX
+                                  PIC X(1) VALUE SPACE.
+        01 WS-PREFIX-COUNT         PIC 9(2) VALUE 0.
+        01 WS-PREFIX-FOUND         PIC X VALUE 'N'.
+            88 PREFIX-FOUND        VALUE 'Y'.
+        01 WS-DEFAULT-PREFIXES     PIC X(18)
+                                     VALUE "ABCDEFGHIJKLMNOPQR".
+
+      *ACCUMULATED VALIDATION FAILURES FOR THE RECORD CURRENTLY BEING
+      *CHECKED (REQUEST 012)
+        01 WS-CURRENT-ERROR-TEXT   PIC X(40).
+        01 WS-BAD-ERROR-LIST.
+            03 WS-BAD-ERROR-COUNT  PIC 9(2) VALUE 0.
+            03 WS-BAD-ERROR-ENTRY OCCURS 14 TIMES PIC X(40).
+        01 WS-BAD-IDX              PIC 9(2).
+
+      *CONTROL-TOTAL RECONCILIATION (REQUEST 014)
+        01 WS-RECORDS-READ         PIC 9(8) VALUE 0.
+        01 WS-RECORDS-GOOD         PIC 9(8) VALUE 0.
+        01 WS-RECORDS-BAD          PIC 9(8) VALUE 0.
+        01 WS-TEMP-TOTAL           PIC 9(7) COMP-3 VALUE 0.
+        01 WS-RECOMPUTED-TOTAL     PIC 9(9) VALUE 0.
+        01 WS-REPORTED-TOTAL       PIC 9(9) VALUE 0.
+        01 WS-RECON-IDX            PIC 9(2).
+
+      *WS-RECOMPUTED-TOTAL IS RE-DERIVED BY A SECOND, INDEPENDENT PASS
+      *OVER FILE-IN (TASK-RECOMPUTE-TOTAL) RATHER THAN BY RE-USING
+      *WS-TEMP-TOTAL, SO IT CAN ACTUALLY DISAGREE WITH WS-REPORTED-TOTAL
+      *IF TASK-MULTIPLY EVER MISCOUNTS.  WS-RECON-PASS-FLAG SUPPRESSES
+      *THE BAD-OUT WRITE WHEN TASK-VALIDATION IS RE-RUN DURING THAT
+      *PASS.
+        01 WS-RECON-PASS-FLAG      PIC X VALUE 'N'.
+            88 RECON-PASS          VALUE 'Y'.
+        01 WS-RECON-TEMP-TOTAL     PIC 9(7) COMP-3 VALUE 0.
+
+      *GRACEFUL MID-RUN ABORT (REQUEST 015)
+        01 WS-ABORT-FLAG           PIC X VALUE 'N'.
+            88 ABORT-IN-PROGRESS   VALUE 'Y'.
+
+      *MID-FILE RESTART CHECKPOINT (REQUEST 047)
+        01 WS-RESTART-FLAG         PIC X VALUE 'N'.
+            88 RESTART-MODE        VALUE 'Y'.
+        01 WS-RESTART-COUNT        PIC 9(8) VALUE 0.
+        01 WS-SKIP-IDX             PIC 9(8) VALUE 0.
+        01 WS-CHECKPOINT-COUNT     PIC 9(8) VALUE 0.
+        01 WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+        01 WS-CHK-IDX              PIC 9(2).
       *
        PROCEDURE DIVISION.
        MAIN-LOGIC             SECTION.
            PERFORM INIT
            PERFORM TASK-PROCESS UNTIL FILEIN-EOF
            PERFORM TASK-WRITE-GOODOUT
+           PERFORM TASK-RECONCILE
            PERFORM TASK-CLOSE-FILES
+           PERFORM TASK-WRITE-RUN-LOG
            DISPLAY "PROGRAM COMPLETE!"
            STOP RUN.
-      
+
       *------------------------------------
       *INITIALISE THE FILES
        INIT                   SECTION.
+           PERFORM A150-READ-CHECKPOINT
+
            OPEN INPUT  FILE-IN
            OPEN OUTPUT GOOD-OUT
-           OPEN OUTPUT BAD-OUT
-      
-      *SET ALL TOTALS TO ZERO
-           MOVE 0 TO TOTAL-1
-           MOVE 0 TO TOTAL-2
-           MOVE 0 TO TOTAL-3
-           MOVE 0 TO TOTAL-4
-           MOVE 0 TO TOTAL-5
-      
+           IF RESTART-MODE
+               OPEN EXTEND BAD-OUT
+           ELSE
+               OPEN OUTPUT BAD-OUT
+           END-IF
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+           PERFORM TASK-LOAD-DEPT-TABLE
+           PERFORM TASK-LOAD-PREFIX-TABLE
+
       *CHECK IF ALL FILES ARE FUNCTIONAL
            IF FILEIN-OK AND GOODOUT-OK AND BADOUT-OK
                CONTINUE
@@ -113,13 +249,148 @@
                DISPLAY "ERROR INITIALISING FILES"
                PERFORM TASK-ERRORS
            END-IF
-           
+
+           IF RESTART-MODE
+               DISPLAY "STATUS - RESTARTING AFTER RECORD "
+                       WS-RESTART-COUNT
+               PERFORM A160-SKIP-TO-RESTART
+           END-IF
+
            PERFORM TASK-READ
            IF FILEIN-EOF
                DISPLAY "ERROR - FILE IS EMPTY"
                MOVE    8 TO RETURN-CODE
            END-IF.
-      
+
+      *------------------------------------
+      *RESTORE THE LAST CHECKPOINTED READ POSITION AND RUNNING TOTALS
+      *(REQUEST 047)
+       A150-READ-CHECKPOINT       SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-RECORD-COUNT TO WS-RESTART-COUNT
+                           MOVE WS-RESTART-COUNT TO WS-RECORDS-READ
+                           MOVE CHK-RECORDS-GOOD TO WS-RECORDS-GOOD
+                           MOVE CHK-RECORDS-BAD  TO WS-RECORDS-BAD
+                           PERFORM VARYING WS-CHK-IDX FROM 1 BY 1
+                                   UNTIL WS-CHK-IDX > 9
+                               MOVE CHK-DEPT-RETAIL-TOTAL(WS-CHK-IDX)
+                                 TO WS-DEPT-RETAIL-TOTAL(WS-CHK-IDX)
+                               MOVE CHK-DEPT-SALE-TOTAL(WS-CHK-IDX)
+                                 TO WS-DEPT-SALE-TOTAL(WS-CHK-IDX)
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > 0
+                   SET RESTART-MODE TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *------------------------------------
+      *DISCARD RECORDS ALREADY READ ON THE PRIOR RUN, UP TO AND
+      *INCLUDING THE COUNT RECORDED IN THE LAST CHECKPOINT
+       A160-SKIP-TO-RESTART       SECTION.
+           MOVE 0 TO WS-SKIP-IDX
+           PERFORM UNTIL WS-SKIP-IDX >= WS-RESTART-COUNT
+                       OR FILEIN-EOF
+               READ FILE-IN
+               ADD 1 TO WS-SKIP-IDX
+           END-PERFORM
+           .
+
+      *------------------------------------
+      *PERIODICALLY SNAPSHOT THE READ POSITION AND RUNNING TOTALS SO A
+      *RESTART RESUMES INSTEAD OF REPROCESSING FROM SCRATCH
+       B300-WRITE-CHECKPOINT      SECTION.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-RECORDS-READ TO CHK-RECORD-COUNT
+               MOVE WS-RECORDS-GOOD TO CHK-RECORDS-GOOD
+               MOVE WS-RECORDS-BAD  TO CHK-RECORDS-BAD
+               PERFORM VARYING WS-CHK-IDX FROM 1 BY 1
+                       UNTIL WS-CHK-IDX > 9
+                   MOVE WS-DEPT-RETAIL-TOTAL(WS-CHK-IDX)
+                     TO CHK-DEPT-RETAIL-TOTAL(WS-CHK-IDX)
+                   MOVE WS-DEPT-SALE-TOTAL(WS-CHK-IDX)
+                     TO CHK-DEPT-SALE-TOTAL(WS-CHK-IDX)
+               END-PERFORM
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+           .
+
+      *------------------------------------
+      *LOAD THE VALID-DEPARTMENT CONTROL TABLE
+       TASK-LOAD-DEPT-TABLE       SECTION.
+           OPEN INPUT DEPT-CTRL-FILE
+           IF DEPTCTRL-OK
+               PERFORM UNTIL DEPTCTRL-EOF
+                   READ DEPT-CTRL-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           IF WS-DEPT-COUNT < 9
+                               ADD 1 TO WS-DEPT-COUNT
+                               SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                               MOVE DEPT-CTRL-REC
+                                 TO WS-DEPT-CODE(WS-DEPT-IDX)
+                           ELSE
+                               DISPLAY "STATUS - DEPARTMENT TABLE "
+                                       "FULL, DROPPING " DEPT-CTRL-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-CTRL-FILE
+           ELSE
+               DISPLAY "WARNING - DEPTCTRL NOT FOUND, DEFAULTING TO "
+                       "DEPARTMENTS 1-5"
+               PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                       UNTIL WS-DEPT-IDX > 5
+                   MOVE WS-DEPT-IDX TO WS-DEPT-CODE(WS-DEPT-IDX)
+               END-PERFORM
+               MOVE 5 TO WS-DEPT-COUNT
+           END-IF
+           .
+
+      *------------------------------------
+      *LOAD THE VALID-INVOICE-PREFIX CONTROL TABLE
+       TASK-LOAD-PREFIX-TABLE     SECTION.
+           OPEN INPUT PREFIX-CTRL-FILE
+           IF PREFIXCTRL-OK
+               PERFORM UNTIL PREFIXCTRL-EOF
+                   READ PREFIX-CTRL-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           IF WS-PREFIX-COUNT < 26
+                               ADD 1 TO WS-PREFIX-COUNT
+                               SET WS-PFX-IDX TO WS-PREFIX-COUNT
+                               MOVE PREFIX-CTRL-REC
+                                 TO WS-PREFIX-ENTRY(WS-PFX-IDX)
+                           ELSE
+                               DISPLAY "STATUS - PREFIX TABLE FULL, "
+                                       "DROPPING " PREFIX-CTRL-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PREFIX-CTRL-FILE
+           ELSE
+               DISPLAY "WARNING - INVCTRL NOT FOUND, DEFAULTING TO "
+                       "PREFIXES A-R"
+               PERFORM VARYING WS-PFX-IDX FROM 1 BY 1 UNTIL
+                       WS-PFX-IDX > 18
+                   MOVE WS-DEFAULT-PREFIXES(WS-PFX-IDX:1)
+                     TO WS-PREFIX-ENTRY(WS-PFX-IDX)
+               END-PERFORM
+               MOVE 18 TO WS-PREFIX-COUNT
+           END-IF
+           .
+
       *------------------------------------
       *THE MAIN BIT OF PROCESSING
        TASK-PROCESS           SECTION.
@@ -129,7 +400,8 @@
                    PERFORM TASK-READ
                ELSE
                    PERFORM TASK-READ
-               END-IF.
+               END-IF
+           PERFORM B300-WRITE-CHECKPOINT.
 
       *------------------------------------
       *CLOSE FILES
@@ -137,170 +409,204 @@
            CLOSE FILE-IN
            CLOSE GOOD-OUT
            CLOSE BAD-OUT
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
            IF FILEIN-OK AND GOODOUT-OK AND BADOUT-OK
                CONTINUE
            ELSE
                DISPLAY "ERROR CLOSING FILES"
                PERFORM TASK-ERRORS
            END-IF.
-      
+
+      *------------------------------------
+      *FIND DEPARTMENT IN THE CONTROL TABLE
+       TASK-FIND-DEPT          SECTION.
+           MOVE 'N' TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-CODE(WS-DEPT-IDX) = DEPARTMENT
+                   SET DEPT-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+      *------------------------------------
+      *FIND INVOICE PREFIX IN THE CONTROL TABLE
+       TASK-FIND-PREFIX        SECTION.
+           MOVE 'N' TO WS-PREFIX-FOUND
+           PERFORM VARYING WS-PFX-IDX FROM 1 BY 1
+                   UNTIL WS-PFX-IDX > WS-PREFIX-COUNT
+               IF WS-PREFIX-ENTRY(WS-PFX-IDX) = INVCHAR-1
+                   SET PREFIX-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+      *------------------------------------
+      *RECORD ONE VALIDATION FAILURE AGAINST THE CURRENT RECORD
+       TASK-ADD-BAD-ERROR      SECTION.
+           IF WS-BAD-ERROR-COUNT < 14
+               ADD 1 TO WS-BAD-ERROR-COUNT
+               MOVE WS-CURRENT-ERROR-TEXT
+                 TO WS-BAD-ERROR-ENTRY(WS-BAD-ERROR-COUNT)
+           END-IF
+           .
+
       *------------------------------------
       *CARRY OUT VALIDATION CHECKS FOR SALES DATA
        TASK-VALIDATION        SECTION.
            SET REC-VALID TO TRUE
+           MOVE 0 TO WS-BAD-ERROR-COUNT
            DISPLAY "VALIDATING RECORD..." FILE-IN-REC
 
-           IF DEPARTMENT NOT = 1 AND 2 AND 3 AND 4 AND 5
-               MOVE " ERROR - INVALID DEPT. NUMBER" TO ERROR-TEXT
+           PERFORM TASK-FIND-DEPT
+           IF NOT DEPT-FOUND
+               MOVE " ERROR - INVALID DEPT. NUMBER" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - INVALID DEPT. NUMBER"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF DEPARTMENT NOT NUMERIC
-               MOVE " ERROR - INVALID DEPT. NUMBER" TO ERROR-TEXT
+               MOVE " ERROR - INVALID DEPT. NUMBER" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - INVALID DEPT. NUMBER"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF SALE-INDICATOR NOT = 'S' AND ' '
-               MOVE " ERROR - INVALID SALE INDICATOR" TO ERROR-TEXT
+               MOVE " ERROR - INVALID SALE INDICATOR" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - INVALID SALE INDICATOR"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF QUANTITY NOT NUMERIC
-               MOVE " ERROR - QUANTITY NOT NUMERIC" TO ERROR-TEXT
+               MOVE " ERROR - QUANTITY NOT NUMERIC" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - QUANTITY NOT NUMERIC"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF RETAIL-PRICE NOT NUMERIC
-               MOVE " ERROR - RETAIL PRICE NOT NUMERIC" TO ERROR-TEXT
+               MOVE " ERROR - RETAIL PRICE NOT NUMERIC" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY  "ERROR - RETAIL PRICE NOT NUMERIC"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF SALE-PRICE NOT NUMERIC
-               MOVE " ERROR - SALE PRICE NOT NUMERIC" TO ERROR-TEXT
+               MOVE " ERROR - SALE PRICE NOT NUMERIC" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - SALE PRICE NOT NUMERIC"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF QUANTITY NOT > 0
-               MOVE " ERROR - QUANTITY IS 0" TO ERROR-TEXT
+               MOVE " ERROR - QUANTITY IS 0" TO WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - QUANTITY IS 0"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF RETAIL-PRICE NOT > 0
-               MOVE " ERROR - RETAIL PRICE IS 0" TO ERROR-TEXT
+               MOVE " ERROR - RETAIL PRICE IS 0" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - RETAIL PRICE IS 0"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF SALE-INDICATOR = 'S' AND SALE-PRICE = 0
-               MOVE " ERROR - SALE PRICE IS 0" TO ERROR-TEXT
+               MOVE " ERROR - SALE PRICE IS 0" TO WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - SALE PRICE IS 0"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF SALE-INDICATOR = ' ' AND SALE-PRICE NOT = 0
-               MOVE " ERROR - SALE PRICE IS NOT 0" TO ERROR-TEXT
+               MOVE " ERROR - SALE PRICE IS NOT 0" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - SALE PRICE IS NOT 0"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF SALE-INDICATOR = 'S' AND SALE-PRICE > RETAIL-PRICE
-               MOVE " ERROR - SP > RP" TO ERROR-TEXT
+               MOVE " ERROR - SP > RP" TO WS-CURRENT-ERROR-TEXT
                DISPLAY  "ERROR - SP > RP"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
-           IF INVCHAR-VAL
+           PERFORM TASK-FIND-PREFIX
+           IF PREFIX-FOUND
                MOVE INVOICE-NUM TO INV-NUM
            ELSE
-               MOVE " ERROR - INVOICE CHAR NOT A-R" TO ERROR-TEXT
-               DISPLAY "ERROR - INVOICE CHAR NOT A-R"
-               PERFORM TASK-WRITE-BADOUT
+               MOVE " ERROR - INVOICE PREFIX NOT VALID" TO
+                    WS-CURRENT-ERROR-TEXT
+               DISPLAY "ERROR - INVOICE PREFIX NOT VALID"
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF INVCHAR-1 NOT ALPHABETIC
-               MOVE " ERROR - INVOICE NOT ALPHABETIC" TO ERROR-TEXT
+               MOVE " ERROR - INVOICE NOT ALPHABETIC" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - CHAR IS A NUMBER"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
            END-IF
 
            IF INVCHAR-4 NOT NUMERIC
-               MOVE " ERROR - INVOICE NOT NUMERIC" TO ERROR-TEXT
+               MOVE " ERROR - INVOICE NOT NUMERIC" TO
+                    WS-CURRENT-ERROR-TEXT
                DISPLAY "ERROR - CHAR IS NOT A NUMBER"
-               PERFORM TASK-WRITE-BADOUT
+               PERFORM TASK-ADD-BAD-ERROR
                SET REC-INVALID TO TRUE
-           END-IF.
+           END-IF
+
+           IF REC-INVALID AND NOT RECON-PASS
+               PERFORM TASK-WRITE-BADOUT
+           END-IF
+           .
 
       *------------------------------------
-      *MULTIPLY VALUES TO ADD TO THE TOTAL
+      *MULTIPLY VALUES TO ADD TO THE TOTAL, SPLIT RETAIL VS SALE-PRICE
        TASK-MULTIPLY           SECTION.
-           EVALUATE TRUE
-               WHEN DEPARTMENT = 1 AND SALE-INDICATOR = " "
-                    MULTIPLY RETAIL-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-1
-                    ADD WS-TOTAL-1 TO TOTAL-1
-               WHEN DEPARTMENT = 1 AND SALE-INDICATOR = "S"
-                    MULTIPLY SALE-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-1
-                    ADD WS-TOTAL-1 TO TOTAL-1
-               WHEN DEPARTMENT = 2 AND SALE-INDICATOR = " "
-                    MULTIPLY RETAIL-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-2
-                    ADD WS-TOTAL-2 TO TOTAL-2
-               WHEN DEPARTMENT = 2 AND SALE-INDICATOR = "S"
-                    MULTIPLY SALE-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-2
-                    ADD WS-TOTAL-2 TO TOTAL-2
-               WHEN DEPARTMENT = 3 AND SALE-INDICATOR = " "
-                    MULTIPLY RETAIL-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-3
-                    ADD WS-TOTAL-3 TO TOTAL-3
-               WHEN DEPARTMENT = 3 AND SALE-INDICATOR = "S"
-                    MULTIPLY SALE-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-3
-                    ADD WS-TOTAL-3 TO TOTAL-3
-               WHEN DEPARTMENT = 4 AND SALE-INDICATOR = " "
-                    MULTIPLY RETAIL-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-4
-                    ADD WS-TOTAL-4 TO TOTAL-4
-               WHEN DEPARTMENT = 4 AND SALE-INDICATOR = "S"
-                    MULTIPLY SALE-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-4
-                    ADD WS-TOTAL-4 TO TOTAL-4
-               WHEN DEPARTMENT = 5 AND SALE-INDICATOR = " "
-                    MULTIPLY RETAIL-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-5
-                    ADD WS-TOTAL-5 TO TOTAL-5
-               WHEN DEPARTMENT = 5 AND SALE-INDICATOR = "S"
-                    MULTIPLY SALE-PRICE BY QUANTITY
-                    GIVING WS-TOTAL-5
-                    ADD WS-TOTAL-5 TO TOTAL-5
-           END-EVALUATE
+           PERFORM TASK-FIND-DEPT
+           IF DEPT-FOUND
+               IF SALE-INDICATOR = " "
+                   MULTIPLY RETAIL-PRICE BY QUANTITY
+                       GIVING WS-TEMP-TOTAL
+                   ADD WS-TEMP-TOTAL
+                     TO WS-DEPT-RETAIL-TOTAL(WS-DEPT-IDX)
+               ELSE
+                   MULTIPLY SALE-PRICE BY QUANTITY
+                       GIVING WS-TEMP-TOTAL
+                   ADD WS-TEMP-TOTAL
+                     TO WS-DEPT-SALE-TOTAL(WS-DEPT-IDX)
+               END-IF
+               ADD 1 TO WS-RECORDS-GOOD
+           END-IF
            DISPLAY "EVALUATION COMPLETE".
-      
+
       *------------------------------------
       *READ FROM THE INPUT FILE
        TASK-READ              SECTION.
            READ FILE-IN
+           IF NOT FILEIN-EOF
+               ADD 1 TO WS-RECORDS-READ
+           END-IF
            DISPLAY "NEW DATA: " FILE-IN-REC.
       *    IF NOT FILEIN-OK
       *        DISPLAY "ERROR READING FILE"
@@ -310,20 +616,29 @@
       *------------------------------------
       *OUTPUT TO GOODOUT FILE
        TASK-WRITE-GOODOUT     SECTION.
-           MOVE 1 TO DEPT-1
-           MOVE 2 TO DEPT-2
-           MOVE 3 TO DEPT-3
-           MOVE 4 TO DEPT-4
-           MOVE 5 TO DEPT-5
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1 UNTIL WS-DEPT-IDX > 9
+               IF WS-DEPT-IDX <= WS-DEPT-COUNT
+                   MOVE WS-DEPT-CODE(WS-DEPT-IDX)
+                     TO GD-DEPT(WS-DEPT-IDX)
+                   MOVE WS-DEPT-RETAIL-TOTAL(WS-DEPT-IDX)
+                     TO GD-RETAIL-TOTAL(WS-DEPT-IDX)
+                   MOVE WS-DEPT-SALE-TOTAL(WS-DEPT-IDX)
+                     TO GD-SALE-TOTAL(WS-DEPT-IDX)
+               ELSE
+                   MOVE 0 TO GD-DEPT(WS-DEPT-IDX)
+                   MOVE 0 TO GD-RETAIL-TOTAL(WS-DEPT-IDX)
+                   MOVE 0 TO GD-SALE-TOTAL(WS-DEPT-IDX)
+               END-IF
+           END-PERFORM
            WRITE GOOD-REC
            IF NOT GOODOUT-OK
               DISPLAY "ERROR WRITING GOOD OUTPUT FILE"
               PERFORM TASK-ERRORS
            END-IF
            DISPLAY "OUTPUT TO FILE - GOOD DATA".
-      
+
       *------------------------------------
-      *OUTPUT TO BADOUT FILE
+      *OUTPUT TO BADOUT FILE - ONE ROW PER REJECTED RECORD
        TASK-WRITE-BADOUT      SECTION.
            IF DEPARTMENT NUMERIC
               MOVE DEPARTMENT TO DEPT
@@ -333,6 +648,15 @@
 
            MOVE INVOICE-NUM TO INV-NUM
            MOVE "ERROR" TO ERROR-VAL
+           MOVE WS-BAD-ERROR-COUNT TO BAD-ERROR-COUNT
+           PERFORM VARYING WS-BAD-IDX FROM 1 BY 1 UNTIL WS-BAD-IDX > 14
+               IF WS-BAD-IDX <= WS-BAD-ERROR-COUNT
+                   MOVE WS-BAD-ERROR-ENTRY(WS-BAD-IDX)
+                     TO BAD-ERROR-TEXT(WS-BAD-IDX)
+               ELSE
+                   MOVE SPACES TO BAD-ERROR-TEXT(WS-BAD-IDX)
+               END-IF
+           END-PERFORM
            WRITE BAD-REC
 
            IF NOT BADOUT-OK
@@ -340,15 +664,127 @@
               PERFORM TASK-ERRORS
            END-IF
 
+           ADD 1 TO WS-RECORDS-BAD
            DISPLAY "OUTPUT TO FILE - BAD DATA".
 
       *------------------------------------
-      *HANDLE FILE ERRORS
+      *END-OF-RUN CONTROL-TOTAL RECONCILIATION
+       TASK-RECONCILE          SECTION.
+           MOVE 0 TO WS-REPORTED-TOTAL
+           PERFORM VARYING WS-RECON-IDX FROM 1 BY 1
+                   UNTIL WS-RECON-IDX > WS-DEPT-COUNT
+               ADD WS-DEPT-RETAIL-TOTAL(WS-RECON-IDX)
+                 TO WS-REPORTED-TOTAL
+               ADD WS-DEPT-SALE-TOTAL(WS-RECON-IDX)
+                 TO WS-REPORTED-TOTAL
+           END-PERFORM
+
+           PERFORM TASK-RECOMPUTE-TOTAL
+
+           IF WS-RECORDS-READ NOT = WS-RECORDS-GOOD + WS-RECORDS-BAD
+               DISPLAY "RECONCILIATION WARNING - RECORDS READ "
+                       WS-RECORDS-READ " DOES NOT EQUAL GOOD "
+                       WS-RECORDS-GOOD " PLUS BAD " WS-RECORDS-BAD
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "RECONCILIATION OK - RECORDS READ MATCHES "
+                       "GOOD PLUS BAD"
+           END-IF
+
+           IF WS-REPORTED-TOTAL NOT = WS-RECOMPUTED-TOTAL
+               DISPLAY "RECONCILIATION WARNING - GOOD-OUT TOTAL "
+                       WS-REPORTED-TOTAL " DOES NOT EQUAL RECOMPUTED "
+                       "TOTAL " WS-RECOMPUTED-TOTAL
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "RECONCILIATION OK - GOOD-OUT TOTAL MATCHES "
+                       "RECOMPUTED TOTAL"
+           END-IF
+           .
+
+      *------------------------------------
+      *INDEPENDENTLY RE-DERIVE THE CONTROL TOTAL BY RE-READING FILE-IN
+      *FROM THE TOP AND RE-VALIDATING EACH RECORD, INSTEAD OF REUSING
+      *THE SAME WS-TEMP-TOTAL THAT TASK-MULTIPLY ALREADY FED INTO THE
+      *DEPARTMENT TOTALS - OTHERWISE THE COMPARISON IN TASK-RECONCILE
+      *CAN NEVER DISAGREE
+       TASK-RECOMPUTE-TOTAL    SECTION.
+           MOVE 'Y' TO WS-RECON-PASS-FLAG
+           MOVE 0 TO WS-RECOMPUTED-TOTAL
+           CLOSE FILE-IN
+           OPEN INPUT FILE-IN
+           READ FILE-IN
+           PERFORM UNTIL FILEIN-EOF
+               PERFORM TASK-VALIDATION
+               IF REC-VALID
+                   IF SALE-INDICATOR = " "
+                       MULTIPLY RETAIL-PRICE BY QUANTITY
+                           GIVING WS-RECON-TEMP-TOTAL
+                   ELSE
+                       MULTIPLY SALE-PRICE BY QUANTITY
+                           GIVING WS-RECON-TEMP-TOTAL
+                   END-IF
+                   ADD WS-RECON-TEMP-TOTAL TO WS-RECOMPUTED-TOTAL
+               END-IF
+               READ FILE-IN
+           END-PERFORM
+           MOVE 'N' TO WS-RECON-PASS-FLAG
+           .
+
+      *------------------------------------
+      *FLUSH TOTALS ACCUMULATED SO FAR AND RECORD A RESUME POSITION
+      *SO A MID-RUN I/O FAILURE DOESN'T LOSE A FULL DAY'S PROCESSING
+       TASK-FLUSH-AND-RESUME   SECTION.
+           IF GOODOUT-OK
+               PERFORM TASK-WRITE-GOODOUT
+           END-IF
+
+           MOVE WS-RECORDS-READ TO RESUME-RECORD-COUNT
+           MOVE SPACES TO RESUME-FILLER
+           OPEN OUTPUT RESUME-FILE
+           IF RESUME-OK
+               WRITE RESUME-REC
+               CLOSE RESUME-FILE
+               DISPLAY "STATUS - RESUME POSITION RECORDED AT RECORD "
+                       WS-RECORDS-READ
+           ELSE
+               DISPLAY "ERROR - COULD NOT WRITE RESUME POSITION FILE"
+           END-IF
+           .
+
+      *------------------------------------
+      *WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG SO
+      *MONTH-END AUDIT REVIEW DOESN'T DEPEND ON THE JOB LOG STILL
+      *BEING RETAINED (REQUEST 048)
+       TASK-WRITE-RUN-LOG      SECTION.
+           MOVE "EXPPROG2" TO RL-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           MOVE WS-RECORDS-READ TO RL-INPUT-COUNT
+           MOVE WS-RECORDS-GOOD TO RL-OUTPUT-COUNT
+           MOVE WS-RECORDS-BAD TO RL-OUTPUT-COUNT-2
+           MOVE RETURN-CODE TO RL-RETURN-CODE
+           MOVE SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
+
+      *------------------------------------
+      *HANDLE FILE ERRORS - FLUSHES TOTALS AND RECORDS A RESUME POINT
+      *BEFORE TERMINATING (ONCE ONLY - WS-ABORT-FLAG GUARDS AGAINST
+      *RE-ENTERING THIS SECTION IF THE FLUSH ITSELF HITS AN I/O ERROR)
        TASK-ERRORS            SECTION.
            DISPLAY "SALE STATUS IS "    WS-FILEIN-STATUS
            DISPLAY "GOODOUT STATUS IS " WS-GOODOUT-STATUS
            DISPLAY "ERROR STATUS IS"    WS-BADOUT-STATUS
-           DISPLAY "TERMINATING PROGRAM"
+           IF NOT ABORT-IN-PROGRESS
+               SET ABORT-IN-PROGRESS TO TRUE
+               PERFORM TASK-FLUSH-AND-RESUME
+           END-IF
            MOVE    13 TO RETURN-CODE
+           PERFORM TASK-WRITE-RUN-LOG
+           DISPLAY "TERMINATING PROGRAM"
            STOP RUN.
- 
