@@ -0,0 +1,303 @@
+       ID DIVISION.
+       PROGRAM-ID. IOMOD.
+       AUTHOR. HANNAH JACOB.
+       DATE-WRITTEN. 11TH AUG 2021.
+       DATE-COMPILED.
+      *
+      * SHARED FILE-ACTION HANDLER CALLED BY EXPPROG3 (AND SIBLING
+      * BATCH PROGRAMS) WITH A 4-CHAR ACTION CODE, AN 8-CHAR FILE ID
+      * (WS-FILE-01 THRU WS-FILE-04) AND A RECORD BUFFER.
+      *
+      * FILE1/FILE2 DEFAULT TO CDIN/CDOUT (THE ORIGINAL ACCOUNT-MERGE
+      * FILES) SO EXISTING CALLERS NEED NO CHANGE. FILE3/FILE4 HAVE NO
+      * DEFAULT EXTERNAL NAME - A CALLER WANTING THEM (OR WANTING TO
+      * OVERRIDE FILE1/FILE2) PASSES THE EXTERNAL NAME IN LS-FILENAME
+      * ON THE OPEN CALL (OI/OO/OE); IT IS IGNORED ON OTHER ACTIONS.
+      * ALL FOUR SLOTS SHARE THE SAME 80-BYTE FIXED RECORD LAYOUT.
+      *
+      * FILEKEY IS A FIFTH, SEPARATE SLOT FOR KEYED (VSAM-STYLE)
+      * LOOKUPS BY ACCOUNT NUMBER - SEE THE OK/RK/WK ACTION CODES.
+      * THE CALLER SUPPLIES/RECEIVES THE FULL 80-BYTE RECORD IN
+      * LS-RECORD WITH THE ACCOUNT NUMBER IN THE FIRST 8 BYTES,
+      * MATCHING ACCOUNT-A/ACCOUNT-NUM'S POSITION IN EVERY RECORD IN
+      * THIS FAMILY.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT IOMOD-FILE-1 ASSIGN TO WS-DYN-FILENAME-1
+           FILE STATUS IS WS-STATUS-1.
+           SELECT IOMOD-FILE-2 ASSIGN TO WS-DYN-FILENAME-2
+           FILE STATUS IS WS-STATUS-2.
+           SELECT IOMOD-FILE-3 ASSIGN TO WS-DYN-FILENAME-3
+           FILE STATUS IS WS-STATUS-3.
+           SELECT IOMOD-FILE-4 ASSIGN TO WS-DYN-FILENAME-4
+           FILE STATUS IS WS-STATUS-4.
+           SELECT IOMOD-FILE-KEY ASSIGN TO WS-DYN-FILENAME-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IOMOD-KEY
+           FILE STATUS IS WS-STATUS-KEY.
+           SELECT IOMOD-AUDIT-FILE ASSIGN TO CDAUDIT
+           FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD IOMOD-FILE-1 BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 IOMOD-REC-1              PIC X(80).
+       FD IOMOD-FILE-2 BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 IOMOD-REC-2              PIC X(80).
+       FD IOMOD-FILE-3 BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 IOMOD-REC-3              PIC X(80).
+       FD IOMOD-FILE-4 BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 IOMOD-REC-4              PIC X(80).
+       FD IOMOD-FILE-KEY.
+       01 IOMOD-REC-KEY.
+           03 IOMOD-KEY             PIC X(8).
+           03 IOMOD-KEY-REST        PIC X(72).
+       FD IOMOD-AUDIT-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 AUDIT-RECORD.
+           03 AUD-TIMESTAMP         PIC X(21).
+           03 AUD-ACTION            PIC X(4).
+           03 AUD-FILE-ID           PIC X(8).
+           03 AUD-KEY               PIC X(8).
+           03 AUD-STATUS            PIC X(2).
+           03 AUD-FILLER            PIC X(37).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS          PIC X(2).
+       01 WS-DYN-FILENAME-1        PIC X(8) VALUE 'CDIN'.
+       01 WS-DYN-FILENAME-2        PIC X(8) VALUE 'CDOUT'.
+       01 WS-DYN-FILENAME-3        PIC X(8) VALUE SPACES.
+       01 WS-DYN-FILENAME-4        PIC X(8) VALUE SPACES.
+       01 WS-DYN-FILENAME-KEY      PIC X(8) VALUE SPACES.
+       01 WS-STATUS-1              PIC X(2).
+           88 STATUS-1-OK          VALUE "00".
+       01 WS-STATUS-2              PIC X(2).
+           88 STATUS-2-OK          VALUE "00".
+       01 WS-STATUS-3              PIC X(2).
+           88 STATUS-3-OK          VALUE "00".
+       01 WS-STATUS-4              PIC X(2).
+           88 STATUS-4-OK          VALUE "00".
+       01 WS-STATUS-KEY            PIC X(2).
+           88 STATUS-KEY-OK        VALUE "00".
+           88 STATUS-KEY-NOTFOUND  VALUE "23".
+      *
+       LINKAGE SECTION.
+       01 LS-ACTION                PIC X(4).
+       01 LS-FILE-ID                PIC X(8).
+       01 LS-RECORD                PIC X(80).
+       01 LS-STATUS                PIC X(2).
+       01 LS-FILENAME               PIC X(8).
+      *
+       PROCEDURE DIVISION USING LS-ACTION LS-FILE-ID LS-RECORD
+                                 LS-STATUS LS-FILENAME.
+       A100-DISPATCH               SECTION.
+           EVALUATE LS-ACTION
+               WHEN 'OI  '
+                   PERFORM B100-OPEN-INPUT
+               WHEN 'OO  '
+                   PERFORM B200-OPEN-OUTPUT
+               WHEN 'OE  '
+                   PERFORM B600-OPEN-EXTEND
+               WHEN 'RS  '
+                   PERFORM B300-READ
+               WHEN 'WS  '
+                   PERFORM B400-WRITE
+               WHEN 'C   '
+                   PERFORM B500-CLOSE
+               WHEN 'OK  '
+                   PERFORM B700-OPEN-KEYED
+               WHEN 'RK  '
+                   PERFORM B800-READ-KEYED
+               WHEN 'WK  '
+                   PERFORM B850-WRITE-KEYED
+               WHEN OTHER
+                   DISPLAY "IOMOD - UNKNOWN ACTION CODE: " LS-ACTION
+                   MOVE "98" TO LS-STATUS
+           END-EVALUATE
+           PERFORM B990-WRITE-AUDIT
+           GOBACK.
+
+       B990-WRITE-AUDIT               SECTION.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE LS-ACTION    TO AUD-ACTION
+           MOVE LS-FILE-ID   TO AUD-FILE-ID
+           IF LS-ACTION = 'RK  ' OR 'WK  ' OR 'RSEF'
+               MOVE LS-RECORD(1:8) TO AUD-KEY
+           ELSE
+               MOVE SPACES         TO AUD-KEY
+           END-IF
+           MOVE LS-STATUS    TO AUD-STATUS
+           MOVE SPACES       TO AUD-FILLER
+           OPEN EXTEND IOMOD-AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT IOMOD-AUDIT-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE IOMOD-AUDIT-FILE
+           .
+
+       B950-SET-FILENAME             SECTION.
+           IF LS-FILENAME NOT = SPACES
+               EVALUATE LS-FILE-ID
+                   WHEN 'FILE1   '
+                       MOVE LS-FILENAME TO WS-DYN-FILENAME-1
+                   WHEN 'FILE2   '
+                       MOVE LS-FILENAME TO WS-DYN-FILENAME-2
+                   WHEN 'FILE3   '
+                       MOVE LS-FILENAME TO WS-DYN-FILENAME-3
+                   WHEN 'FILE4   '
+                       MOVE LS-FILENAME TO WS-DYN-FILENAME-4
+                   WHEN 'FILEKEY '
+                       MOVE LS-FILENAME TO WS-DYN-FILENAME-KEY
+               END-EVALUATE
+           END-IF
+           .
+
+       B900-SET-STATUS               SECTION.
+           EVALUATE LS-FILE-ID
+               WHEN 'FILE1   '
+                   MOVE WS-STATUS-1 TO LS-STATUS
+               WHEN 'FILE2   '
+                   MOVE WS-STATUS-2 TO LS-STATUS
+               WHEN 'FILE3   '
+                   MOVE WS-STATUS-3 TO LS-STATUS
+               WHEN 'FILEKEY '
+                   MOVE WS-STATUS-KEY TO LS-STATUS
+               WHEN OTHER
+                   MOVE WS-STATUS-4 TO LS-STATUS
+           END-EVALUATE
+           .
+
+       B100-OPEN-INPUT              SECTION.
+           PERFORM B950-SET-FILENAME
+           EVALUATE LS-FILE-ID
+               WHEN 'FILE1   '
+                   OPEN INPUT IOMOD-FILE-1
+               WHEN 'FILE2   '
+                   OPEN INPUT IOMOD-FILE-2
+               WHEN 'FILE3   '
+                   OPEN INPUT IOMOD-FILE-3
+               WHEN OTHER
+                   OPEN INPUT IOMOD-FILE-4
+           END-EVALUATE
+           PERFORM B900-SET-STATUS
+           .
+
+       B200-OPEN-OUTPUT              SECTION.
+           PERFORM B950-SET-FILENAME
+           EVALUATE LS-FILE-ID
+               WHEN 'FILE1   '
+                   OPEN OUTPUT IOMOD-FILE-1
+               WHEN 'FILE2   '
+                   OPEN OUTPUT IOMOD-FILE-2
+               WHEN 'FILE3   '
+                   OPEN OUTPUT IOMOD-FILE-3
+               WHEN OTHER
+                   OPEN OUTPUT IOMOD-FILE-4
+           END-EVALUATE
+           PERFORM B900-SET-STATUS
+           .
+
+       B600-OPEN-EXTEND               SECTION.
+           PERFORM B950-SET-FILENAME
+           EVALUATE LS-FILE-ID
+               WHEN 'FILE1   '
+                   OPEN EXTEND IOMOD-FILE-1
+               WHEN 'FILE2   '
+                   OPEN EXTEND IOMOD-FILE-2
+               WHEN 'FILE3   '
+                   OPEN EXTEND IOMOD-FILE-3
+               WHEN OTHER
+                   OPEN EXTEND IOMOD-FILE-4
+           END-EVALUATE
+           PERFORM B900-SET-STATUS
+           .
+
+       B300-READ                     SECTION.
+           EVALUATE LS-FILE-ID
+               WHEN 'FILE1   '
+                   READ IOMOD-FILE-1 INTO LS-RECORD
+                       AT END MOVE 'RSEF' TO LS-ACTION
+                   END-READ
+               WHEN 'FILE2   '
+                   READ IOMOD-FILE-2 INTO LS-RECORD
+                       AT END MOVE 'RSEF' TO LS-ACTION
+                   END-READ
+               WHEN 'FILE3   '
+                   READ IOMOD-FILE-3 INTO LS-RECORD
+                       AT END MOVE 'RSEF' TO LS-ACTION
+                   END-READ
+               WHEN OTHER
+                   READ IOMOD-FILE-4 INTO LS-RECORD
+                       AT END MOVE 'RSEF' TO LS-ACTION
+                   END-READ
+           END-EVALUATE
+           PERFORM B900-SET-STATUS
+           .
+
+       B400-WRITE                    SECTION.
+           EVALUATE LS-FILE-ID
+               WHEN 'FILE1   '
+                   MOVE LS-RECORD TO IOMOD-REC-1
+                   WRITE IOMOD-REC-1
+               WHEN 'FILE2   '
+                   MOVE LS-RECORD TO IOMOD-REC-2
+                   WRITE IOMOD-REC-2
+               WHEN 'FILE3   '
+                   MOVE LS-RECORD TO IOMOD-REC-3
+                   WRITE IOMOD-REC-3
+               WHEN OTHER
+                   MOVE LS-RECORD TO IOMOD-REC-4
+                   WRITE IOMOD-REC-4
+           END-EVALUATE
+           PERFORM B900-SET-STATUS
+           .
+
+       B500-CLOSE                    SECTION.
+           EVALUATE LS-FILE-ID
+               WHEN 'FILE1   '
+                   CLOSE IOMOD-FILE-1
+               WHEN 'FILE2   '
+                   CLOSE IOMOD-FILE-2
+               WHEN 'FILE3   '
+                   CLOSE IOMOD-FILE-3
+               WHEN 'FILEKEY '
+                   CLOSE IOMOD-FILE-KEY
+               WHEN OTHER
+                   CLOSE IOMOD-FILE-4
+           END-EVALUATE
+           PERFORM B900-SET-STATUS
+           .
+
+       B700-OPEN-KEYED                SECTION.
+           PERFORM B950-SET-FILENAME
+           OPEN I-O IOMOD-FILE-KEY
+           PERFORM B900-SET-STATUS
+           .
+
+       B800-READ-KEYED                SECTION.
+           MOVE LS-RECORD(1:8) TO IOMOD-KEY
+           READ IOMOD-FILE-KEY
+               INVALID KEY MOVE "23" TO WS-STATUS-KEY
+               NOT INVALID KEY MOVE IOMOD-REC-KEY TO LS-RECORD
+           END-READ
+           PERFORM B900-SET-STATUS
+           .
+
+       B850-WRITE-KEYED                SECTION.
+           MOVE LS-RECORD TO IOMOD-REC-KEY
+           WRITE IOMOD-REC-KEY
+               INVALID KEY MOVE "22" TO WS-STATUS-KEY
+           END-WRITE
+           PERFORM B900-SET-STATUS
+           .
