@@ -16,8 +16,34 @@
            SELECT MASTERFILE   ASSIGN TO MASTIN
            FILE STATUS IS WS-MAST-STATUS.
 
-           SELECT OUTPUTFILE   ASSIGN TO FILEOUT.
-           SELECT REPORTFILE   ASSIGN TO REPOUT.
+           SELECT OUTPUTFILE   ASSIGN TO WS-DYN-OUTPUT-NAME.
+           SELECT REPORTFILE   ASSIGN TO WS-DYN-REPORT-NAME.
+
+           SELECT ARCHIVE-FILE ASSIGN TO ARCHOUT.
+
+      *--- request 049: common GL extract, shared layout with -------
+      *    CBLPROG6's own GL-EXTRACT-FILE (see sample.cbl)
+           SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTOUT.
+
+           SELECT DORMANT-CTL-FILE ASSIGN TO DORMCTL
+           FILE STATUS IS WS-DORM-STATUS.
+           SELECT DORMANT-RPT-FILE ASSIGN TO DORMRPT.
+
+      *--- request 047: mid-run restart checkpoint. records the -----
+      *    number of GOODFILE/MASTERFILE reads completed plus the
+      *    running totals needed to resume the merge. THE DORMANT
+      *    TABLE (WS-DORMANT-TABLE, 500 ENTRIES) IS NOT CHECKPOINTED -
+      *    IT IS TOO LARGE TO CARRY IN AN 80-BYTE RECORD, SO A
+      *    RESTARTED RUN RESUMES WITH THE TABLE FRESHLY RELOADED FROM
+      *    DORMANT-CTL-FILE, WITHOUT THE INCREMENTS/RESETS APPLIED TO
+      *    RECORDS PROCESSED BETWEEN THE LAST CHECKPOINT AND THE
+      *    INTERRUPTION (SAME TRADEOFF AS EXPPROG5'S DUPLICATE TABLE).
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+
+      *--- request 048: shared cross-suite per-job run log ----------
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
       *
        DATA DIVISION.
       *
@@ -65,6 +91,64 @@
             RECORDING MODE IS F.
        01 REPORT-RECORD            PIC X(80).
 
+       FD ARCHIVE-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 ARCHIVE-RECORD.
+           03 ARC-ACCOUNT          PIC X(5).
+           03 ARC-MARKER           PIC X(1).
+           03 ARC-TRANS-AMOUNT     PIC S9(9) COMP-3.
+           03 ARC-FILLER           PIC X(69) VALUE SPACES.
+
+      *  Common GL extract layout (request 049) - identical to the
+      *  copy of this record in sample.cbl's GL-EXTRACT-FILE, so a
+      *  single downstream GL feed can consume either program's
+      *  extract without a custom mapping.
+       FD GL-EXTRACT-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 GL-EXTRACT-RECORD.
+           03 GL-ACCOUNT-NUM       PIC X(5).
+           03 GL-MARKER            PIC X(1).
+           03 GL-TRANS-AMOUNT      PIC S9(9) COMP-3.
+           03 GL-BALANCE           PIC S9(9) COMP-3.
+           03 GL-RUN-DATE          PIC X(8).
+           03 GL-SOURCE-JOB        PIC X(8).
+           03 GL-FILLER            PIC X(48) VALUE SPACES.
+
+       FD DORMANT-CTL-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 DORMANT-CTL-RECORD.
+           03 DC-ACCOUNT           PIC X(5).
+           03 DC-DORMANT-COUNT     PIC 9(3).
+
+       FD DORMANT-RPT-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 DORMANT-RPT-RECORD       PIC X(80).
+
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           03 CHK-GOOD-COUNT       PIC 9(8).
+           03 CHK-MASTER-COUNT     PIC 9(8).
+           03 CHK-TOT-RECS OCCURS 4 TIMES
+                                   PIC 9(7).
+           03 CHK-DEBIT-COUNT      PIC 9(7).
+           03 CHK-CREDIT-COUNT     PIC 9(7).
+           03 CHK-OPENING-BAL      PIC S9(9) COMP-3.
+           03 CHK-APPLIED-AMT      PIC S9(9) COMP-3.
+           03 CHK-RESULT-BAL       PIC S9(9) COMP-3.
+           03 CHK-FILLER           PIC X(7).
+
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+            RECORDING MODE IS F.
+       01 RUN-LOG-RECORD.
+           03 RL-JOB-NAME          PIC X(8).
+           03 RL-RUN-DATE          PIC X(8).
+           03 RL-INPUT-COUNT       PIC 9(8).
+           03 RL-OUTPUT-COUNT      PIC 9(8).
+           03 RL-OUTPUT-COUNT-2    PIC 9(8).
+           03 RL-RETURN-CODE       PIC 9(4).
+           03 RL-FILLER            PIC X(36).
+
        WORKING-STORAGE SECTION.
        01 WS-GOOD-STATUS           PIC X(2).
            88 G-OK                 VALUE "00".
@@ -76,6 +160,12 @@
            88 M-EOF                VALUE "01".
            88 M-VALID              VALUE "00", "01".
 
+       01 WS-DORM-STATUS           PIC X(2).
+           88 DORM-OK              VALUE "00".
+           88 DORM-EOF             VALUE "01".
+           88 DORM-NOTFOUND        VALUE "35".
+           88 DORM-VALID           VALUE "00", "01".
+
        01 REPORT-FORMAT.
            03 RECORD-TYPE          PIC X(20).
            03 FILLER               PIC X(20)   VALUE SPACES.
@@ -106,30 +196,313 @@
           03 RECORD-IN OCCURS 4 TIMES.
               05 RECORD-DATA       PIC X(20).
 
+      *--- request 030: pre-merge ascending sequence check -------
+       01 WS-SEQ-ERROR-FLAG        PIC X(1) VALUE 'N'.
+           88 SEQ-ERROR            VALUE 'Y'.
+           88 SEQ-OK               VALUE 'N'.
+       01 WS-PREV-G-ACCOUNT        PIC X(5) VALUE LOW-VALUES.
+       01 WS-PREV-M-ACCOUNT        PIC X(5) VALUE LOW-VALUES.
+
+      *--- request 032: debit/credit breakdown of updated records
+       01 WS-UPDATE-DEBIT-COUNT    PIC 9(7) VALUE 0.
+       01 WS-UPDATE-CREDIT-COUNT   PIC 9(7) VALUE 0.
+
+      *--- request 033: run-wide balance control totals ----------
+       01 WS-TOTAL-OPENING-BALANCE   PIC S9(9) COMP-3 VALUE 0.
+       01 WS-TOTAL-APPLIED-AMOUNT    PIC S9(9) COMP-3 VALUE 0.
+       01 WS-TOTAL-RESULTING-BALANCE PIC S9(9) COMP-3 VALUE 0.
+
+       01 WS-BALANCE-LINE.
+           03 WS-BAL-LABEL          PIC X(30).
+           03 WS-BAL-VALUE          PIC -(9)9.
+           03 FILLER                PIC X(40) VALUE SPACES.
+
+      *--- request 035: dated/generation output & report names ---
+       01 WS-DYN-OUTPUT-NAME       PIC X(8).
+       01 WS-DYN-REPORT-NAME       PIC X(8).
+       01 WS-CURRENT-DATE.
+           03 WS-CD-YYYYMMDD       PIC 9(8).
+           03 FILLER               PIC X(14).
+
+      *--- request 036: cross-run dormant account tracking -------
+       01 WS-DORMANT-TABLE.
+           03 WS-DORMANT-ENTRY OCCURS 500 TIMES.
+               05 WS-DORM-ACCOUNT  PIC X(5).
+               05 WS-DORM-COUNT    PIC 9(3).
+       01 WS-DORMANT-COUNT-ENTRIES PIC 9(3) VALUE 0.
+       01 WS-DORM-FOUND-FLAG       PIC X(1) VALUE 'N'.
+           88 DORM-FOUND           VALUE 'Y'.
+       01 WS-DORM-THRESHOLD        PIC 9(3) VALUE 3.
+       01 WS-SEARCH-ACCOUNT        PIC X(5).
+       01 WS-DORM-SCAN-IDX         PIC 9(3) VALUE 0.
+
+       01 WS-DORMANT-RPT-LINE.
+           03 WS-DRPT-ACCOUNT       PIC X(5).
+           03 FILLER                PIC X(2) VALUE SPACES.
+           03 WS-DRPT-COUNT         PIC ZZ9.
+           03 FILLER                PIC X(2) VALUE SPACES.
+           03 WS-DRPT-LABEL         PIC X(40).
+           03 FILLER                PIC X(28) VALUE SPACES.
+
+      *--- request 047/048: checkpoint/restart and run log fields --
+       01 WS-CHK-STATUS            PIC X(2).
+           88 CHK-OK                VALUE "00".
+           88 CHK-NOT-FOUND         VALUE "35".
+       01 WS-RESTART-GOOD-COUNT    PIC 9(8) VALUE 0.
+       01 WS-RESTART-MASTER-COUNT  PIC 9(8) VALUE 0.
+       01 WS-RESTART-FLAG          PIC X    VALUE 'N'.
+           88 RESTART-MODE          VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT      PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+       01 WS-SKIP-IDX              PIC 9(8).
+       01 WS-GOOD-READ-COUNT       PIC 9(8) VALUE 0.
+       01 WS-MASTER-READ-COUNT     PIC 9(8) VALUE 0.
+
+       01 WS-RUNLOG-STATUS         PIC X(2).
+
       *---------------------
        PROCEDURE DIVISION.
        DT  MAIN-LOGIC
        ACTIONS
        01  DISPLAY  "STATUS - STARTING PROGRAM"
            PERFORMX B100-INIT-STAGE
-       02  PERFORMX R100-READ-GOOD
-       03  PERFORMX R200-READ-MASTER
-       04  PERFORMX C100-MAIN-PROCESS
+       02  IF RESTART-MODE
+               DISPLAY "STATUS - RESTARTING AFTER "
+                       WS-RESTART-GOOD-COUNT " GOODFILE / "
+                       WS-RESTART-MASTER-COUNT " MASTERFILE READS"
+               PERFORMX A160-SKIP-TO-RESTART
+           ELSE
+               PERFORMX R100-READ-GOOD
+               PERFORMX R200-READ-MASTER
+           END-IF
+       03  PERFORMX C100-MAIN-PROCESS
            DISPLAY  "MAIN PROCESS COMPLETE"
-       05  PERFORMX W400-WRITE-REPORT
-       06  PERFORMX T100-TERMINATE
+       04  PERFORMX B200-CHECK-VOLUME
+       05  PERFORMX W420-WRITE-MARKER-BREAKDOWN
+       06  PERFORMX W430-WRITE-BALANCE-SUMMARY
+       07  PERFORMX T100-TERMINATE
+           CLOSE    CHECKPOINT-FILE
+           OPEN OUTPUT
+                    CHECKPOINT-FILE
+           CLOSE    CHECKPOINT-FILE
+           PERFORMX Z100-WRITE-RUN-LOG
            DISPLAY  "STATUS - PROGRAM DONE"
            STOP     RUN
 
        DT  B100-INIT-STAGE
        ACTIONS
-       01  OPEN INPUT
+       01  MOVE     FUNCTION CURRENT-DATE
+             TO     WS-CURRENT-DATE
+           STRING   "FO" WS-CD-YYYYMMDD(3:6) DELIMITED BY SIZE
+                    INTO WS-DYN-OUTPUT-NAME
+           STRING   "RO" WS-CD-YYYYMMDD(3:6) DELIMITED BY SIZE
+                    INTO WS-DYN-REPORT-NAME
+           OPEN INPUT
                     GOODFILE
                     MASTERFILE
-           OPEN OUTPUT
+           PERFORMX B140-LOAD-DORMANT-TABLE
+           DISPLAY  "STATUS - INIT STAGE DONE"
+       02  PERFORMX B110-CHECK-GOOD-SEQUENCE
+           PERFORMX B120-CHECK-MASTER-SEQUENCE
+           CLOSE    GOODFILE
+                    MASTERFILE
+           OPEN INPUT
+                    GOODFILE
+                    MASTERFILE
+           PERFORMX B130-VALIDATE-SEQUENCE
+           PERFORMX A150-READ-CHECKPOINT
+           IF RESTART-MODE
+               OPEN EXTEND
                     OUTPUTFILE
                     REPORTFILE
-           DISPLAY  "STATUS - INIT STAGE DONE"
+                    ARCHIVE-FILE
+                    GL-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT
+                    OUTPUTFILE
+                    REPORTFILE
+                    ARCHIVE-FILE
+                    GL-EXTRACT-FILE
+           END-IF
+           OPEN EXTEND
+                    CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+
+      *--- request 047: checkpoint restore/skip paragraphs --------
+       DT  A150-READ-CHECKPOINT
+       ACTIONS
+       01  OPEN INPUT
+                    CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-GOOD-COUNT TO
+                                WS-RESTART-GOOD-COUNT
+                           MOVE CHK-MASTER-COUNT TO
+                                WS-RESTART-MASTER-COUNT
+                           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                                   UNTIL WS-SKIP-IDX > 4
+                               MOVE CHK-TOT-RECS(WS-SKIP-IDX)
+                                 TO TOT-RECS(WS-SKIP-IDX)
+                           END-PERFORM
+                           MOVE CHK-DEBIT-COUNT TO
+                                WS-UPDATE-DEBIT-COUNT
+                           MOVE CHK-CREDIT-COUNT TO
+                                WS-UPDATE-CREDIT-COUNT
+                           MOVE CHK-OPENING-BAL TO
+                                WS-TOTAL-OPENING-BALANCE
+                           MOVE CHK-APPLIED-AMT TO
+                                WS-TOTAL-APPLIED-AMOUNT
+                           MOVE CHK-RESULT-BAL TO
+                                WS-TOTAL-RESULTING-BALANCE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-GOOD-COUNT > 0 OR
+                  WS-RESTART-MASTER-COUNT > 0
+                   SET RESTART-MODE TO TRUE
+               END-IF
+           END-IF
+
+       DT  A160-SKIP-TO-RESTART
+       ACTIONS
+       01  PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-GOOD-COUNT
+               READ GOODFILE
+                   AT END MOVE HIGH-VALUES TO G-ACCOUNT
+               END-READ
+           END-PERFORM
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-MASTER-COUNT
+               READ MASTERFILE
+                   AT END MOVE HIGH-VALUES TO M-ACCOUNT
+               END-READ
+           END-PERFORM
+
+       DT  B300-WRITE-CHECKPOINT
+       ACTIONS
+       01  ADD      1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               COMPUTE CHK-GOOD-COUNT =
+                       WS-RESTART-GOOD-COUNT + WS-GOOD-READ-COUNT
+               COMPUTE CHK-MASTER-COUNT =
+                       WS-RESTART-MASTER-COUNT + WS-MASTER-READ-COUNT
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > 4
+                   MOVE TOT-RECS(WS-SKIP-IDX)
+                     TO CHK-TOT-RECS(WS-SKIP-IDX)
+               END-PERFORM
+               MOVE WS-UPDATE-DEBIT-COUNT TO CHK-DEBIT-COUNT
+               MOVE WS-UPDATE-CREDIT-COUNT TO CHK-CREDIT-COUNT
+               MOVE WS-TOTAL-OPENING-BALANCE TO CHK-OPENING-BAL
+               MOVE WS-TOTAL-APPLIED-AMOUNT TO CHK-APPLIED-AMT
+               MOVE WS-TOTAL-RESULTING-BALANCE TO CHK-RESULT-BAL
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+
+       DT  Z100-WRITE-RUN-LOG
+       ACTIONS
+      *  WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG
+      *  (REQUEST 048)
+       01  MOVE     "DTBPROG6" TO RL-JOB-NAME
+           MOVE     FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           ADD      WS-GOOD-READ-COUNT WS-MASTER-READ-COUNT
+                    WS-RESTART-GOOD-COUNT WS-RESTART-MASTER-COUNT
+             GIVING RL-INPUT-COUNT
+           MOVE     TOT-RECS(4) TO RL-OUTPUT-COUNT
+           MOVE     WS-DORMANT-COUNT-ENTRIES TO RL-OUTPUT-COUNT-2
+           MOVE     RETURN-CODE TO RL-RETURN-CODE
+           MOVE     SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE    RUN-LOG-RECORD
+           CLOSE    RUN-LOG-FILE
+
+      *--- request 030: sequence-check paragraphs -----------------
+       DT  B110-CHECK-GOOD-SEQUENCE
+       ACTIONS
+       01  MOVE     LOW-VALUES
+             TO     WS-PREV-G-ACCOUNT
+           READ     GOODFILE
+           AT END MOVE HIGH-VALUES
+           TO       G-ACCOUNT
+       02  PERFORMX B111-CHECK-GOOD-LOOP
+
+       DT  B111-CHECK-GOOD-LOOP
+       CONDITIONS                                  1 2
+       01           G-ACCOUNT                      Y N
+           =        HIGH-VALUES
+       ACTIONS
+       01  PERFORMX B112-CHECK-GOOD-ONE            - X
+           REPEAT                                  - X
+
+       DT  B112-CHECK-GOOD-ONE
+       CONDITIONS                                  1 2
+       01           G-ACCOUNT                      Y N
+           <        WS-PREV-G-ACCOUNT
+       ACTIONS
+       01  DISPLAY  "ERROR - GOODFILE OUT OF SEQUENCE AT "     X -
+                    G-ACCOUNT
+           MOVE     'Y'
+             TO     WS-SEQ-ERROR-FLAG
+       02  MOVE     G-ACCOUNT                                  X X
+             TO     WS-PREV-G-ACCOUNT
+           READ     GOODFILE
+           AT END MOVE HIGH-VALUES
+           TO       G-ACCOUNT
+
+       DT  B120-CHECK-MASTER-SEQUENCE
+       ACTIONS
+       01  MOVE     LOW-VALUES
+             TO     WS-PREV-M-ACCOUNT
+           READ     MASTERFILE
+           AT END MOVE HIGH-VALUES
+           TO       M-ACCOUNT
+       02  PERFORMX B121-CHECK-MASTER-LOOP
+
+       DT  B121-CHECK-MASTER-LOOP
+       CONDITIONS                                  1 2
+       01           M-ACCOUNT                      Y N
+           =        HIGH-VALUES
+       ACTIONS
+       01  PERFORMX B122-CHECK-MASTER-ONE          - X
+           REPEAT                                  - X
+
+       DT  B122-CHECK-MASTER-ONE
+       CONDITIONS                                  1 2
+       01           M-ACCOUNT                      Y N
+           <        WS-PREV-M-ACCOUNT
+       ACTIONS
+       01  DISPLAY  "ERROR - MASTERFILE OUT OF SEQUENCE AT "   X -
+                    M-ACCOUNT
+           MOVE     'Y'
+             TO     WS-SEQ-ERROR-FLAG
+       02  MOVE     M-ACCOUNT                                  X X
+             TO     WS-PREV-M-ACCOUNT
+           READ     MASTERFILE
+           AT END MOVE HIGH-VALUES
+           TO       M-ACCOUNT
+
+       DT  B130-VALIDATE-SEQUENCE
+       CONDITIONS                                  1 2
+       01           WS-SEQ-ERROR-FLAG              Y N
+           =        'Y'
+       ACTIONS
+       01  DISPLAY  "ERROR - RUN REJECTED, GOODFILE OR "       X -
+                    "MASTERFILE OUT OF SEQUENCE"
+           MOVE     16
+             TO     RETURN-CODE
+           PERFORMX Z100-WRITE-RUN-LOG
+           STOP     RUN
+       02  DISPLAY  "STATUS - GOODFILE/MASTERFILE SEQUENCE OK" - X
 
        DT  C100-MAIN-PROCESS
        CONDITIONS                                  1 2
@@ -157,16 +530,195 @@
        01  ADD      1                              X - -
              TO     TOT-RECS(2) TOT-RECS(4)
            DISPLAY  "PERFORMING G < M"
+           MOVE     G-ACCOUNT
+             TO     WS-SEARCH-ACCOUNT
+           PERFORMX B145-FIND-DORMANT-ACCOUNT
+           PERFORMX W108-APPLY-DORMANT-RESET
            PERFORMX W300-WRITE-GOOD
        02  ADD      1                              - X -
              TO     TOT-RECS(1) TOT-RECS(4)
            DISPLAY  "PERFORMING G > M"
+           MOVE     M-ACCOUNT
+             TO     WS-SEARCH-ACCOUNT
+           PERFORMX B145-FIND-DORMANT-ACCOUNT
+           PERFORMX W107-APPLY-DORMANT-INCREMENT
            PERFORMX W200-WRITE-MASTER
        03  ADD      1                              - - X
              TO     TOT-RECS(3) TOT-RECS(4)
            DISPLAY  "PERFORMING G = M"
+           MOVE     M-ACCOUNT
+             TO     WS-SEARCH-ACCOUNT
+           PERFORMX B145-FIND-DORMANT-ACCOUNT
+           PERFORMX W108-APPLY-DORMANT-RESET
+           PERFORMX W105-CLASSIFY-MARKER
            PERFORMX W100-WRITE-MATCH
 
+      *--- request 036: dormant-account lookup/update helpers ----
+       DT  B145-FIND-DORMANT-ACCOUNT
+       ACTIONS
+       01  MOVE     'N'
+             TO     WS-DORM-FOUND-FLAG
+           MOVE     1
+             TO     WS-DORM-SCAN-IDX
+       02  PERFORMX B146-SCAN-DORMANT-LOOP
+
+       DT  B146-SCAN-DORMANT-LOOP
+       CONDITIONS                                        1 2 3
+       01           WS-DORM-SCAN-IDX                     N N Y
+           >        WS-DORMANT-COUNT-ENTRIES
+       02           WS-DORM-ACCOUNT(WS-DORM-SCAN-IDX)    Y N -
+           =        WS-SEARCH-ACCOUNT
+       ACTIONS
+       01  MOVE     'Y'                                  X - -
+             TO     WS-DORM-FOUND-FLAG
+       02  ADD      1                                    - X -
+             TO     WS-DORM-SCAN-IDX
+           REPEAT                                        - X -
+
+       DT  W107-APPLY-DORMANT-INCREMENT
+       CONDITIONS                                  1 2
+       01           WS-DORM-FOUND-FLAG            Y N
+           =        'Y'
+       ACTIONS
+       01  ADD      1                              X -
+             TO     WS-DORM-COUNT(WS-DORM-SCAN-IDX)
+       02  IF       WS-DORMANT-COUNT-ENTRIES < 500 - X
+                    MOVE WS-SEARCH-ACCOUNT
+                      TO WS-DORM-ACCOUNT(WS-DORM-SCAN-IDX)
+                    MOVE 1
+                      TO WS-DORM-COUNT(WS-DORM-SCAN-IDX)
+                    ADD  1
+                      TO WS-DORMANT-COUNT-ENTRIES
+           ELSE
+                    DISPLAY "STATUS - DORMANT TABLE FULL, "
+                            "DROPPING NEW ACCOUNT"
+           END-IF
+
+       DT  W108-APPLY-DORMANT-RESET
+       CONDITIONS                                  1 2
+       01           WS-DORM-FOUND-FLAG            Y N
+           =        'Y'
+       ACTIONS
+       01  MOVE     0                              X -
+             TO     WS-DORM-COUNT(WS-DORM-SCAN-IDX)
+       02  IF       WS-DORMANT-COUNT-ENTRIES < 500 - X
+                    MOVE WS-SEARCH-ACCOUNT
+                      TO WS-DORM-ACCOUNT(WS-DORM-SCAN-IDX)
+                    MOVE 0
+                      TO WS-DORM-COUNT(WS-DORM-SCAN-IDX)
+                    ADD  1
+                      TO WS-DORMANT-COUNT-ENTRIES
+           ELSE
+                    DISPLAY "STATUS - DORMANT TABLE FULL, "
+                            "DROPPING NEW ACCOUNT"
+           END-IF
+
+       DT  B140-LOAD-DORMANT-TABLE
+       ACTIONS
+       01  MOVE     0
+             TO     WS-DORMANT-COUNT-ENTRIES
+           OPEN     INPUT
+                    DORMANT-CTL-FILE
+       02  PERFORMX B141-CHECK-DORMANT-OPEN
+
+       DT  B141-CHECK-DORMANT-OPEN
+       CONDITIONS                                  1 2
+       01           WS-DORM-STATUS                Y N
+           =        "35"
+       ACTIONS
+       01  DISPLAY  "STATUS - NO PRIOR DORMANT CONTROL FILE, "  X -
+                    "STARTING FRESH"
+       02  READ     DORMANT-CTL-FILE                            - X
+           AT END MOVE HIGH-VALUES
+           TO       DC-ACCOUNT
+           PERFORMX B142-LOAD-DORMANT-LOOP
+
+       DT  B142-LOAD-DORMANT-LOOP
+       CONDITIONS                                  1 2
+       01           DC-ACCOUNT                     Y N
+           =        HIGH-VALUES
+       ACTIONS
+       01  CLOSE    DORMANT-CTL-FILE               X -
+       02  ADD      1                              - X
+             TO     WS-DORMANT-COUNT-ENTRIES
+           MOVE     DC-ACCOUNT
+             TO     WS-DORM-ACCOUNT(WS-DORMANT-COUNT-ENTRIES)
+           MOVE     DC-DORMANT-COUNT
+             TO     WS-DORM-COUNT(WS-DORMANT-COUNT-ENTRIES)
+           READ     DORMANT-CTL-FILE
+           AT END MOVE HIGH-VALUES
+           TO       DC-ACCOUNT
+           REPEAT                                  - X
+
+       DT  B150-WRITE-DORMANT-TABLE
+       ACTIONS
+       01  OPEN     OUTPUT
+                    DORMANT-CTL-FILE
+           MOVE     1
+             TO     WS-DORM-SCAN-IDX
+       02  PERFORMX B151-WRITE-DORMANT-LOOP
+
+       DT  B151-WRITE-DORMANT-LOOP
+       CONDITIONS                                  1 2
+       01           WS-DORM-SCAN-IDX               Y N
+           >        WS-DORMANT-COUNT-ENTRIES
+       ACTIONS
+       01  CLOSE    DORMANT-CTL-FILE               X -
+       02  MOVE     WS-DORM-ACCOUNT(WS-DORM-SCAN-IDX)  - X
+             TO     DC-ACCOUNT
+           MOVE     WS-DORM-COUNT(WS-DORM-SCAN-IDX)
+             TO     DC-DORMANT-COUNT
+           WRITE    DORMANT-CTL-RECORD
+           ADD      1
+             TO     WS-DORM-SCAN-IDX
+           REPEAT                                  - X
+
+       DT  B160-WRITE-DORMANT-REPORT
+       ACTIONS
+       01  OPEN     OUTPUT
+                    DORMANT-RPT-FILE
+           MOVE     1
+             TO     WS-DORM-SCAN-IDX
+       02  PERFORMX B161-WRITE-DORMANT-REPORT-LOOP
+
+       DT  B161-WRITE-DORMANT-REPORT-LOOP
+       CONDITIONS                                  1 2
+       01           WS-DORM-SCAN-IDX               Y N
+           >        WS-DORMANT-COUNT-ENTRIES
+       ACTIONS
+       01  CLOSE    DORMANT-RPT-FILE               X -
+       02  PERFORMX B162-CHECK-DORMANT-THRESHOLD   - X
+           ADD      1
+             TO     WS-DORM-SCAN-IDX
+           REPEAT                                  - X
+
+       DT  B162-CHECK-DORMANT-THRESHOLD
+       CONDITIONS                                       1 2
+       01           WS-DORM-COUNT(WS-DORM-SCAN-IDX)     Y N
+           >=       WS-DORM-THRESHOLD
+       ACTIONS
+       01  MOVE     SPACES                          X -
+             TO     WS-DORMANT-RPT-LINE
+           MOVE     WS-DORM-ACCOUNT(WS-DORM-SCAN-IDX)
+             TO     WS-DRPT-ACCOUNT
+           MOVE     WS-DORM-COUNT(WS-DORM-SCAN-IDX)
+             TO     WS-DRPT-COUNT
+           MOVE     "CONSECUTIVE RUNS WITH NO ACTIVITY"
+             TO     WS-DRPT-LABEL
+           WRITE    DORMANT-RPT-RECORD
+             FROM   WS-DORMANT-RPT-LINE
+
+      *--- request 032: debit/credit classification of updates ---
+       DT  W105-CLASSIFY-MARKER
+       CONDITIONS                                  1 2
+       01           G-MARKER                       Y N
+           =        'D'
+       ACTIONS
+       01  ADD      1                              X -
+             TO     WS-UPDATE-DEBIT-COUNT
+       02  ADD      1                              - X
+             TO     WS-UPDATE-CREDIT-COUNT
+
        DT  W100-WRITE-MATCH
        ACTIONS
        01  DISPLAY  "WRITE MATCH"
@@ -176,6 +728,7 @@
              TO     O-INITIAL-VAL
            MOVE     M-SURNAME
              TO     O-SURNAME
+           PERFORMX W110-ARCHIVE-OVERFLOW
            PERFORMX W100-WRITE-MATCH-LOOP
            MOVE     G-MARKER
              TO     O-MARKER(1)
@@ -184,12 +737,39 @@
            ADD      G-TRANS-AMOUNT
              TO     M-BALANCE
              GIVING O-BALANCE
+           ADD      M-BALANCE
+             TO     WS-TOTAL-OPENING-BALANCE
+           ADD      G-TRANS-AMOUNT
+             TO     WS-TOTAL-APPLIED-AMOUNT
+           ADD      O-BALANCE
+             TO     WS-TOTAL-RESULTING-BALANCE
            MOVE     SPACES
              TO     O-FILLER
            WRITE    OUTPUT-RECORD
            DISPLAY  OUTPUT-RECORD
+           PERFORMX W500-WRITE-GL-EXTRACT
            PERFORMX R100-READ-GOOD
            PERFORMX R200-READ-MASTER
+           PERFORMX B300-WRITE-CHECKPOINT
+
+      *--- request 029: archive the oldest history entry before --
+      *    it would otherwise be silently dropped by the shift
+       DT  W110-ARCHIVE-OVERFLOW
+       CONDITIONS                                  1 2
+       01           M-MARKER(5)                    Y N
+           NOT =    SPACES
+       ACTIONS
+       01  MOVE     M-ACCOUNT                      X -
+             TO     ARC-ACCOUNT
+           MOVE     M-MARKER(5)
+             TO     ARC-MARKER
+           MOVE     M-TRANS-AMOUNT(5)
+             TO     ARC-TRANS-AMOUNT
+           MOVE     SPACES
+             TO     ARC-FILLER
+           WRITE    ARCHIVE-RECORD
+           DISPLAY  "STATUS - ARCHIVED OVERFLOW HISTORY FOR "
+                    M-ACCOUNT
 
        DT  W100-WRITE-MATCH-LOOP
        CONDITIONS                                  0 1 2
@@ -215,7 +795,9 @@
              TO     O-FILLER
            WRITE    OUTPUT-RECORD
            DISPLAY  OUTPUT-RECORD
+           PERFORMX W500-WRITE-GL-EXTRACT
            PERFORMX R200-READ-MASTER
+           PERFORMX B300-WRITE-CHECKPOINT
 
        DT  W300-WRITE-GOOD
        ACTIONS
@@ -237,7 +819,9 @@
              TO     O-FILLER
            WRITE    OUTPUT-RECORD
            DISPLAY  OUTPUT-RECORD
+           PERFORMX W500-WRITE-GL-EXTRACT
            PERFORMX R100-READ-GOOD
+           PERFORMX B300-WRITE-CHECKPOINT
 
        DT  W300-WRITE-GOOD-LOOP
        CONDITIONS                                  0 1 2
@@ -254,6 +838,44 @@
              TO     O-IDX
        03  REPEAT                                  - - X
 
+      *--- request 049: one GL extract line per OUTPUTFILE record -
+       DT  W500-WRITE-GL-EXTRACT
+       ACTIONS
+       01  MOVE     O-ACCOUNT-NUM
+             TO     GL-ACCOUNT-NUM
+           MOVE     O-MARKER(1)
+             TO     GL-MARKER
+           MOVE     O-TRANS-AMOUNT(1)
+             TO     GL-TRANS-AMOUNT
+           MOVE     O-BALANCE
+             TO     GL-BALANCE
+           MOVE     FUNCTION CURRENT-DATE(1:8)
+             TO     GL-RUN-DATE
+           MOVE     "DTBPROG6"
+             TO     GL-SOURCE-JOB
+           MOVE     SPACES
+             TO     GL-FILLER
+           WRITE    GL-EXTRACT-RECORD
+
+      *--- request 031: guard the empty-run divide ----------------
+       DT  B200-CHECK-VOLUME
+       CONDITIONS                                  1 2
+       01           TOT-RECS(4)                    Y N
+           =        0
+       ACTIONS
+       01  PERFORMX W450-WRITE-EMPTY-REPORT        X -
+       02  PERFORMX W400-WRITE-REPORT              - X
+
+       DT  W450-WRITE-EMPTY-REPORT
+       ACTIONS
+       01  MOVE     SPACES
+             TO     REPORT-FORMAT
+           MOVE     "NO RECORDS PROCESSED"
+             TO     RECORD-TYPE
+           WRITE    REPORT-RECORD
+             FROM   REPORT-FORMAT
+           DISPLAY  "STATUS - NO RECORDS PROCESSED THIS RUN"
+
        DT  W400-WRITE-REPORT
        CONDITIONS                                  0 1 2
        01           PRNT-COUNT                       Y N
@@ -280,22 +902,84 @@
              TO     PRNT-COUNT
        03  REPEAT                                  - - X
 
+      *--- request 032: debit/credit breakdown lines --------------
+       DT  W420-WRITE-MARKER-BREAKDOWN
+       ACTIONS
+       01  MOVE     SPACES
+             TO     REPORT-FORMAT
+           MOVE     "UPDATED - DEBITS"
+             TO     RECORD-TYPE
+           MOVE     WS-UPDATE-DEBIT-COUNT
+             TO     TOTAL-VAL
+           WRITE    REPORT-RECORD
+             FROM   REPORT-FORMAT
+           MOVE     SPACES
+             TO     REPORT-FORMAT
+           MOVE     "UPDATED - CREDITS"
+             TO     RECORD-TYPE
+           MOVE     WS-UPDATE-CREDIT-COUNT
+             TO     TOTAL-VAL
+           WRITE    REPORT-RECORD
+             FROM   REPORT-FORMAT
+           DISPLAY  "STATUS - MARKER BREAKDOWN WRITTEN"
+
+      *--- request 033: balance control totals --------------------
+       DT  W430-WRITE-BALANCE-SUMMARY
+       ACTIONS
+       01  MOVE     SPACES
+             TO     WS-BALANCE-LINE
+           MOVE     "TOTAL OPENING BALANCE"
+             TO     WS-BAL-LABEL
+           MOVE     WS-TOTAL-OPENING-BALANCE
+             TO     WS-BAL-VALUE
+           WRITE    REPORT-RECORD
+             FROM   WS-BALANCE-LINE
+           MOVE     SPACES
+             TO     WS-BALANCE-LINE
+           MOVE     "TOTAL APPLIED AMOUNT"
+             TO     WS-BAL-LABEL
+           MOVE     WS-TOTAL-APPLIED-AMOUNT
+             TO     WS-BAL-VALUE
+           WRITE    REPORT-RECORD
+             FROM   WS-BALANCE-LINE
+           MOVE     SPACES
+             TO     WS-BALANCE-LINE
+           MOVE     "TOTAL RESULTING BALANCE"
+             TO     WS-BAL-LABEL
+           MOVE     WS-TOTAL-RESULTING-BALANCE
+             TO     WS-BAL-VALUE
+           WRITE    REPORT-RECORD
+             FROM   WS-BALANCE-LINE
+           DISPLAY  "STATUS - BALANCE SUMMARY WRITTEN"
+
        DT  R100-READ-GOOD
        ACTIONS
        01  READ     GOODFILE
            AT END MOVE HIGH-VALUES
            TO       G-ACCOUNT
+           NOT AT END
+           ADD      1
+             TO     WS-GOOD-READ-COUNT
+           END-READ
 
        DT  R200-READ-MASTER
        ACTIONS
        01  READ     MASTERFILE
            AT END MOVE HIGH-VALUES
            TO       M-ACCOUNT
+           NOT AT END
+           ADD      1
+             TO     WS-MASTER-READ-COUNT
+           END-READ
 
        DT  T100-TERMINATE
        ACTIONS
-       01  CLOSE    GOODFILE
+       01  PERFORMX B150-WRITE-DORMANT-TABLE
+           PERFORMX B160-WRITE-DORMANT-REPORT
+           CLOSE    GOODFILE
                     MASTERFILE
                     OUTPUTFILE
                     REPORTFILE
-           DISPLAY  "STATUS - FILES CLOSED" 
+                    ARCHIVE-FILE
+                    GL-EXTRACT-FILE
+           DISPLAY  "STATUS - FILES CLOSED"
