@@ -12,6 +12,17 @@
            FILE STATUS IS WS-INPUT-STATUS.
            SELECT RESULTSOUTPUT ASSIGN TO FILEOUT
            FILE STATUS IS WS-OUTPUT-STATUS.
+
+      *MID-FILE RESTART CHECKPOINT (REQUEST 047) - RECORD-COUNT BASED,
+      *SAME IDIOM AS DTBPROG1/DTBPROG3'S CDCHKPT. THE RUNNING VOTE
+      *TALLY (VOTE-COUNT) IS ALSO CHECKPOINTED SO A RESTART RESUMES
+      *THE COUNT INSTEAD OF RECOUNTING FROM SCRATCH.
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+
+      *SHARED CROSS-SUITE PER-JOB RUN LOG (REQUEST 048)
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
        DATA DIVISION.
       *
        FILE SECTION.
@@ -34,6 +45,24 @@
            RECORDING MODE IS F.
        01 RESULTS-RECORD       PIC X(80).
 
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           03 CHK-RECORD-COUNT PIC 9(8).
+           03 CHK-VOTE-COUNT   OCCURS 8 TIMES PIC 9(4).
+           03 CHK-FILLER       PIC X(40).
+
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 RUN-LOG-RECORD.
+           03 RL-JOB-NAME       PIC X(8).
+           03 RL-RUN-DATE       PIC X(8).
+           03 RL-INPUT-COUNT    PIC 9(8).
+           03 RL-OUTPUT-COUNT   PIC 9(8).
+           03 RL-OUTPUT-COUNT-2 PIC 9(8).
+           03 RL-RETURN-CODE    PIC 9(4).
+           03 RL-FILLER         PIC X(36).
+
       *------------------------------------------
       * WORKING STORAGE SECTION
       *------------------------------------------
@@ -46,6 +75,20 @@
        01 WS-OUTPUT-STATUS     PIC X(2).
            88 OUTPUT-OK        VALUE "00".
 
+       01 WS-CHK-STATUS        PIC X(2).
+           88 CHK-OK           VALUE "00".
+           88 CHK-NOT-FOUND    VALUE "35".
+       01 WS-RESTART-COUNT     PIC 9(8) VALUE 0.
+       01 WS-RESTART-FLAG      PIC X    VALUE 'N'.
+           88 RESTART-MODE     VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT     PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+       01 WS-SKIP-IDX           PIC 9(8).
+       01 WS-RUN-INPUT-COUNT    PIC 9(8) VALUE 0.
+       01 WS-RUN-OUTPUT-COUNT   PIC 9(8) VALUE 0.
+
+       01 WS-RUNLOG-STATUS      PIC X(2).
+
        01 WS-REC-VALID         PIC X(1).
            88 REC-VALID        VALUE "Y".
            88 REC-INVALID      VALUE "N".
@@ -120,6 +163,11 @@
        04  REPEAT                                  - - X
        05  PERFORMX G001-FIND-WINNER               - X -
            PERFORMX X000-CLOSE-FILE
+           CLOSE    CHECKPOINT-FILE
+           OPEN OUTPUT
+                    CHECKPOINT-FILE
+           CLOSE    CHECKPOINT-FILE
+           PERFORMX Z100-WRITE-RUN-LOG
            DISPLAY  "STATUS - PROGRAM COMPLETE"
            STOP     RUN
 
@@ -130,8 +178,6 @@
        ACTIONS
        01  OPEN INPUT                              X - -
                     VOTESINPUT
-           OPEN OUTPUT
-                    RESULTSOUTPUT
            DISPLAY  "STATUS - FILES OPENED"
            MOVE     1
              TO     VOTE-IDX
@@ -139,9 +185,92 @@
              TO     VOTE-COUNT(VOTE-IDX)
            ADD      1
              TO     VOTE-IDX
-       03  PERFORMX D000-READ-FILE                 - X -
+       03  PERFORMX A150-READ-CHECKPOINT           - X -
+           IF RESTART-MODE
+               OPEN EXTEND RESULTSOUTPUT
+           ELSE
+               OPEN OUTPUT RESULTSOUTPUT
+           END-IF
+           OPEN EXTEND
+                    CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF RESTART-MODE
+               DISPLAY "STATUS - RESTARTING AFTER "
+                       WS-RESTART-COUNT " RECORDS"
+               PERFORMX A160-SKIP-TO-RESTART
+           ELSE
+               PERFORMX D000-READ-FILE
+           END-IF
        04  REPEAT                                  - - X
 
+       DT  A150-READ-CHECKPOINT
+       ACTIONS
+       01  OPEN INPUT
+                    CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-RECORD-COUNT TO
+                                WS-RESTART-COUNT
+                           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                                   UNTIL WS-SKIP-IDX > 8
+                               MOVE CHK-VOTE-COUNT(WS-SKIP-IDX)
+                                 TO VOTE-COUNT(WS-SKIP-IDX)
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > 0
+                   SET RESTART-MODE TO TRUE
+               END-IF
+           END-IF
+
+       DT  A160-SKIP-TO-RESTART
+       ACTIONS
+       01  PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+                       OR INPUT-EOF
+               READ VOTESINPUT
+           END-PERFORM
+
+       DT  B300-WRITE-CHECKPOINT
+       ACTIONS
+       01  ADD      1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               COMPUTE CHK-RECORD-COUNT =
+                       WS-RESTART-COUNT + WS-RUN-INPUT-COUNT
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > 8
+                   MOVE VOTE-COUNT(WS-SKIP-IDX)
+                     TO CHK-VOTE-COUNT(WS-SKIP-IDX)
+               END-PERFORM
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+
+       DT  Z100-WRITE-RUN-LOG
+       ACTIONS
+      *  WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG
+      *  (REQUEST 048)
+       01  MOVE     "DTBPROG4" TO RL-JOB-NAME
+           MOVE     FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           MOVE     WS-RUN-INPUT-COUNT TO RL-INPUT-COUNT
+           MOVE     WS-RUN-OUTPUT-COUNT TO RL-OUTPUT-COUNT
+           MOVE     VOTE-COUNT(8) TO RL-OUTPUT-COUNT-2
+           MOVE     RETURN-CODE TO RL-RETURN-CODE
+           MOVE     SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE    RUN-LOG-RECORD
+           CLOSE    RUN-LOG-FILE
+
        C000-PROCESS            SECTION.
            PERFORM E000-CHECK-CONST
            SET VOTE-OK TO TRUE
@@ -150,12 +279,16 @@
                MOVE 1 TO WS-COUNTER
                DISPLAY "Status - Adding valid const votes"
                PERFORM G000-VALIDATE-VOTE UNTIL VOTE-END
+               ADD 1 TO WS-RUN-INPUT-COUNT
+               PERFORM B300-WRITE-CHECKPOINT
                PERFORM D000-READ-FILE
            END-IF
            IF REC-INVALID
                MOVE 1 TO WS-COUNTER
                DISPLAY "Status - Adding invalid const votes"
                PERFORM G010-COUNT-SPOILT UNTIL VOTE-END
+               ADD 1 TO WS-RUN-INPUT-COUNT
+               PERFORM B300-WRITE-CHECKPOINT
                PERFORM D000-READ-FILE
            END-IF
            .
@@ -243,6 +376,7 @@
                END-IF
 
                WRITE RESULTS-RECORD FROM WS-OUTPUT-DATA
+               ADD 1 TO WS-RUN-OUTPUT-COUNT
            END-PERFORM
            .
 
