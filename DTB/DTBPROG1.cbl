@@ -12,6 +12,12 @@
            SELECT ACC-FILEIN   ASSIGN TO CDIN
            FILE STATUS IS WS-FILE-STATUS.
            SELECT ACC-FILEOUT  ASSIGN TO CDOUT.
+           SELECT ACC-EXCEPTIONS ASSIGN TO CDEXCEP
+           FILE STATUS IS WS-EXC-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
        DATA DIVISION.
       *
        FILE SECTION.
@@ -49,65 +55,308 @@
            03 ACCOUNT-NUM            PIC X(8).
            03 COUNTY-OUT             PIC X(10).
            03 BALANCE-OUT            PIC 9(10).
-           03 UNUSED                 PIC X(51).
+           03 DATE-OF-ISSUE-OUT      PIC X(8).
+           03 DATE-OF-RECEIPT-OUT    PIC X(8).
+           03 UNUSED                 PIC X(35).
            03 TYPE-OUT               PIC X(1).
 
+       FD ACC-EXCEPTIONS BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 EXC-RECORD.
+           03 EXC-ACCOUNT-A          PIC X(8).
+           03 EXC-TYPE-A             PIC X(1).
+           03 EXC-ACCOUNT-B          PIC X(8).
+           03 EXC-TYPE-B             PIC X(1).
+           03 EXC-REASON             PIC X(40).
+           03 EXC-FILLER             PIC X(22).
+
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           03 CHK-LAST-ACCOUNT       PIC X(8).
+      *RUNNING INPUT/OUTPUT/EXCEPTION TOTALS SO A RESTART'S RUN LOG
+      *REPORTS THE WHOLE JOB, NOT JUST THE POST-RESTART TAIL - MIRRORS
+      *WS-RUN-INPUT-COUNT/WS-RUN-OUTPUT-COUNT/WS-RUN-EXCEPTION-COUNT.
+           03 CHK-INPUT-COUNT        PIC 9(8).
+           03 CHK-OUTPUT-COUNT       PIC 9(8).
+           03 CHK-EXCEPTION-COUNT    PIC 9(8).
+           03 CHK-FILLER             PIC X(48).
+
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 RUN-LOG-RECORD.
+           03 RL-JOB-NAME            PIC X(8).
+           03 RL-RUN-DATE            PIC X(8).
+           03 RL-INPUT-COUNT         PIC 9(8).
+           03 RL-OUTPUT-COUNT        PIC 9(8).
+           03 RL-OUTPUT-COUNT-2      PIC 9(8).
+           03 RL-RETURN-CODE         PIC 9(4).
+           03 RL-FILLER              PIC X(36).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS             PIC X(2).
            88 FILE-OK                VALUE "00".
            88 FILE-EOF               VALUE "01".
            88 FILE-VALID             VALUE "00", "01".
+       01 WS-EXC-STATUS              PIC X(2).
+           88 EXC-OK                 VALUE "00".
+       01 WS-SAVED-ACCOUNT           PIC X(8).
+       01 WS-SAVED-TYPE-A            PIC X(1).
+       01 WS-SAVED-DATE-ISSUE        PIC X(8).
+       01 WS-SAVED-DATE-RECEIPT      PIC X(8).
+       01 WS-CHK-STATUS              PIC X(2).
+           88 CHK-OK                 VALUE "00".
+           88 CHK-NOT-FOUND          VALUE "35".
+       01 WS-RESTART-ACCOUNT         PIC X(8) VALUE SPACES.
+       01 WS-RESTART-FLAG            PIC X    VALUE 'N'.
+           88 RESTART-MODE           VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT        PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 100.
+       01 WS-OUT-EOF-FLAG            PIC X    VALUE 'N'.
+       01 WS-RUNLOG-STATUS           PIC X(2).
+       01 WS-RUN-INPUT-COUNT         PIC 9(8) VALUE 0.
+       01 WS-RUN-OUTPUT-COUNT        PIC 9(8) VALUE 0.
+       01 WS-RUN-EXCEPTION-COUNT     PIC 9(8) VALUE 0.
 
       *
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 INPUT-PARM.
+           03 PARM-LENGTH            PIC S9(04) COMP.
+           03 PARM-DATA              PIC X(4).
+           88 PARM-REVERSE-MODE      VALUE 'REV '.
+      *
+       PROCEDURE DIVISION USING INPUT-PARM.
        DT  MAIN-LOGIC                              0 1 2
        CONDITIONS
        01           FILE-EOF                         Y N
 
        ACTIONS
-       01  DISPLAY  "PROGRAM START"                X - -
+       01  IF PARM-REVERSE-MODE                    X - -
+               PERFORMX A170-REVERSE-MERGE
+               PERFORMX Z100-WRITE-RUN-LOG
+               DISPLAY  "PROGRAM END"
+               STOP     RUN
+           END-IF
+           DISPLAY  "PROGRAM START"
            PERFORMX A100-INITIALISE
-       02  PERFORMX C100-READ-DATA                 X - -
+       02  IF RESTART-MODE                         X - -
+               PERFORMX A160-SKIP-TO-RESTART
+           ELSE
+               PERFORMX C100-READ-DATA
+           END-IF
        03  PERFORMX B100-MOVE-DATA                 - - X
            PERFORMX C100-READ-DATA
            REPEAT
        04  PERFORMX T100-TERMINATE                 - X -
+           PERFORMX Z100-WRITE-RUN-LOG
            DISPLAY  "PROGRAM END"
            STOP     RUN
 
        DT  A100-INITIALISE
        ACTIONS
-       01  OPEN INPUT
+       01  PERFORMX A150-READ-CHECKPOINT
+           OPEN INPUT
                     ACC-FILEIN
-           OPEN OUTPUT
+           IF RESTART-MODE
+               OPEN EXTEND
+                    ACC-FILEOUT
+               OPEN EXTEND
+                    ACC-EXCEPTIONS
+           ELSE
+               OPEN OUTPUT
                     ACC-FILEOUT
+               OPEN OUTPUT
+                    ACC-EXCEPTIONS
+           END-IF
+           OPEN EXTEND
+                    CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
            DISPLAY  "STATUS - FILES OPEN"
 
+       DT  A150-READ-CHECKPOINT
+       ACTIONS
+       01  OPEN INPUT
+                    CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-LAST-ACCOUNT TO WS-RESTART-ACCOUNT
+                           MOVE CHK-INPUT-COUNT TO WS-RUN-INPUT-COUNT
+                           MOVE CHK-OUTPUT-COUNT TO WS-RUN-OUTPUT-COUNT
+                           MOVE CHK-EXCEPTION-COUNT TO
+                                       WS-RUN-EXCEPTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-ACCOUNT NOT = SPACES
+                   SET RESTART-MODE TO TRUE
+                   DISPLAY "STATUS - RESTARTING AFTER CHECKPOINT "
+                           WS-RESTART-ACCOUNT
+               END-IF
+           END-IF
+
+       DT  A160-SKIP-TO-RESTART
+       ACTIONS
+       01  PERFORM UNTIL FILE-EOF
+                       OR ACCOUNT-A = WS-RESTART-ACCOUNT
+               READ  ACC-FILEIN
+               READ  ACC-FILEIN
+                   AT END SET FILE-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           IF NOT FILE-EOF
+               READ  ACC-FILEIN
+               READ  ACC-FILEIN
+                   AT END SET FILE-EOF TO TRUE
+               END-READ
+           END-IF
+
+       DT  B300-WRITE-CHECKPOINT
+       ACTIONS
+       01  ADD      1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-SAVED-ACCOUNT TO CHK-LAST-ACCOUNT
+               MOVE WS-RUN-INPUT-COUNT TO CHK-INPUT-COUNT
+               MOVE WS-RUN-OUTPUT-COUNT TO CHK-OUTPUT-COUNT
+               MOVE WS-RUN-EXCEPTION-COUNT TO CHK-EXCEPTION-COUNT
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+
        DT  T100-TERMINATE
        ACTIONS
        01  CLOSE    ACC-FILEIN
            CLOSE    ACC-FILEOUT
+           CLOSE    ACC-EXCEPTIONS
+           CLOSE    CHECKPOINT-FILE
+           OPEN OUTPUT
+                    CHECKPOINT-FILE
+           CLOSE    CHECKPOINT-FILE
            DISPLAY  "STATUS - FILES CLOSED"
 
+      *--- ACC-RECORDA/ACC-RECORDB share ACC-FILEIN's one 80-byte
+      *    buffer, so TYPE-A/TYPE-B and ACCOUNT-A/ACCOUNT-B are the
+      *    same bytes - a CONDITIONS table testing TYPE-A/TYPE-B/
+      *    ACCOUNT-A/ACCOUNT-B together can never see the "B" side
+      *    of the pair, because that data only exists after the
+      *    READ below.  Save the "A" side off to working storage
+      *    first, then compare it against the buffer once the
+      *    second READ has loaded the "B" record.
        DT  B100-MOVE-DATA
        ACTIONS
        01  MOVE     ACCOUNT-A
-             TO     ACCOUNT-NUM
+                 TO ACCOUNT-NUM
+           MOVE     ACCOUNT-A
+             TO     WS-SAVED-ACCOUNT
+           MOVE     TYPE-A
+             TO     WS-SAVED-TYPE-A
+           MOVE     DATE-OF-ISSUE
+             TO     WS-SAVED-DATE-ISSUE
+           MOVE     DATE-OF-RECEIPT
+             TO     WS-SAVED-DATE-RECEIPT
            MOVE     BALANCE
              TO     BALANCE-OUT
+           ADD      1 TO WS-RUN-INPUT-COUNT
            READ     ACC-FILEIN
-           MOVE     COUNTY
-             TO     COUNTY-OUT
-           MOVE     '0'
-             TO     TYPE-OUT
+           IF       WS-SAVED-TYPE-A = 'A' AND TYPE-B = 'B'
+                    AND WS-SAVED-ACCOUNT = ACCOUNT-B
+               MOVE COUNTY
+                 TO COUNTY-OUT
+               MOVE WS-SAVED-DATE-ISSUE
+                 TO DATE-OF-ISSUE-OUT
+               MOVE WS-SAVED-DATE-RECEIPT
+                 TO DATE-OF-RECEIPT-OUT
+               MOVE '0'
+                 TO TYPE-OUT
+               MOVE SPACES
+                 TO UNUSED
+               DISPLAY  ACC-RECORDOUT
+               WRITE    ACC-RECORDOUT
+               ADD      1 TO WS-RUN-OUTPUT-COUNT
+           ELSE
+               PERFORMX B200-WRITE-EXCEPTION
+           END-IF
+           PERFORMX B300-WRITE-CHECKPOINT
+
+       DT  B200-WRITE-EXCEPTION
+       ACTIONS
+       01  MOVE     WS-SAVED-ACCOUNT
+             TO     EXC-ACCOUNT-A
+           MOVE     WS-SAVED-TYPE-A
+             TO     EXC-TYPE-A
+           MOVE     ACCOUNT-B
+             TO     EXC-ACCOUNT-B
+           MOVE     TYPE-B
+             TO     EXC-TYPE-B
+           MOVE     "A/B RECORD TYPE OR ACCOUNT MISMATCH"
+             TO     EXC-REASON
            MOVE     SPACES
-             TO     UNUSED
-           DISPLAY  ACC-RECORDOUT
-           WRITE    ACC-RECORDOUT
+             TO     EXC-FILLER
+           WRITE    EXC-RECORD
+           ADD      1 TO WS-RUN-EXCEPTION-COUNT
+
+       DT  A170-REVERSE-MERGE
+       ACTIONS
+       01  OPEN INPUT
+                    ACC-FILEOUT
+           OPEN OUTPUT
+                    ACC-FILEIN
+           READ ACC-FILEOUT
+               AT END SET FILE-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL FILE-EOF
+               PERFORMX B400-REVERSE-WRITE-PAIR
+           END-PERFORM
+           CLOSE ACC-FILEOUT
+           CLOSE ACC-FILEIN
+
+       DT  B400-REVERSE-WRITE-PAIR
+       ACTIONS
+       01  ADD      1 TO WS-RUN-INPUT-COUNT
+           MOVE     SPACES TO ACC-RECORDA
+           MOVE     ACCOUNT-NUM TO ACCOUNT-A
+           MOVE     DATE-OF-ISSUE-OUT TO DATE-OF-ISSUE
+           MOVE     DATE-OF-RECEIPT-OUT TO DATE-OF-RECEIPT
+           MOVE     BALANCE-OUT TO BALANCE
+           MOVE     'A' TO TYPE-A
+           WRITE    ACC-RECORDA
+           MOVE     SPACES TO ACC-RECORDB
+           MOVE     ACCOUNT-NUM TO ACCOUNT-B
+           MOVE     COUNTY-OUT TO COUNTY
+           MOVE     'B' TO TYPE-B
+           WRITE    ACC-RECORDB
+           ADD      1 TO WS-RUN-OUTPUT-COUNT
+           READ     ACC-FILEOUT
+               AT END SET FILE-EOF TO TRUE
+           END-READ
+
+       DT  Z100-WRITE-RUN-LOG
+       ACTIONS
+      *  WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG SO
+      *  MONTH-END AUDIT REVIEW DOESN'T DEPEND ON THE JOB LOG STILL
+      *  BEING RETAINED (REQUEST 048)
+       01  MOVE     "DTBPROG1" TO RL-JOB-NAME
+           MOVE     FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           MOVE     WS-RUN-INPUT-COUNT TO RL-INPUT-COUNT
+           MOVE     WS-RUN-OUTPUT-COUNT TO RL-OUTPUT-COUNT
+           MOVE     WS-RUN-EXCEPTION-COUNT TO RL-OUTPUT-COUNT-2
+           MOVE     RETURN-CODE TO RL-RETURN-CODE
+           MOVE     SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE    RUN-LOG-RECORD
+           CLOSE    RUN-LOG-FILE
 
        DT  C100-READ-DATA
        ACTIONS
        01  READ     ACC-FILEIN
            AT END SET
                     FILE-EOF
-           TO TRUE 
+           TO TRUE
