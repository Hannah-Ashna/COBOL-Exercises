@@ -12,6 +12,35 @@
            FILE STATUS IS WS-INPUT-STATUS.                              00000908
            SELECT RESULTSOUTPUT ASSIGN TO FILEOUT                       00001008
            FILE STATUS IS WS-OUTPUT-STATUS.                             00001108
+
+      *MASTER LIST OF VALID CONSTITUENCY CODES (REQUEST 020), ALSO
+      *THE ROUTING TABLE FOR MULTI-CONSTITUENCY MODE (REQUEST 016)
+           SELECT CONST-CTRL-FILE ASSIGN TO CONSTCTRL
+           FILE STATUS IS WS-CONSTCTRL-STATUS.
+
+      *EXTERNALIZED PARTY LIST (REQUEST 018)
+           SELECT PARTY-CTRL-FILE ASSIGN TO PARTYCTRL
+           FILE STATUS IS WS-PARTYCTRL-STATUS.
+
+      *PER-BALLOT DIAGNOSTIC DUMP FOR RECOUNT AUDITS (REQUEST 022)
+           SELECT DIAG-AUDIT-FILE ASSIGN TO DIAGAUDIT
+           FILE STATUS IS WS-DIAGAUDIT-STATUS.
+
+      *MID-FILE RESTART CHECKPOINT (REQUEST 047) - RECORD-COUNT BASED
+      *SINCE A VOTES-RECORD HAS NO NATURAL UNIQUE KEY TO CHECKPOINT ON,
+      *UNLIKE THE ACCOUNT-KEYED CDCHKPT USED BY EXPPROG1/EXPPROG3.
+      *ONLY THE DEFAULT (OTHER) SINGLE-CONSTITUENCY MODE USES IT.
+      *ALL-CONST MODE'S RUNNING TALLY IS A 50 X 8 TABLE (WS-CONST-
+      *VOTES) TOO LARGE TO CHECKPOINT ECONOMICALLY, AND STV MODE
+      *ALREADY RE-READS THE WHOLE FILE FROM THE START EVERY ROUND
+      *(SEE G110-STV-ONE-ROUND), SO A LINEAR RESTART POINT DOESN'T
+      *APPLY TO EITHER - BOTH ARE OUT OF SCOPE FOR THIS ITERATION.
+           SELECT CHECKPOINT-FILE ASSIGN TO CDCHKPT
+           FILE STATUS IS WS-CHK-STATUS.
+
+      *SHARED CROSS-SUITE PER-JOB RUN LOG (REQUEST 048)
+           SELECT RUN-LOG-FILE ASSIGN TO CDRUNLOG
+           FILE STATUS IS WS-RUNLOG-STATUS.
        DATA DIVISION.                                                   00001208
       *                                                                 00001308
        FILE SECTION.                                                    00001408
@@ -31,6 +60,48 @@
        FD RESULTSOUTPUT BLOCK CONTAINS 0 RECORDS                        00002708
            RECORDING MODE IS F.                                         00002808
        01 RESULTS-RECORD       PIC X(80).                               00002908
+
+       FD CONST-CTRL-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CONST-CTRL-REC       PIC X(4).
+
+       FD PARTY-CTRL-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 PARTY-CTRL-REC       PIC X(20).
+
+       FD DIAG-AUDIT-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 DIAG-AUDIT-REC.
+           03 DIAG-TIMESTAMP   PIC X(21).
+           03 DIAG-CONST       PIC X(4).
+           03 DIAG-INDEX       PIC 9(2).
+           03 DIAG-VALUE       PIC 9(1).
+           03 FILLER           PIC X(48).
+
+       FD CHECKPOINT-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+           03 CHK-RECORD-COUNT PIC 9(8).
+      *RUNNING VOTE TOTALS SO A RESTART RESUMES THE TALLY, NOT JUST
+      *THE READ POSITION - MIRRORS VOTE-COUNT (WORKING-STORAGE).
+           03 CHK-VOTE-COUNT   OCCURS 8 TIMES PIC 9(7).
+      *RUNNING BALLOT/WRONG-BATCH TOTALS SO THE RUN LOG REPORTS THE
+      *WHOLE JOB, NOT JUST THE POST-RESTART TAIL - MIRRORS
+      *WS-BALLOT-COUNT/WS-WRONG-BATCH-COUNT (WORKING-STORAGE).
+           03 CHK-BALLOT-COUNT PIC 9(8).
+           03 CHK-WRONG-BATCH-COUNT PIC 9(6).
+           03 CHK-FILLER       PIC X(2).
+
+       FD RUN-LOG-FILE BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01 RUN-LOG-RECORD.
+           03 RL-JOB-NAME       PIC X(8).
+           03 RL-RUN-DATE       PIC X(8).
+           03 RL-INPUT-COUNT    PIC 9(8).
+           03 RL-OUTPUT-COUNT   PIC 9(8).
+           03 RL-OUTPUT-COUNT-2 PIC 9(8).
+           03 RL-RETURN-CODE    PIC 9(4).
+           03 RL-FILLER         PIC X(36).
       *------------------------------------------                       00003008
       * WORKING STORAGE SECTION                                         00003108
       *------------------------------------------                       00003208
@@ -43,6 +114,30 @@
        01 WS-OUTPUT-STATUS     PIC X(2).                                00003908
            88 OUTPUT-OK        VALUE "00".                              00004008
                                                                         00004108
+       01 WS-CONSTCTRL-STATUS  PIC X(2).
+           88 CONSTCTRL-OK     VALUE "00".
+           88 CONSTCTRL-EOF    VALUE "10".
+
+       01 WS-PARTYCTRL-STATUS  PIC X(2).
+           88 PARTYCTRL-OK     VALUE "00".
+           88 PARTYCTRL-EOF    VALUE "10".
+
+       01 WS-DIAGAUDIT-STATUS  PIC X(2).
+           88 DIAGAUDIT-OK     VALUE "00".
+
+       01 WS-CHK-STATUS        PIC X(2).
+           88 CHK-OK           VALUE "00".
+           88 CHK-NOT-FOUND    VALUE "35".
+       01 WS-RESTART-COUNT     PIC 9(8) VALUE 0.
+       01 WS-RESTART-FLAG      PIC X    VALUE 'N'.
+           88 RESTART-MODE     VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT     PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+       01 WS-SKIP-IDX           PIC 9(8).
+       01 WS-RUN-INPUT-COUNT    PIC 9(8) VALUE 0.
+
+       01 WS-RUNLOG-STATUS      PIC X(2).
+
        01 WS-REC-VALID         PIC X(1).                                00004208
            88 REC-VALID        VALUE "Y".                               00004308
            88 REC-INVALID      VALUE "N".                               00004408
@@ -60,14 +155,20 @@
        01 WS-OUTPUT-DATA.                                               00005508
            03 P-NAME           PIC X(20).                               00005608
            03 FILLER           PIC X(30) VALUE " ".                     00005708
-           03 P-VOTES          PIC 9(4).
+           03 P-VOTES          PIC 9(4).                                00005808
            03 FILLER           PIC X(5)  VALUE " ".
            03 P-WINNER         PIC X(3).
            03 FILLER           PIC X(18) VALUE " ".
 
        01 WS-WIN-STATUS        PIC X(3)  VALUE "***".
 
-       01 WS-DETAIL.
+      *PARTY LIST - LOADED AT RUNTIME FROM PARTYCTRL (REQUEST 018),
+      *DEFAULTING TO TODAY'S 8 PARTIES IF THE CONTROL FILE IS MISSING
+       01 WS-PARTY-TABLE.
+           03 PARTY-NAME OCCURS 8 TIMES INDEXED BY PARTY-IDX.
+               05 PARTY-DATA   PIC X(20) VALUE SPACES.
+
+       01 WS-DEFAULT-PARTIES.
            03 FILLER           PIC X(20)  VALUE
               'RAVING LOONY PARTY'.
            03 FILLER           PIC X(20)  VALUE
@@ -85,9 +186,67 @@
            03 FILLER           PIC X(20)  VALUE
               'SPOILT'.
 
-       01 DETAILS-REDEF REDEFINES WS-DETAIL.
-           03 PARTY-NAME OCCURS 8 TIMES INDEXED BY PARTY-IDX.
-               05 PARTY-DATA   PIC X(20).
+       01 DEFAULT-PARTY-REDEF REDEFINES WS-DEFAULT-PARTIES.
+           03 DEFAULT-PARTY-DATA OCCURS 8 TIMES PIC X(20).
+
+      *MASTER CONSTITUENCY LIST (REQUEST 020), ALSO THE PER-
+      *CONSTITUENCY VOTE TALLY USED BY MULTI-CONSTITUENCY MODE
+      *(REQUEST 016) - MIRRORS EXPPROG7'S OCCURS/INDEXED BY TABLE
+      *STYLE FOR ITEM/DISCOUNT CODES
+       01 WS-CONST-TABLE.
+           03 WS-CONST-ENTRY OCCURS 700 TIMES INDEXED BY WS-CONST-IDX.
+               05 WS-CONST-CODE  PIC X(4) VALUE SPACES.
+               05 WS-CONST-VOTES OCCURS 8 TIMES INDEXED BY WS-CV-IDX
+                                    PIC 9(4) VALUE 0.
+       01 WS-CONST-COUNT        PIC 9(3) VALUE 0.
+       01 WS-CONST-FOUND        PIC X VALUE 'N'.
+           88 CONST-FOUND       VALUE 'Y'.
+
+       01 WS-WRONG-BATCH-FLAG   PIC X VALUE 'N'.
+           88 WRONG-BATCH       VALUE 'Y'.
+       01 WS-WRONG-BATCH-COUNT  PIC 9(6) VALUE 0.
+
+       01 WS-BALLOT-COUNT       PIC 9(8) VALUE 0.
+
+      *EFFECTIVE MODE FLAGS - ONLY TRUSTED WHEN PARM-LENGTH SHOWS THE
+      *CALLER ACTUALLY PASSED THAT MANY BYTES, SO A SHORT LEGACY PARM
+      *(JUST THE 4-BYTE CONSTITUENCY CODE) STILL RUNS IN NORMAL MODE
+       01 WS-EFFECTIVE-MODE     PIC X(1) VALUE SPACE.
+           88 EFF-MODE-ALL-CONST VALUE 'A'.
+           88 EFF-MODE-STV        VALUE 'S'.
+       01 WS-EFFECTIVE-DIAG     PIC X(1) VALUE SPACE.
+           88 EFF-DIAG-ON        VALUE 'Y'.
+       01 WS-EFFECTIVE-SNAPSHOT-N PIC 9(4) VALUE 0.
+
+      *STV (SINGLE TRANSFERABLE VOTE) PROCESSING (REQUEST 017)
+       01 WS-STV-STATUS-TABLE.
+           03 WS-STV-STATUS OCCURS 8 TIMES INDEXED BY WS-STV-IDX
+                               PIC X VALUE 'Y'.
+               88 STV-REMAINING  VALUE 'Y'.
+               88 STV-ELIMINATED VALUE 'N'.
+       01 WS-STV-ROUND          PIC 9(2) VALUE 0.
+       01 WS-STV-WINNER-FLAG    PIC X VALUE 'N'.
+           88 STV-WINNER-FOUND  VALUE 'Y'.
+       01 WS-STV-WINNER-IDX     PIC 9(2) VALUE 0.
+       01 WS-STV-TOTAL-ACTIVE   PIC 9(5) VALUE 0.
+       01 WS-STV-ACTIVE-COUNT   PIC 9(2) VALUE 0.
+       01 WS-STV-LOWEST         PIC 9(4) VALUE 9999.
+       01 WS-STV-LOWEST-IDX     PIC 9(2) VALUE 0.
+       01 WS-STV-PREF-IDX       PIC 9(2) VALUE 0.
+       01 WS-STV-FOUND-PREF     PIC X VALUE 'N'.
+           88 STV-FOUND-PREF    VALUE 'Y'.
+
+      *INTERIM SNAPSHOT REPORTING (REQUEST 019)
+       01 WS-SNAPSHOT-HEADER-DATA.
+           03 FILLER            PIC X(20) VALUE "INTERIM SNAPSHOT AT ".
+           03 SH-BALLOT-COUNT   PIC ZZZZZZZ9.
+           03 FILLER            PIC X(52) VALUE SPACES.
+
+      *MULTI-CONSTITUENCY RESULTS-BLOCK HEADER (REQUEST 016)
+       01 WS-CONST-HEADER-DATA.
+           03 FILLER            PIC X(16) VALUE "CONSTITUENCY: ".
+           03 CH-CONST-CODE     PIC X(4).
+           03 FILLER            PIC X(60) VALUE SPACES.
       *------------------------------------------
       * LINKAGE SECTION
       *------------------------------------------
@@ -96,6 +255,9 @@
        01 INPUT-PARM.                                                   00006608
            03 PARM-LENGTH      PIC S9(04) COMP.
            03 PARM-DATA        PIC X(4).
+           03 PARM-MODE        PIC X(1).
+           03 PARM-DIAG        PIC X(1).
+           03 PARM-SNAPSHOT-N  PIC 9(4).
       *------------------------------------------                       00006708
       * Program Logic                                                   00006808
       *------------------------------------------                       00006908
@@ -105,64 +267,308 @@
            DISPLAY "CHOSEN CONSTITUENCY: " INPUT-PARM
 
            PERFORM B000-INIT-CODE                                       00007908
-           PERFORM C000-PROCESS UNTIL INPUT-EOF                         00008008
-           PERFORM G001-FIND-WINNER
+           EVALUATE TRUE
+               WHEN EFF-MODE-ALL-CONST
+                   PERFORM C500-PROCESS-ALL-CONST UNTIL INPUT-EOF
+                   PERFORM G002-FIND-WINNER-ALL-CONST
+               WHEN EFF-MODE-STV
+                   PERFORM G100-STV-COUNT
+                   PERFORM G003-FIND-WINNER-STV
+               WHEN OTHER
+                   PERFORM C000-PROCESS UNTIL INPUT-EOF                 00008008
+                   PERFORM G001-FIND-WINNER
+           END-EVALUATE
            PERFORM X000-CLOSE-FILE                                      00008308
 
+      *CHECKPOINT FILE IS NOT NEEDED AFTER A CLEAN FINISH - TRUNCATE
+      *IT SO THE NEXT RUN DOESN'T INHERIT A STALE RESTART POINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM Z100-WRITE-RUN-LOG
+
            DISPLAY "Status - Program Complete"                          00008408
            STOP RUN.                                                    00008508
                                                                         00008608
        B000-INIT-CODE          SECTION.                                 00008708
            OPEN INPUT  VOTESINPUT                                       00008808
-           OPEN OUTPUT RESULTSOUTPUT                                    00008908
-           DISPLAY "Status - Files Opened"                              00009008
 
            PERFORM VARYING VOTE-IDX FROM 1 BY 1 UNTIL VOTE-IDX > 8
                MOVE 0 TO VOTE-COUNT(VOTE-IDX)
            END-PERFORM
 
+           IF PARM-LENGTH >= 5
+               MOVE PARM-MODE TO WS-EFFECTIVE-MODE
+           END-IF
+           IF PARM-LENGTH >= 6
+               MOVE PARM-DIAG TO WS-EFFECTIVE-DIAG
+           END-IF
+           IF PARM-LENGTH >= 10
+               MOVE PARM-SNAPSHOT-N TO WS-EFFECTIVE-SNAPSHOT-N
+           END-IF
+
+           PERFORM TASK-LOAD-CONST-TABLE
+           PERFORM TASK-LOAD-PARTY-TABLE
+
+      *DETERMINE RESTART-MODE BEFORE OPENING ANY OUTPUT FILE, SO A
+      *RESTARTED RUN CAN EXTEND THEM INSTEAD OF TRUNCATING THEM
+           IF NOT EFF-MODE-ALL-CONST AND NOT EFF-MODE-STV
+               PERFORM A150-READ-CHECKPOINT
+           END-IF
+
+           IF RESTART-MODE
+               OPEN EXTEND RESULTSOUTPUT
+           ELSE
+               OPEN OUTPUT RESULTSOUTPUT
+           END-IF
+           DISPLAY "Status - Files Opened"                              00009008
+
+           IF EFF-DIAG-ON
+               IF RESTART-MODE
+                   OPEN EXTEND DIAG-AUDIT-FILE
+               ELSE
+                   OPEN OUTPUT DIAG-AUDIT-FILE
+               END-IF
+           END-IF
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHK-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF RESTART-MODE
+               DISPLAY "STATUS - RESTARTING AFTER " WS-RESTART-COUNT
+                       " BALLOTS ALREADY COUNTED"
+               PERFORM A160-SKIP-TO-RESTART
+           END-IF
+
            PERFORM D000-READ-FILE                                       00009108
            .                                                            00009208
+
+      *------------------------------------------
+      *RESTORE THE LAST CHECKPOINTED READ POSITION AND RUNNING VOTE
+      *TALLY (REQUEST 047). ONLY THE DEFAULT SINGLE-CONSTITUENCY MODE
+      *CHECKPOINTS - SEE THE NOTE AT THE CHECKPOINT-FILE SELECT.
+       A150-READ-CHECKPOINT    SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHK-OK
+               PERFORM UNTIL CHK-NOT-FOUND
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "35" TO WS-CHK-STATUS
+                       NOT AT END
+                           MOVE CHK-RECORD-COUNT TO WS-RESTART-COUNT
+                           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                                   UNTIL WS-SKIP-IDX > 8
+                               MOVE CHK-VOTE-COUNT(WS-SKIP-IDX)
+                                 TO VOTE-COUNT(WS-SKIP-IDX)
+                           END-PERFORM
+                           MOVE CHK-BALLOT-COUNT TO WS-BALLOT-COUNT
+                           MOVE CHK-WRONG-BATCH-COUNT
+                             TO WS-WRONG-BATCH-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-COUNT > 0
+                   SET RESTART-MODE TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *------------------------------------------
+      *SKIP FORWARD PAST THE BALLOTS ALREADY COUNTED ON A PRIOR RUN.
+       A160-SKIP-TO-RESTART    SECTION.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-COUNT OR INPUT-EOF
+               READ VOTESINPUT
+           END-PERFORM
+           .
+
+      *------------------------------------------
+      *WRITE ONE SUMMARY RECORD TO THE SHARED CROSS-SUITE RUN LOG
+      *(REQUEST 048).
+       Z100-WRITE-RUN-LOG      SECTION.
+           MOVE "EXPPROG4" TO RL-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RL-RUN-DATE
+           MOVE WS-RUN-INPUT-COUNT TO RL-INPUT-COUNT
+           MOVE WS-BALLOT-COUNT TO RL-OUTPUT-COUNT
+           MOVE WS-WRONG-BATCH-COUNT TO RL-OUTPUT-COUNT-2
+           MOVE RETURN-CODE TO RL-RETURN-CODE
+           MOVE SPACES TO RL-FILLER
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
                                                                         00009308
+      *------------------------------------------
+      *LOAD THE MASTER CONSTITUENCY LIST
+       TASK-LOAD-CONST-TABLE   SECTION.
+           OPEN INPUT CONST-CTRL-FILE
+           IF CONSTCTRL-OK
+               PERFORM UNTIL CONSTCTRL-EOF
+                   READ CONST-CTRL-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           IF WS-CONST-COUNT < 700
+                               ADD 1 TO WS-CONST-COUNT
+                               SET WS-CONST-IDX TO WS-CONST-COUNT
+                               MOVE CONST-CTRL-REC
+                                 TO WS-CONST-CODE(WS-CONST-IDX)
+                           ELSE
+                               DISPLAY "STATUS - CONSTITUENCY TABLE "
+                                       "FULL, DROPPING " CONST-CTRL-REC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONST-CTRL-FILE
+           ELSE
+               DISPLAY "WARNING - CONSTCTRL NOT FOUND, MASTER LIST "
+                       "IS EMPTY"
+           END-IF
+           .
+
+      *------------------------------------------
+      *LOAD THE PARTY LIST
+       TASK-LOAD-PARTY-TABLE   SECTION.
+           OPEN INPUT PARTY-CTRL-FILE
+           IF PARTYCTRL-OK
+               PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                       UNTIL PARTY-IDX > 8 OR PARTYCTRL-EOF
+                   READ PARTY-CTRL-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE PARTY-CTRL-REC TO PARTY-DATA(PARTY-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE PARTY-CTRL-FILE
+           ELSE
+               DISPLAY "WARNING - PARTYCTRL NOT FOUND, USING DEFAULT "
+                       "PARTY LIST"
+               PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                       UNTIL PARTY-IDX > 8
+                   MOVE DEFAULT-PARTY-DATA(PARTY-IDX)
+                     TO PARTY-DATA(PARTY-IDX)
+               END-PERFORM
+           END-IF
+           .
+
+      *------------------------------------------
+      *FIND A CONSTITUENCY CODE IN THE MASTER LIST
+       TASK-FIND-CONST         SECTION.
+           MOVE 'N' TO WS-CONST-FOUND
+           PERFORM VARYING WS-CONST-IDX FROM 1 BY 1
+                   UNTIL WS-CONST-IDX > WS-CONST-COUNT
+               IF WS-CONST-CODE(WS-CONST-IDX) = CONSTITUENCY-ID
+                   SET CONST-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
        C000-PROCESS            SECTION.                                 00009408
            PERFORM E000-CHECK-CONST                                     00009508
            SET VOTE-OK TO TRUE
 
            IF REC-VALID                                                 00009608
+               ADD 1 TO WS-BALLOT-COUNT
                MOVE 1 TO WS-COUNTER                                     00009708
                DISPLAY "Status - Adding valid const votes"
                PERFORM G000-VALIDATE-VOTE UNTIL VOTE-END                00009808
+               PERFORM G510-CHECK-SNAPSHOT
                PERFORM D000-READ-FILE                                   00009908
            END-IF
            IF REC-INVALID                                               00010008
-               MOVE 1 TO WS-COUNTER
-               DISPLAY "Status - Adding invalid const votes"
-               PERFORM G010-COUNT-SPOILT UNTIL VOTE-END
+               IF WRONG-BATCH
+                   DISPLAY "Status - Ballot for another constituency, "
+                           "skipped"
+               ELSE
+                   MOVE 1 TO WS-COUNTER
+                   DISPLAY "Status - Adding invalid const votes"
+                   PERFORM G010-COUNT-SPOILT UNTIL VOTE-END
+               END-IF
                PERFORM D000-READ-FILE                                   00010108
            END-IF                                                       00010208
            .                                                            00010308
+
+      *------------------------------------------
+      *MULTI-CONSTITUENCY SINGLE-PASS MODE (REQUEST 016)
+       C500-PROCESS-ALL-CONST  SECTION.
+           ADD 1 TO WS-RUN-INPUT-COUNT
+           PERFORM TASK-FIND-CONST
+           IF CONST-FOUND
+               ADD 1 TO WS-BALLOT-COUNT
+               MOVE 1 TO WS-COUNTER
+               SET VOTE-OK TO TRUE
+               PERFORM UNTIL VOTE-END
+                   IF VOTE-VALUE(WS-COUNTER) NOT = " "
+                           AND WS-COUNTER < 77
+                       IF EFF-DIAG-ON
+                           PERFORM G520-WRITE-DIAG
+                       END-IF
+                       IF VOTE-VALUE(WS-COUNTER) < 7
+                           COMPUTE WS-CV-IDX =
+                                   VOTE-VALUE(WS-COUNTER) + 1
+                           ADD 1 TO
+                              WS-CONST-VOTES(WS-CONST-IDX WS-CV-IDX)
+                       ELSE
+                           ADD 1 TO WS-CONST-VOTES(WS-CONST-IDX 8)
+                       END-IF
+                   ELSE
+                       SET VOTE-END TO TRUE
+                   END-IF
+                   ADD 1 TO WS-COUNTER
+               END-PERFORM
+           ELSE
+               ADD 1 TO WS-WRONG-BATCH-COUNT
+               DISPLAY "Status - Unknown constituency, skipped"
+           END-IF
+           PERFORM D000-READ-FILE
+           .
                                                                         00010908
        X000-CLOSE-FILE         SECTION.                                 00011008
            CLOSE   VOTESINPUT                                           00011108
                    RESULTSOUTPUT                                        00011208
-                                                                        00011308
+           IF EFF-DIAG-ON
+               CLOSE DIAG-AUDIT-FILE
+           END-IF
+           IF WS-WRONG-BATCH-COUNT > 0
+               DISPLAY "STATUS - " WS-WRONG-BATCH-COUNT
+                       " BALLOT(S) FOR ANOTHER/UNKNOWN CONSTITUENCY"
+           END-IF
+
            DISPLAY "Status - Files Closed"                              00011408
            .                                                            00011508
                                                                         00011608
+      *E000-CHECK-CONST NOW ALSO DISTINGUISHES A BALLOT THAT SIMPLY
+      *BELONGS TO ANOTHER (STILL VALID) CONSTITUENCY - "WRONG BATCH" -
+      *FROM ONE THAT ISN'T IN THE MASTER LIST AT ALL, I.E. GENUINELY
+      *SPOILT (REQUEST 020)
        E000-CHECK-CONST        SECTION.                                 00011708
+           MOVE 'N' TO WS-WRONG-BATCH-FLAG
            EVALUATE TRUE                                                00011908
                WHEN CONSTITUENCY-ID = PARM-DATA                         00012008
                    DISPLAY "Status - Valid Constituency"                00012108
                    SET REC-VALID TO TRUE                                00012208
                WHEN OTHER                                               00012308
-                   DISPLAY "Status - Invalid Constituency"              00012408
+                   PERFORM TASK-FIND-CONST
                    SET REC-INVALID TO TRUE                              00012508
+                   IF CONST-FOUND
+                       DISPLAY "Status - Wrong-batch constituency"
+                       SET WRONG-BATCH TO TRUE
+                       ADD 1 TO WS-WRONG-BATCH-COUNT
+                   ELSE
+                       DISPLAY "Status - Invalid Constituency"          00012408
+                   END-IF
            END-EVALUATE                                                 00012608
            .                                                            00012708
                                                                         00012808
        G000-VALIDATE-VOTE      SECTION.                                 00012908
            SET VOTE-OK TO TRUE                                          00013008
            IF VOTE-VALUE(WS-COUNTER) NOT = " " AND WS-COUNTER < 77      00013108
+               IF EFF-DIAG-ON
+                   PERFORM G520-WRITE-DIAG
+               END-IF
                EVALUATE VOTE-VALUE(WS-COUNTER)                          00013208
                    WHEN 0                                               00013308
                        DISPLAY "+1 Vote for Raving Loony Party"         00013408
@@ -218,6 +624,176 @@
            END-PERFORM
            .
 
+      *------------------------------------------
+      *WRITE ONE RESULTS BLOCK PER CONSTITUENCY (REQUEST 016)
+       G002-FIND-WINNER-ALL-CONST SECTION.
+           PERFORM VARYING WS-CONST-IDX FROM 1 BY 1
+                   UNTIL WS-CONST-IDX > WS-CONST-COUNT
+               MOVE WS-CONST-CODE(WS-CONST-IDX) TO CH-CONST-CODE
+               WRITE RESULTS-RECORD FROM WS-CONST-HEADER-DATA
+
+               COMPUTE WS-RES = FUNCTION MAX(
+                   WS-CONST-VOTES(WS-CONST-IDX 1)
+                   WS-CONST-VOTES(WS-CONST-IDX 2)
+                   WS-CONST-VOTES(WS-CONST-IDX 3)
+                   WS-CONST-VOTES(WS-CONST-IDX 4)
+                   WS-CONST-VOTES(WS-CONST-IDX 5)
+                   WS-CONST-VOTES(WS-CONST-IDX 6)
+                   WS-CONST-VOTES(WS-CONST-IDX 7))
+
+               PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                       UNTIL PARTY-IDX > 8
+                   MOVE WS-CONST-VOTES(WS-CONST-IDX PARTY-IDX)
+                     TO P-VOTES
+                   MOVE PARTY-DATA(PARTY-IDX) TO P-NAME
+                   IF WS-CONST-VOTES(WS-CONST-IDX PARTY-IDX) = WS-RES
+                           AND PARTY-IDX < 8
+                       MOVE WS-WIN-STATUS TO P-WINNER
+                   ELSE
+                       MOVE SPACES TO P-WINNER
+                   END-IF
+                   WRITE RESULTS-RECORD FROM WS-OUTPUT-DATA
+               END-PERFORM
+           END-PERFORM
+           .
+
+      *------------------------------------------
+      *SINGLE TRANSFERABLE VOTE COUNT (REQUEST 017) - EACH ROUND
+      *REWINDS AND RESCANS VOTESINPUT SINCE THE FILE IS SEQUENTIAL AND
+      *NO IN-MEMORY BALLOT STORE EXISTS; REDISTRIBUTION SIMPLY RE-READS
+      *EACH BALLOT'S PREFERENCES AGAINST THE CURRENT ELIMINATION SET
+       G100-STV-COUNT           SECTION.
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1 UNTIL PARTY-IDX > 8
+               SET STV-REMAINING(PARTY-IDX) TO TRUE
+           END-PERFORM
+           SET STV-ELIMINATED(8) TO TRUE
+           MOVE 0 TO WS-STV-ROUND
+           MOVE 'N' TO WS-STV-WINNER-FLAG
+
+           PERFORM UNTIL STV-WINNER-FOUND OR WS-STV-ROUND > 7
+               ADD 1 TO WS-STV-ROUND
+               DISPLAY "STATUS - STV ROUND " WS-STV-ROUND
+               PERFORM G110-STV-ONE-ROUND
+               PERFORM G120-STV-CHECK-MAJORITY
+               IF NOT STV-WINNER-FOUND
+                   PERFORM G130-STV-ELIMINATE-LOWEST
+               END-IF
+           END-PERFORM
+           .
+
+       G110-STV-ONE-ROUND       SECTION.
+           PERFORM VARYING VOTE-IDX FROM 1 BY 1 UNTIL VOTE-IDX > 8
+               MOVE 0 TO VOTE-COUNT(VOTE-IDX)
+           END-PERFORM
+
+           CLOSE VOTESINPUT
+           OPEN INPUT VOTESINPUT
+           READ VOTESINPUT AT END SET INPUT-EOF TO TRUE
+           PERFORM UNTIL INPUT-EOF
+               IF WS-STV-ROUND = 1
+                   ADD 1 TO WS-RUN-INPUT-COUNT
+               END-IF
+               IF CONSTITUENCY-ID = PARM-DATA
+                   PERFORM G111-STV-TALLY-BALLOT
+               END-IF
+               READ VOTESINPUT AT END SET INPUT-EOF TO TRUE
+           END-PERFORM
+           .
+
+       G111-STV-TALLY-BALLOT    SECTION.
+           IF WS-STV-ROUND = 1
+               ADD 1 TO WS-BALLOT-COUNT
+           END-IF
+           MOVE 1 TO WS-COUNTER
+           SET VOTE-OK TO TRUE
+           MOVE 'N' TO WS-STV-FOUND-PREF
+           PERFORM UNTIL VOTE-END OR STV-FOUND-PREF
+               IF VOTE-VALUE(WS-COUNTER) NOT = " "
+                       AND WS-COUNTER < 77
+                   IF VOTE-VALUE(WS-COUNTER) < 7
+                       COMPUTE WS-STV-PREF-IDX =
+                               VOTE-VALUE(WS-COUNTER) + 1
+                       IF STV-REMAINING(WS-STV-PREF-IDX)
+                           ADD 1 TO VOTE-COUNT(WS-STV-PREF-IDX)
+                           SET STV-FOUND-PREF TO TRUE
+                       END-IF
+                   END-IF
+               ELSE
+                   SET VOTE-END TO TRUE
+               END-IF
+               ADD 1 TO WS-COUNTER
+           END-PERFORM
+           .
+
+       G120-STV-CHECK-MAJORITY  SECTION.
+           COMPUTE WS-STV-TOTAL-ACTIVE = VOTE-COUNT(1) + VOTE-COUNT(2)
+                   + VOTE-COUNT(3) + VOTE-COUNT(4) + VOTE-COUNT(5)
+                   + VOTE-COUNT(6) + VOTE-COUNT(7)
+           MOVE 'N' TO WS-STV-WINNER-FLAG
+
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1 UNTIL PARTY-IDX > 7
+               IF STV-REMAINING(PARTY-IDX)
+                       AND VOTE-COUNT(PARTY-IDX) * 2 >
+                           WS-STV-TOTAL-ACTIVE
+                   SET STV-WINNER-FOUND TO TRUE
+                   MOVE PARTY-IDX TO WS-STV-WINNER-IDX
+               END-IF
+           END-PERFORM
+
+           IF NOT STV-WINNER-FOUND
+               PERFORM G140-STV-COUNT-ACTIVE
+               IF WS-STV-ACTIVE-COUNT <= 1
+                   SET STV-WINNER-FOUND TO TRUE
+                   PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                           UNTIL PARTY-IDX > 7
+                       IF STV-REMAINING(PARTY-IDX)
+                           MOVE PARTY-IDX TO WS-STV-WINNER-IDX
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           .
+
+       G130-STV-ELIMINATE-LOWEST SECTION.
+           MOVE 9999 TO WS-STV-LOWEST
+           MOVE 0 TO WS-STV-LOWEST-IDX
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1 UNTIL PARTY-IDX > 7
+               IF STV-REMAINING(PARTY-IDX)
+                       AND VOTE-COUNT(PARTY-IDX) < WS-STV-LOWEST
+                   MOVE VOTE-COUNT(PARTY-IDX) TO WS-STV-LOWEST
+                   MOVE PARTY-IDX TO WS-STV-LOWEST-IDX
+               END-IF
+           END-PERFORM
+           IF WS-STV-LOWEST-IDX > 0
+               SET STV-ELIMINATED(WS-STV-LOWEST-IDX) TO TRUE
+               DISPLAY "STATUS - ELIMINATED PARTY INDEX "
+                       WS-STV-LOWEST-IDX
+           END-IF
+           .
+
+       G140-STV-COUNT-ACTIVE    SECTION.
+           MOVE 0 TO WS-STV-ACTIVE-COUNT
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1 UNTIL PARTY-IDX > 7
+               IF STV-REMAINING(PARTY-IDX)
+                   ADD 1 TO WS-STV-ACTIVE-COUNT
+               END-IF
+           END-PERFORM
+           .
+
+       G003-FIND-WINNER-STV     SECTION.
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1 UNTIL PARTY-IDX > 8
+               SET  VOTE-IDX              TO PARTY-IDX
+               MOVE VOTE-COUNT(VOTE-IDX)  TO P-VOTES
+               MOVE PARTY-DATA(PARTY-IDX) TO P-NAME
+               IF PARTY-IDX = WS-STV-WINNER-IDX
+                   MOVE WS-WIN-STATUS TO P-WINNER
+               ELSE
+                   MOVE SPACES TO P-WINNER
+               END-IF
+               WRITE RESULTS-RECORD FROM WS-OUTPUT-DATA
+           END-PERFORM
+           .
+
        G010-COUNT-SPOILT       SECTION.
            SET VOTE-OK TO TRUE
 
@@ -230,7 +806,65 @@
            ADD 1 TO WS-COUNTER
            .
 
+      *------------------------------------------
+      *INTERIM RUNNING-TOTAL SNAPSHOTS (REQUEST 019)
+       G510-CHECK-SNAPSHOT      SECTION.
+           IF WS-EFFECTIVE-SNAPSHOT-N > 0
+               IF FUNCTION MOD(WS-BALLOT-COUNT,
+                       WS-EFFECTIVE-SNAPSHOT-N) = 0
+                   PERFORM G511-WRITE-SNAPSHOT
+               END-IF
+           END-IF
+           .
+
+       G511-WRITE-SNAPSHOT      SECTION.
+           MOVE WS-BALLOT-COUNT TO SH-BALLOT-COUNT
+           WRITE RESULTS-RECORD FROM WS-SNAPSHOT-HEADER-DATA
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1 UNTIL PARTY-IDX > 8
+               SET  VOTE-IDX              TO PARTY-IDX
+               MOVE VOTE-COUNT(VOTE-IDX)  TO P-VOTES
+               MOVE PARTY-DATA(PARTY-IDX) TO P-NAME
+               MOVE SPACES TO P-WINNER
+               WRITE RESULTS-RECORD FROM WS-OUTPUT-DATA
+           END-PERFORM
+           .
+
+      *------------------------------------------
+      *PER-BALLOT DIAGNOSTIC DUMP (REQUEST 022)
+       G520-WRITE-DIAG          SECTION.
+           MOVE FUNCTION CURRENT-DATE TO DIAG-TIMESTAMP
+           MOVE CONSTITUENCY-ID TO DIAG-CONST
+           MOVE WS-COUNTER TO DIAG-INDEX
+           MOVE VOTE-VALUE(WS-COUNTER) TO DIAG-VALUE
+           WRITE DIAG-AUDIT-REC
+           .
+
        D000-READ-FILE          SECTION.
            READ VOTESINPUT
+           IF INPUT-OK AND NOT EFF-MODE-ALL-CONST AND NOT EFF-MODE-STV
+               ADD 1 TO WS-RUN-INPUT-COUNT
+               PERFORM B300-WRITE-CHECKPOINT
+           END-IF
            DISPLAY "New Record: " VOTES-RECORD
-           . 
+           .
+
+      *------------------------------------------
+      *PERIODICALLY SNAPSHOT THE READ POSITION AND RUNNING VOTE TALLY
+      *SO A RESTART RESUMES INSTEAD OF RE-COUNTING FROM SCRATCH.
+       B300-WRITE-CHECKPOINT   SECTION.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               COMPUTE CHK-RECORD-COUNT =
+                       WS-RESTART-COUNT + WS-RUN-INPUT-COUNT
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > 8
+                   MOVE VOTE-COUNT(WS-SKIP-IDX)
+                     TO CHK-VOTE-COUNT(WS-SKIP-IDX)
+               END-PERFORM
+               MOVE WS-BALLOT-COUNT TO CHK-BALLOT-COUNT
+               MOVE WS-WRONG-BATCH-COUNT TO CHK-WRONG-BATCH-COUNT
+               MOVE SPACES TO CHK-FILLER
+               WRITE CHECKPOINT-RECORD
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF
+           .
